@@ -5,6 +5,16 @@ AUTHOR.  Michael Coughlan.
 * to Aromamora customers by processing the OilSalesFile.  The OilSalesFile is a
 * sequential file ordered on ascending CustomerId.  The report is required to be
 * printed in ascending CustomerId order.
+* Each sale is now attributed to a SalesRepId, and a commission is
+* calculated on every customer's CustTotalSales using a tiered
+* commission-rate table.  Since the file isn't sorted by rep, each
+* rep's running commission total is accumulated into a small table
+* built up as reps are first encountered, and printed as a final
+* section once the customer detail is done.
+* Unit costs are loaded at start-up from an external oils-price file
+* keyed on OilNum (see LoadOilsTable), instead of being packed into
+* WORKING-STORAGE FILLER literals, so price changes and new oils are
+* a data update rather than a recompile.
 
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
@@ -14,7 +24,10 @@ FILE-CONTROL.
 
        SELECT SummaryReport ASSIGN TO "Listing12-1.Rpt"
                  ORGANIZATION IS LINE SEQUENTIAL.
-                 
+
+       SELECT OilsPriceFile ASSIGN TO "Listing12-1Oils.dat"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
 DATA DIVISION.
 FILE SECTION.
 FD  BaseOilsSalesFile.
@@ -22,6 +35,7 @@ FD  BaseOilsSalesFile.
     88  EndOfSalesFile         VALUE HIGH-VALUES.
     02  CustomerId             PIC X(5).
     02  CustomerName           PIC X(20).
+    02  SalesRepId             PIC X(5).
     02  OilId.
         03 FILLER              PIC X.
         03 OilNum              PIC 99.
@@ -29,29 +43,20 @@ FD  BaseOilsSalesFile.
     02  UnitsSold              PIC 999.
 
 FD SummaryReport.
-01 PrintLine                   PIC X(45).
+01 PrintLine                   PIC X(56).
+
+FD OilsPriceFile.
+01 OilsPriceRec.
+   88 EndOfOilsPriceFile       VALUE HIGH-VALUES.
+   02 OilNum-OPF               PIC 99.
+   02 OilName-OPF              PIC X(16).
+   02 UnitCost-OPF             PIC 99V99 OCCURS 3 TIMES.
 
 WORKING-STORAGE SECTION.
 01  OilsTable.
-    02  OilTableValues.
-        03 FILLER  PIC X(28) VALUE "Almond          020003500650".
-        03 FILLER  PIC X(28) VALUE "Aloe vera       047508501625".
-        03 FILLER  PIC X(28) VALUE "Apricot kernel  025004250775".
-        03 FILLER  PIC X(28) VALUE "Avocado         027504750875".
-        03 FILLER  PIC X(28) VALUE "Coconut         027504750895".
-        03 FILLER  PIC X(28) VALUE "Evening primrose037506551225".
-        03 FILLER  PIC X(28) VALUE "Grape seed      018503250600".
-        03 FILLER  PIC X(28) VALUE "Peanut          027504250795".
-        03 FILLER  PIC X(28) VALUE "Jojoba          072513252500".
-        03 FILLER  PIC X(28) VALUE "Macadamia       032505751095".
-        03 FILLER  PIC X(28) VALUE "Rosehip         052509951850".
-        03 FILLER  PIC X(28) VALUE "Sesame          029504250750".
-        03 FILLER  PIC X(28) VALUE "Walnut          027504550825".
-        03 FILLER  PIC X(28) VALUE "Wheatgerm       045007751425".
-    02  FILLER REDEFINES OilTableValues.
-        03 BaseOil OCCURS 14 TIMES.
-           04 OilName    PIC X(16).
-           04 UnitCost   PIC 99V99 OCCURS 3 TIMES.
+    02  BaseOil OCCURS 14 TIMES.
+        03 OilName    PIC X(16).
+        03 UnitCost   PIC 99V99 OCCURS 3 TIMES.
 
 01  ReportHeadingLine      PIC X(41)
             VALUE " Aromamora Base Oils Summary Sales Report".
@@ -68,16 +73,47 @@ WORKING-STORAGE SECTION.
 01  CustSalesLine.
     02  PrnCustId          PIC B9(5).
     02  PrnCustName        PIC BBBX(20).
-    02  PrnCustTotalSales  PIC BBB$$$$,$$9.99.                 
+    02  PrnCustTotalSales  PIC BBB$$$$,$$9.99.
+    02  PrnCustCommission  PIC BBB$$$,$$9.99.
 
 
-01  CustTotalSales         PIC 9(6)V99. 
+01  CustTotalSales         PIC 9(6)V99.
 01  PrevCustId             PIC X(5).
+01  PrevSalesRepId         PIC X(5).
 01  ValueOfSale            PIC 9(5)V99.
 
+* Commission is tiered on CustTotalSales - bigger customers earn the
+* selling rep a higher rate.
+01  CustCommission         PIC 9(5)V99.
+
+01  RepCommissionTable.
+    02  RepCommissionEntry OCCURS 100 TIMES.
+        03 SalesRepId-RT       PIC X(5).
+        03 RepCommissionTotal  PIC 9(6)V99.
+
+01  RepCount               PIC 999 VALUE ZERO.
+01  RepIdx                 PIC 999.
+
+01  RepFoundFlag            PIC X VALUE "N".
+    88 RepFound             VALUE "Y".
+
+01  RepEntryAvailFlag       PIC X VALUE "Y".
+    88 RepEntryAvailable    VALUE "Y".
+
+01  RepTableFullFlag        PIC 9 VALUE ZERO.
+    88 RepTableFullWarningGiven VALUE 1.
+
+01  CommissionHeadingLine  PIC X(31)
+            VALUE " Sales Rep Commission Totals".
+
+01  RepCommissionLine.
+    02  PrnRepSalesRepId       PIC BBX(5).
+    02  PrnRepCommissionTotal  PIC BBBBB$$$,$$9.99.
+
 
 PROCEDURE DIVISION.
-Print-Summary-Report.    
+Print-Summary-Report.
+    PERFORM LoadOilsTable
     OPEN OUTPUT SummaryReport
     OPEN INPUT BaseOilsSalesFile
     
@@ -89,16 +125,35 @@ Print-Summary-Report.
     END-Read
 
     PERFORM PrintCustomerLines UNTIL EndOfSalesFile
-    
+
     WRITE PrintLine FROM ReportFooterLine AFTER ADVANCING 3 LINES
 
+    PERFORM PrintRepCommissionTotals
+
     CLOSE SummaryReport, BaseOilsSalesFile
     STOP RUN.
 
+LoadOilsTable.
+    OPEN INPUT OilsPriceFile
+    READ OilsPriceFile
+       AT END SET EndOfOilsPriceFile TO TRUE
+    END-READ
+    PERFORM UNTIL EndOfOilsPriceFile
+       MOVE OilName-OPF TO OilName(OilNum-OPF)
+       MOVE UnitCost-OPF(1) TO UnitCost(OilNum-OPF, 1)
+       MOVE UnitCost-OPF(2) TO UnitCost(OilNum-OPF, 2)
+       MOVE UnitCost-OPF(3) TO UnitCost(OilNum-OPF, 3)
+       READ OilsPriceFile
+          AT END SET EndOfOilsPriceFile TO TRUE
+       END-READ
+    END-PERFORM
+    CLOSE OilsPriceFile.
+
 PrintCustomerLines.
-    MOVE ZEROS TO CustTotalSales  
+    MOVE ZEROS TO CustTotalSales
     MOVE CustomerId TO PrnCustId, PrevCustId
     MOVE CustomerName TO PrnCustName
+    MOVE SalesRepId TO PrevSalesRepId
 
     PERFORM UNTIL CustomerId NOT = PrevCustId
         COMPUTE ValueOfSale = UnitsSold * UnitCost(OilNum, UnitSize)
@@ -108,5 +163,56 @@ PrintCustomerLines.
         END-Read
     END-PERFORM
 
-    MOVE CustTotalSales TO PrnCustTotalSales 
+    PERFORM CalculateCommission
+    PERFORM FindOrCreateRepEntry
+    IF RepEntryAvailable
+       ADD CustCommission TO RepCommissionTotal(RepIdx)
+    END-IF
+
+    MOVE CustTotalSales TO PrnCustTotalSales
+    MOVE CustCommission TO PrnCustCommission
     WRITE PrintLine FROM CustSalesLine AFTER ADVANCING 2 LINES.
+
+CalculateCommission.
+    EVALUATE TRUE
+       WHEN CustTotalSales < 500
+            COMPUTE CustCommission = CustTotalSales * 0.05
+       WHEN CustTotalSales < 1500
+            COMPUTE CustCommission = CustTotalSales * 0.075
+       WHEN OTHER
+            COMPUTE CustCommission = CustTotalSales * 0.10
+    END-EVALUATE.
+
+FindOrCreateRepEntry.
+    MOVE "N" TO RepFoundFlag
+    SET RepEntryAvailable TO TRUE
+    PERFORM VARYING RepIdx FROM 1 BY 1 UNTIL RepIdx > RepCount
+       IF SalesRepId-RT(RepIdx) = PrevSalesRepId
+          SET RepFound TO TRUE
+          EXIT PERFORM
+       END-IF
+    END-PERFORM
+    IF NOT RepFound
+       IF RepCount >= 100
+          IF NOT RepTableFullWarningGiven
+             DISPLAY "Warning - more than 100 distinct sales reps - "
+                     "RepCommissionTable is full, remaining reps' "
+                     "commission is not being totalled"
+             SET RepTableFullWarningGiven TO TRUE
+          END-IF
+          MOVE "N" TO RepEntryAvailFlag
+       ELSE
+          ADD 1 TO RepCount
+          MOVE RepCount TO RepIdx
+          MOVE PrevSalesRepId TO SalesRepId-RT(RepIdx)
+          MOVE ZEROS TO RepCommissionTotal(RepIdx)
+       END-IF
+    END-IF.
+
+PrintRepCommissionTotals.
+    WRITE PrintLine FROM CommissionHeadingLine AFTER ADVANCING 2 LINES
+    PERFORM VARYING RepIdx FROM 1 BY 1 UNTIL RepIdx > RepCount
+       MOVE SalesRepId-RT(RepIdx)      TO PrnRepSalesRepId
+       MOVE RepCommissionTotal(RepIdx) TO PrnRepCommissionTotal
+       WRITE PrintLine FROM RepCommissionLine AFTER ADVANCING 1 LINE
+    END-PERFORM.
