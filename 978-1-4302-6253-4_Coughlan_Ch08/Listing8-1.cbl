@@ -28,31 +28,40 @@ WORKING-STORAGE SECTION.
 01 PrnShopSalesTotal.
    02 FILLER             PIC X(21) VALUE "Total sales for shop ".
    02 PrnShopId          PIC X(5).
-   02 PrnShopTotal       PIC $$$$,$$9.99. 
+   02 PrnShopTotal       PIC $$$$,$$9.99.
+
+01 PrnFinalSalesTotal.
+   02 FILLER             PIC X(24) VALUE "Total sales all shops = ".
+   02 PrnFinalTotal      PIC $$$,$$$,$$9.99.
 
 01 ShopTotal             PIC 9(5)V99.
+01 FinalTotal            PIC 9(7)V99.
 
 PROCEDURE DIVISION.
 ShopSalesSummary.
     OPEN INPUT ShopReceiptsFile
+    MOVE ZEROS TO FinalTotal
     READ ShopReceiptsFile
         AT END SET EndOfShopReceiptsFile TO TRUE
     END-READ
-    PERFORM SummarizeCountrySales 
+    PERFORM SummarizeCountrySales
         UNTIL EndOfShopReceiptsFile
+    MOVE FinalTotal TO PrnFinalTotal
+    DISPLAY PrnFinalSalesTotal
     CLOSE ShopReceiptsFile
     STOP RUN.
 
 SummarizeCountrySales.
     MOVE ShopId  TO PrnShopId
-    MOVE ZEROS TO ShopTotal 
+    MOVE ZEROS TO ShopTotal
     READ ShopReceiptsFile
         AT END SET EndOfShopReceiptsFile TO TRUE
     END-READ
     PERFORM SummarizeShopSales
             UNTIL ShopHeader OR EndOFShopReceiptsFile
     MOVE ShopTotal TO PrnShopTotal
-    DISPLAY PrnShopSalesTotal.
+    DISPLAY PrnShopSalesTotal
+    ADD ShopTotal TO FinalTotal.
     
 SummarizeShopSales.
     COMPUTE  ShopTotal = ShopTotal + (QtySold * ItemCost)
