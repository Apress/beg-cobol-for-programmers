@@ -3,8 +3,17 @@ PROGRAM-ID.  Listing8-5.
 AUTHOR.  Michael Coughlan.
 * This program processes the first year students entrants file to produce
 * a summary report sequenced on ascending Course Code that shows the number
-* of first year students* in each course. 
-* The Entrants File is a sequential file sequenced on ascending CourseCode.  
+* of first year students* in each course.
+* The Entrants File is a sequential file sequenced on ascending CourseCode.
+* CourseLine and FinalTotalLine also show a male/female breakdown of
+* each course total, the way Listing7-7 cross-tabs age-band headcounts
+* by EmpGender.
+* Each CourseLine also shows CourseTotal as a percentage of FinalTotal.
+* Since FinalTotal isn't known until EntrantsFile is exhausted, each
+* course's counts are buffered into CourseSummaryTable as the first
+* pass runs, and the report is printed from that table on a second
+* pass once FinalTotal is known, the way Listing7-5 buffers
+* LowStockTable before printing it.
 
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
@@ -25,27 +34,54 @@ FD EntrantsFile.
    02 Gender                 PIC X.
 
 FD SummaryReport.
-01 PrintLine                 PIC X(35).
+01 PrintLine                 PIC X(53).
 
 WORKING-STORAGE SECTION.
 01 HeadingLine1      PIC X(31) VALUE "    First Year Entrants Summary".
 
-01 HeadingLine2      PIC X(31) VALUE "   Course Code    NumOfStudents".
+01 HeadingLine2      PIC X(53)
+   VALUE "   Course Code    NumOfStudents  Male  Female    Pct".
 
 01 CourseLine.
    02 FILLER         PIC X(5) VALUE SPACES.
    02 PrnCourseCode  PIC X(5).
    02 FILLER         PIC X(10) VALUE SPACES.
    02 PrnCourseTotal PIC BBZZ9.
+   02 FILLER         PIC X(3) VALUE SPACES.
+   02 PrnCourseMales   PIC ZZZ9.
+   02 FILLER         PIC X(3) VALUE SPACES.
+   02 PrnCourseFemales PIC ZZZ9.
+   02 FILLER         PIC X(3) VALUE SPACES.
+   02 PrnCoursePercent PIC ZZ9.99.
+   02 FILLER         PIC X VALUE "%".
 
 01 FinalTotalLine.
    02 FILLER         PIC X(19) VALUE "  Total Students:".
    02 PrnFinalTotal  PIC BZ,ZZ9.
+   02 FILLER         PIC X(3) VALUE SPACES.
+   02 PrnFinalMales    PIC ZZZ9.
+   02 FILLER         PIC X(3) VALUE SPACES.
+   02 PrnFinalFemales  PIC ZZZ9.
 
 01 CourseTotal       PIC 9(4) VALUE ZEROS.
+01 CourseMaleTotal   PIC 9(4) VALUE ZEROS.
+01 CourseFemaleTotal PIC 9(4) VALUE ZEROS.
 01 FinalTotal        PIC 9(5) VALUE ZEROS.
+01 FinalMaleTotal    PIC 9(5) VALUE ZEROS.
+01 FinalFemaleTotal  PIC 9(5) VALUE ZEROS.
 01 PrevCourseCode    PIC X(5) VALUE ZEROS.
 
+01 CourseSummaryTable.
+   02 CourseSummaryEntry OCCURS 100 TIMES.
+      03 CS-CourseCode      PIC X(5).
+      03 CS-CourseTotal     PIC 9(4).
+      03 CS-CourseMaleTotal PIC 9(4).
+      03 CS-CourseFemaleTotal PIC 9(4).
+
+01 CourseCount       PIC 999 VALUE ZERO.
+01 CourseIdx         PIC 999.
+01 CoursePercent     PIC 999V99.
+
 PROCEDURE DIVISION.
 ProduceSummaryReport.
    OPEN INPUT EntrantsFile
@@ -56,18 +92,38 @@ ProduceSummaryReport.
      AT END SET EndOfEntrantsFile TO TRUE
    END-READ
    PERFORM UNTIL EndOfEntrantsFile
-      MOVE CourseCode TO PrnCourseCode, PrevCourseCode
-      MOVE ZEROS TO CourseTotal
+      MOVE CourseCode TO PrevCourseCode
+      MOVE ZEROS TO CourseTotal, CourseMaleTotal, CourseFemaleTotal
       PERFORM UNTIL CourseCode NOT = PrevCourseCode
          ADD 1 TO CourseTotal, FinalTotal
+         IF Gender = "F" OR "f"
+            ADD 1 TO CourseFemaleTotal, FinalFemaleTotal
+         ELSE
+            ADD 1 TO CourseMaleTotal, FinalMaleTotal
+         END-IF
          READ EntrantsFile
            AT END SET EndOfEntrantsFile TO TRUE
          END-READ
       END-PERFORM
-      MOVE CourseTotal TO PrnCourseTotal
+      ADD 1 TO CourseCount
+      MOVE PrevCourseCode      TO CS-CourseCode(CourseCount)
+      MOVE CourseTotal         TO CS-CourseTotal(CourseCount)
+      MOVE CourseMaleTotal     TO CS-CourseMaleTotal(CourseCount)
+      MOVE CourseFemaleTotal   TO CS-CourseFemaleTotal(CourseCount)
+   END-PERFORM
+   PERFORM VARYING CourseIdx FROM 1 BY 1 UNTIL CourseIdx > CourseCount
+      MOVE CS-CourseCode(CourseIdx)  TO PrnCourseCode
+      MOVE CS-CourseTotal(CourseIdx) TO PrnCourseTotal
+      MOVE CS-CourseMaleTotal(CourseIdx)   TO PrnCourseMales
+      MOVE CS-CourseFemaleTotal(CourseIdx) TO PrnCourseFemales
+      COMPUTE CoursePercent ROUNDED =
+              CS-CourseTotal(CourseIdx) / FinalTotal * 100
+      MOVE CoursePercent TO PrnCoursePercent
       WRITE PrintLine FROM CourseLine AFTER ADVANCING 1 LINE
    END-PERFORM
    MOVE FinalTotal TO PrnFinalTotal
+   MOVE FinalMaleTotal TO PrnFinalMales
+   MOVE FinalFemaleTotal TO PrnFinalFemales
    WRITE PrintLine FROM FinalTotalLine AFTER ADVANCING 2 LINES
    CLOSE EntrantsFile, SummaryReport
    STOP RUN.
