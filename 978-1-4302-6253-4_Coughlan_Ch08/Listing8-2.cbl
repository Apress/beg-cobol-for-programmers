@@ -28,6 +28,7 @@ FD ShopReceiptsFile.
 01 ShopSalesCount.
    02 TypeCode           PIC X.
    02 RecCount           PIC 9(5).
+   02 ExpectedTotal      PIC 9(5)V99.
 
 WORKING-STORAGE SECTION.
 01 PrnShopSalesTotal.
@@ -43,15 +44,31 @@ WORKING-STORAGE SECTION.
    02 FILLER             PIC X(10) VALUE " ACount = ".
    02 PrnActualCount     PIC 9(5).
 
+01 PrnValueErrorMessage.
+   02 FILLER             PIC X(15) VALUE "Error on Shop: ".
+   02 PrnValErrShopId    PIC X(5).
+   02 FILLER             PIC X(12) VALUE " Expected = ".
+   02 PrnExpectedTotal   PIC $$$$,$$9.99.
+   02 FILLER             PIC X(11) VALUE " Actual = ".
+   02 PrnActualTotal     PIC $$$$,$$9.99.
+
+01 PrnFinalSalesTotal.
+   02 FILLER             PIC X(24) VALUE "Total sales all shops = ".
+   02 PrnFinalTotal      PIC $$$,$$$,$$9.99.
+
 01 ShopTotal             PIC 9(5)V99.
 01 ActualCount           PIC 9(5).
-    	
+01 FinalTotal            PIC 9(7)V99.
+
 PROCEDURE DIVISION.
 ShopSalesSummary.
     OPEN INPUT ShopReceiptsFile
+    MOVE ZEROS TO FinalTotal
     PERFORM GetHeaderRec
-    PERFORM SummarizeCountrySales 
+    PERFORM SummarizeCountrySales
         UNTIL EndOfShopReceiptsFile
+    MOVE FinalTotal TO PrnFinalTotal
+    DISPLAY PrnFinalSalesTotal
     CLOSE ShopReceiptsFile
     STOP RUN.
 
@@ -71,7 +88,14 @@ SummarizeCountrySales.
        MOVE RecCount TO PrnRecCount
        MOVE ActualCount TO PrnActualCount
        DISPLAY PrnErrorMessage
-    END-IF 
+    END-IF
+    IF ExpectedTotal NOT = ShopTotal
+       MOVE PrnErrorShopId TO PrnValErrShopId
+       MOVE ExpectedTotal TO PrnExpectedTotal
+       MOVE ShopTotal TO PrnActualTotal
+       DISPLAY PrnValueErrorMessage
+    END-IF
+    ADD ShopTotal TO FinalTotal
     PERFORM GetHeaderRec.
     
 SummarizeShopSales.
