@@ -1,7 +1,16 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. Listing8-3.
 AUTHOR. Michael Coughlan.
-ENVIRONMENT DIVISION. 
+* MemberRec now carries a MemberExpiryDate. Every member whose
+* membership expires within the next 90 days is buffered into
+* ExpiringMemberTable as the main report is printed, then sorted
+* ascending on expiry date and listed in a renewal-notices section
+* after the membership report, so the front desk can chase renewals
+* proactively instead of waiting for a member to lapse.
+* A count of members per MemberType, plus a grand total, is also
+* tallied as the report is printed and shown in a summary section
+* afterwards, the way Listing8-5 rolls CourseTotal up into FinalTotal.
+ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION. 
 FILE-CONTROL. 
     SELECT MembershipReport 
@@ -13,8 +22,8 @@ FILE-CONTROL.
            
 DATA DIVISION. 
 FILE SECTION.
-FD  MembershipReport. 
-01  PrintLine        PIC X(44).
+FD  MembershipReport.
+01  PrintLine        PIC X(49).
 
 FD  MemberFile.
 01  MemberRec.
@@ -23,6 +32,7 @@ FD  MemberFile.
     02 MemberName    PIC X(20).
     02 MemberType    PIC 9.
     02 Gender        PIC X.
+    02 MemberExpiryDate PIC 9(8).
 
 
 WORKING-STORAGE SECTION.
@@ -55,9 +65,71 @@ WORKING-STORAGE SECTION.
     88 NewPageRequired  VALUE 40 THRU 99.
 
 01  PageCount        PIC 99 VALUE ZEROS.
-       
+
+01  TodaysDateInt      PIC 9(8).
+01  DaysUntilExpiry    PIC S9(5).
+
+01  ExpiringMemberTable.
+    02 ExpiringMemberEntry OCCURS 500 TIMES.
+       03 EXP-MemberId        PIC X(5).
+       03 EXP-MemberName      PIC X(20).
+       03 EXP-ExpiryDate      PIC 9(8).
+       03 EXP-DaysUntilExpiry PIC 999.
+
+01  ExpiringMemberCount   PIC 999 VALUE ZERO.
+01  ExpSubscriptA         PIC 999.
+01  ExpSubscriptB         PIC 999.
+01  ExpSwapEntry.
+    02 SW-MemberId          PIC X(5).
+    02 SW-MemberName        PIC X(20).
+    02 SW-ExpiryDate        PIC 9(8).
+    02 SW-DaysUntilExpiry   PIC 999.
+
+01  RenewalHeading    PIC X(44)
+       VALUE "Renewal Notices - Expiring in Next 90 Days".
+
+01  RenewalColumnHeadings PIC X(49)
+       VALUE "MemberID  Member Name          Expiry    DaysLeft".
+
+01  RenewalDetailLine.
+    02 FILLER              PIC X  VALUE SPACES.
+    02 PrnExpMemberId       PIC X(5).
+    02 FILLER              PIC X(2) VALUE SPACES.
+    02 PrnExpMemberName     PIC X(20).
+    02 FILLER              PIC X VALUE SPACES.
+    02 PrnExpExpiryDate     PIC 9(8).
+    02 FILLER              PIC X(2) VALUE SPACES.
+    02 PrnExpDaysLeft       PIC ZZ9.
+
+01  NoRenewalsLine    PIC X(44)
+       VALUE "No memberships expire in the next 90 days.".
+
+* MemberType is a single digit, 0-9, so the table is subscripted
+* directly on MemberType+1, the way Listing14-2 tallies ServiceType.
+01  MemberTypeCounts.
+    02 MemberTypeCount OCCURS 10 TIMES PIC 9(4) VALUE ZERO.
+
+01  MemberTypeSubscript  PIC 99.
+01  GrandTotalMembers     PIC 9(5) VALUE ZERO.
+
+01  MemberTypeHeading    PIC X(29)
+       VALUE "Membership Mix by MemberType".
+
+01  MemberTypeColumnHeadings PIC X(20)
+       VALUE "MemberType     Count".
+
+01  MemberTypeLine.
+    02 PrnMTypeMemberType  PIC 9.
+    02 FILLER              PIC X(10) VALUE SPACES.
+    02 PrnMTypeCount       PIC ZZZ9.
+
+01  GrandTotalMembersLine.
+    02 FILLER              PIC X(14) VALUE "Total Members:".
+    02 PrnGrandTotalMembers PIC BZ,ZZ9.
+
 PROCEDURE DIVISION.
 PrintMembershipReport.
+   MOVE FUNCTION CURRENT-DATE(1:8) TO TodaysDateInt
    OPEN INPUT MemberFile
    OPEN OUTPUT MembershipReport
    PERFORM PrintPageHeadings
@@ -66,6 +138,9 @@ PrintMembershipReport.
    END-READ
    PERFORM PrintReportBody UNTIL EndOfMemberFile
    WRITE PrintLine FROM ReportFooting AFTER ADVANCING 5 LINES
+   PERFORM SortExpiringMembersAscending
+   PERFORM PrintRenewalNotices
+   PERFORM PrintMemberTypeSummary
    CLOSE MemberFile, MembershipReport
    STOP RUN.
 
@@ -88,6 +163,69 @@ PrintReportBody.
    MOVE Gender     TO PrnGender
    WRITE PrintLine FROM MemberDetailLine AFTER ADVANCING 1 LINE
    ADD 1 TO LineCount
+   COMPUTE MemberTypeSubscript = MemberType + 1
+   ADD 1 TO MemberTypeCount(MemberTypeSubscript), GrandTotalMembers
+   PERFORM CheckMemberExpiry
    READ MemberFile
         AT END SET EndOfMemberFile TO TRUE
    END-READ.
+
+CheckMemberExpiry.
+   COMPUTE DaysUntilExpiry =
+           FUNCTION INTEGER-OF-DATE(MemberExpiryDate)
+         - FUNCTION INTEGER-OF-DATE(TodaysDateInt)
+   IF DaysUntilExpiry >= ZERO AND DaysUntilExpiry <= 90
+      ADD 1 TO ExpiringMemberCount
+      MOVE MemberId         TO EXP-MemberId(ExpiringMemberCount)
+      MOVE MemberName       TO EXP-MemberName(ExpiringMemberCount)
+      MOVE MemberExpiryDate TO EXP-ExpiryDate(ExpiringMemberCount)
+      MOVE DaysUntilExpiry  TO EXP-DaysUntilExpiry(ExpiringMemberCount)
+   END-IF.
+
+SortExpiringMembersAscending.
+* Simple bubble sort, ascending on EXP-ExpiryDate - the table holds
+* only members expiring soon so an O(n squared) sort is adequate, the
+* way Listing7-5 sorts LowStockTable by shortfall.
+   PERFORM VARYING ExpSubscriptA FROM 1 BY 1
+           UNTIL ExpSubscriptA >= ExpiringMemberCount
+      PERFORM VARYING ExpSubscriptB FROM 1 BY 1
+              UNTIL ExpSubscriptB > ExpiringMemberCount - ExpSubscriptA
+         IF EXP-ExpiryDate(ExpSubscriptB) >
+            EXP-ExpiryDate(ExpSubscriptB + 1)
+            MOVE ExpiringMemberEntry(ExpSubscriptB)     TO ExpSwapEntry
+            MOVE ExpiringMemberEntry(ExpSubscriptB + 1)
+                              TO ExpiringMemberEntry(ExpSubscriptB)
+            MOVE ExpSwapEntry TO ExpiringMemberEntry(ExpSubscriptB + 1)
+         END-IF
+      END-PERFORM
+   END-PERFORM.
+
+PrintRenewalNotices.
+   WRITE PrintLine FROM RenewalHeading AFTER ADVANCING PAGE
+   IF ExpiringMemberCount = ZERO
+      WRITE PrintLine FROM NoRenewalsLine AFTER ADVANCING 2 LINES
+   ELSE
+      WRITE PrintLine FROM RenewalColumnHeadings AFTER ADVANCING 2 LINES
+      PERFORM VARYING ExpSubscriptA FROM 1 BY 1
+              UNTIL ExpSubscriptA > ExpiringMemberCount
+         MOVE EXP-MemberId(ExpSubscriptA)   TO PrnExpMemberId
+         MOVE EXP-MemberName(ExpSubscriptA) TO PrnExpMemberName
+         MOVE EXP-ExpiryDate(ExpSubscriptA) TO PrnExpExpiryDate
+         MOVE EXP-DaysUntilExpiry(ExpSubscriptA) TO PrnExpDaysLeft
+         WRITE PrintLine FROM RenewalDetailLine AFTER ADVANCING 1 LINE
+      END-PERFORM
+   END-IF.
+
+PrintMemberTypeSummary.
+   WRITE PrintLine FROM MemberTypeHeading AFTER ADVANCING PAGE
+   WRITE PrintLine FROM MemberTypeColumnHeadings AFTER ADVANCING 2 LINES
+   PERFORM VARYING MemberTypeSubscript FROM 1 BY 1
+           UNTIL MemberTypeSubscript > 10
+      IF MemberTypeCount(MemberTypeSubscript) NOT = ZERO
+         COMPUTE PrnMTypeMemberType = MemberTypeSubscript - 1
+         MOVE MemberTypeCount(MemberTypeSubscript) TO PrnMTypeCount
+         WRITE PrintLine FROM MemberTypeLine AFTER ADVANCING 1 LINE
+      END-IF
+   END-PERFORM
+   MOVE GrandTotalMembers TO PrnGrandTotalMembers
+   WRITE PrintLine FROM GrandTotalMembersLine AFTER ADVANCING 2 LINES.
