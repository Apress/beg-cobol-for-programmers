@@ -1,78 +1,261 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. Listing14-9.
 AUTHOR. Michael Coughlan.
+* Merges UlsterSales/ConnachtSales/MunsterSales/LeinsterSales into
+* SummaryFile keyed on ProductCode-SF, same as before, but each
+* incoming record is now tagged with its province before sorting so
+* the per-product/per-province detail can be retained in an INDEXED
+* SalesHistoryFile (keyed on ProductCode + Province) instead of being
+* thrown away once the national total is written. That lets next
+* quarter's run answer "how much of product X did Munster sell last
+* month" by reading SalesHistoryFile directly.
+* The printed report also now shows each product's per-province
+* subtotal before its combined national total, the way Listing11-4's
+* three-level control break shows branch/state subtotals before the
+* higher-level total.
+
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
     SELECT UlsterSales    ASSIGN TO "Listing14-9ulster.dat"
            ORGANIZATION IS LINE SEQUENTIAL.
-           
+
     SELECT ConnachtSales  ASSIGN TO "Listing14-9connacht.dat"
            ORGANIZATION IS LINE SEQUENTIAL.
-           
+
     SELECT MunsterSales   ASSIGN TO "Listing14-9munster.dat"
            ORGANIZATION IS LINE SEQUENTIAL.
-           
+
     SELECT LeinsterSales  ASSIGN TO "Listing14-9leinster.dat"
            ORGANIZATION IS LINE SEQUENTIAL.
 
     SELECT SummaryFile    ASSIGN TO "Listing14-9.sum"
                ORGANIZATION IS LINE SEQUENTIAL.
-               
+
+    SELECT SalesHistoryFile ASSIGN TO "Listing14-9History.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SalesHistoryKey
+           FILE STATUS IS SalesHistoryStatus.
+
+    SELECT PrintFile      ASSIGN TO "Listing14-9.prn"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
     SELECT WorkFile       ASSIGN TO "WORK.TMP".
 
 DATA DIVISION.
 FILE SECTION.
 FD  UlsterSales.
-01  FILLER                 PIC X(12).
+01  UlsterRec.
+    88 EndOfUlsterFile     VALUE HIGH-VALUES.
+    02 ProductCode-U       PIC X(6).
+    02 ValueOfSale-U       PIC 9999V99.
 
 FD  ConnachtSales.
-01  FILLER                 PIC X(12).
+01  ConnachtRec.
+    88 EndOfConnachtFile   VALUE HIGH-VALUES.
+    02 ProductCode-C       PIC X(6).
+    02 ValueOfSale-C       PIC 9999V99.
 
 FD  MunsterSales.
-01  FILLER                 PIC X(12).
+01  MunsterRec.
+    88 EndOfMunsterFile    VALUE HIGH-VALUES.
+    02 ProductCode-M       PIC X(6).
+    02 ValueOfSale-M       PIC 9999V99.
 
 FD  LeinsterSales.
-01  FILLER                 PIC X(12).
+01  LeinsterRec.
+    88 EndOfLeinsterFile   VALUE HIGH-VALUES.
+    02 ProductCode-L       PIC X(6).
+    02 ValueOfSale-L       PIC 9999V99.
 
 FD  SummaryFile.
 01  SummaryRec.
     02 ProductCode-SF      PIC X(6).
     02 TotalSalesValue     PIC 9(6)V99.
-    
+
+FD  SalesHistoryFile.
+01  SalesHistoryRec.
+    02 SalesHistoryKey.
+       03 ProductCode-HF   PIC X(6).
+       03 ProvinceCode-HF  PIC X.
+    02 SalesValue-HF       PIC 9(6)V99.
+
+FD  PrintFile.
+01  PrintRec                PIC X(45).
+
 SD  WorkFile.
 01  WorkRec.
     88 EndOfWorkfile       VALUE HIGH-VALUES.
     02 ProductCode-WF      PIC X(6).
+    02 ProvinceCode-WF     PIC X.
+       88 UlsterProvince   VALUE "U".
+       88 ConnachtProvince VALUE "C".
+       88 MunsterProvince  VALUE "M".
+       88 LeinsterProvince VALUE "L".
     02 ValueOfSale-WF      PIC 9999V99.
 
+WORKING-STORAGE SECTION.
+01 SalesHistoryStatus      PIC XX.
+   88 SalesHistoryOK       VALUE "00", "02".
+
+01 ProvinceSubtotal        PIC 9(6)V99.
+01 PrevProvinceCode        PIC X.
+
+01 ProvinceName.
+   02 FILLER PIC X(8) VALUE "Ulster".
+   02 FILLER PIC X(8) VALUE "Connacht".
+   02 FILLER PIC X(8) VALUE "Munster".
+   02 FILLER PIC X(8) VALUE "Leinster".
+01 ProvinceNameValues REDEFINES ProvinceName.
+   02 ProvinceNameEntry PIC X(8) OCCURS 4 TIMES.
+
+01 ProvinceNameIndex       PIC 9.
+
+01 ReportHeading           PIC X(45) VALUE
+   "Four-Province Sales Summary by Product".
+
+01 SubjectHeading          PIC X(45) VALUE
+   "Province                            Sales".
+
+01 ProvinceLine.
+   02 FILLER               PIC X(4) VALUE SPACES.
+   02 PrnProvinceName      PIC X(10).
+   02 FILLER               PIC X(10) VALUE SPACES.
+   02 PrnProvinceSubtotal  PIC $$$,$$9.99.
+
+01 ProductTotalLine.
+   02 FILLER               PIC X(2) VALUE SPACES.
+   02 FILLER               PIC X(8) VALUE "Product ".
+   02 PrnProductCode       PIC X(6).
+   02 FILLER               PIC X(3) VALUE SPACES.
+   02 FILLER               PIC X(7) VALUE "Total: ".
+   02 PrnProductTotal      PIC $$$,$$9.99.
+
 
 PROCEDURE DIVISION.
 Begin.
-    MERGE WorkFile ON ASCENDING KEY ProductCode-WF
-       USING UlsterSales, ConnachtSales, MunsterSales, LeinsterSales
+    SORT WorkFile ON ASCENDING KEY ProductCode-WF ProvinceCode-WF
+       INPUT PROCEDURE IS TagAndReleaseProvinceSales
        OUTPUT PROCEDURE IS SummarizeProductSales
-       
+
     STOP RUN.
 
+TagAndReleaseProvinceSales.
+    OPEN INPUT UlsterSales
+    READ UlsterSales
+       AT END SET EndOfUlsterFile TO TRUE
+    END-READ
+    PERFORM UNTIL EndOfUlsterFile
+       MOVE ProductCode-U TO ProductCode-WF
+       MOVE "U"           TO ProvinceCode-WF
+       MOVE ValueOfSale-U TO ValueOfSale-WF
+       RELEASE WorkRec
+       READ UlsterSales
+          AT END SET EndOfUlsterFile TO TRUE
+       END-READ
+    END-PERFORM
+    CLOSE UlsterSales
+
+    OPEN INPUT ConnachtSales
+    READ ConnachtSales
+       AT END SET EndOfConnachtFile TO TRUE
+    END-READ
+    PERFORM UNTIL EndOfConnachtFile
+       MOVE ProductCode-C TO ProductCode-WF
+       MOVE "C"           TO ProvinceCode-WF
+       MOVE ValueOfSale-C TO ValueOfSale-WF
+       RELEASE WorkRec
+       READ ConnachtSales
+          AT END SET EndOfConnachtFile TO TRUE
+       END-READ
+    END-PERFORM
+    CLOSE ConnachtSales
+
+    OPEN INPUT MunsterSales
+    READ MunsterSales
+       AT END SET EndOfMunsterFile TO TRUE
+    END-READ
+    PERFORM UNTIL EndOfMunsterFile
+       MOVE ProductCode-M TO ProductCode-WF
+       MOVE "M"           TO ProvinceCode-WF
+       MOVE ValueOfSale-M TO ValueOfSale-WF
+       RELEASE WorkRec
+       READ MunsterSales
+          AT END SET EndOfMunsterFile TO TRUE
+       END-READ
+    END-PERFORM
+    CLOSE MunsterSales
+
+    OPEN INPUT LeinsterSales
+    READ LeinsterSales
+       AT END SET EndOfLeinsterFile TO TRUE
+    END-READ
+    PERFORM UNTIL EndOfLeinsterFile
+       MOVE ProductCode-L TO ProductCode-WF
+       MOVE "L"           TO ProvinceCode-WF
+       MOVE ValueOfSale-L TO ValueOfSale-WF
+       RELEASE WorkRec
+       READ LeinsterSales
+          AT END SET EndOfLeinsterFile TO TRUE
+       END-READ
+    END-PERFORM
+    CLOSE LeinsterSales.
+
 SummarizeProductSales.
     OPEN OUTPUT SummaryFile
+    OPEN OUTPUT SalesHistoryFile
+    OPEN OUTPUT PrintFile
+    WRITE PrintRec FROM ReportHeading AFTER ADVANCING PAGE
+    WRITE PrintRec FROM SubjectHeading AFTER ADVANCING 2 LINES
     RETURN WorkFile
        AT END SET EndOfWorkfile TO TRUE
     END-RETURN
-    
+
     PERFORM UNTIL EndOfWorkFile
        MOVE ZEROS TO TotalSalesValue
        MOVE ProductCode-WF TO ProductCode-SF
-       PERFORM UNTIL ProductCode-WF NOT EQUAL TO ProductCode-SF
-          ADD ValueOfSale-WF TO TotalSalesValue
-          RETURN WorkFile
-             AT END SET EndOfWorkfile TO TRUE
-          END-RETURN    
-       END-PERFORM
+       PERFORM SumProvinceSalesForProduct
+               UNTIL ProductCode-WF NOT EQUAL TO ProductCode-SF
+                     OR EndOfWorkFile
        WRITE SummaryRec
+       MOVE ProductCode-SF TO PrnProductCode
+       MOVE TotalSalesValue TO PrnProductTotal
+       WRITE PrintRec FROM ProductTotalLine AFTER ADVANCING 1 LINE
     END-PERFORM
-    CLOSE SummaryFile.
-    
-         
-       
\ No newline at end of file
+    CLOSE SummaryFile
+    CLOSE SalesHistoryFile
+    CLOSE PrintFile.
+
+SumProvinceSalesForProduct.
+    MOVE ProvinceCode-WF TO PrevProvinceCode
+    MOVE ZEROS TO ProvinceSubtotal
+    PERFORM SumOneProvinceSale
+            UNTIL ProvinceCode-WF NOT EQUAL TO PrevProvinceCode
+                  OR ProductCode-WF NOT EQUAL TO ProductCode-SF
+                  OR EndOfWorkFile
+    MOVE ProductCode-SF   TO ProductCode-HF
+    MOVE PrevProvinceCode TO ProvinceCode-HF
+    MOVE ProvinceSubtotal TO SalesValue-HF
+    WRITE SalesHistoryRec
+       INVALID KEY DISPLAY "Unexpected duplicate history key - "
+                            ProductCode-HF SPACE ProvinceCode-HF
+    END-WRITE
+    PERFORM ClassifyProvinceIndex
+    MOVE ProvinceNameEntry(ProvinceNameIndex) TO PrnProvinceName
+    MOVE ProvinceSubtotal TO PrnProvinceSubtotal
+    WRITE PrintRec FROM ProvinceLine AFTER ADVANCING 1 LINE.
+
+ClassifyProvinceIndex.
+    EVALUATE PrevProvinceCode
+       WHEN "U" MOVE 1 TO ProvinceNameIndex
+       WHEN "C" MOVE 2 TO ProvinceNameIndex
+       WHEN "M" MOVE 3 TO ProvinceNameIndex
+       WHEN "L" MOVE 4 TO ProvinceNameIndex
+    END-EVALUATE.
+
+SumOneProvinceSale.
+    ADD ValueOfSale-WF TO ProvinceSubtotal, TotalSalesValue
+    RETURN WorkFile
+       AT END SET EndOfWorkfile TO TRUE
+    END-RETURN.
