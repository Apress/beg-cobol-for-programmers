@@ -32,24 +32,57 @@ FD  SortedBillablesFile.
     
 WORKING-STORAGE SECTION.
 01 SubscriberTotal        PIC 9(5)V99.
+01 SubscriberTotalIncVAT  PIC 9(5)V99.
+
+* VAT rate is entered at the start of the run rather than hardcoded
+* into the calculation, so finance can change it without a recompile.
+01 VatRate                PIC 9V999.
 
 01 ReportHeader           PIC X(33) VALUE "Universal Telecoms Monthly Report".
 
-01 SubjectHeader          PIC X(31) VALUE "SubscriberId      BillableValue".
+01 SubjectHeader.
+   02 FILLER              PIC X(18) VALUE "SubscriberId".
+   02 FILLER              PIC X(14) VALUE "ValueExVAT".
+   02 FILLER              PIC X(14) VALUE "ValueIncVAT".
 
 01 SubscriberLine.
-   02 PrnSubscriberId     PIC 9(10).
-   02 FILLER              PIC X(8) VALUE SPACES.
-   02 PrnSubscriberTotal  PIC $$$,$$9.99.
-   
+   02 PrnSubscriberId          PIC 9(10).
+   02 FILLER                   PIC X(8) VALUE SPACES.
+   02 PrnSubscriberTotal       PIC $$$,$$9.99.
+   02 FILLER                   PIC X(4) VALUE SPACES.
+   02 PrnSubscriberTotalIncVAT PIC $$$,$$9.99.
+
 01 PrevSubscriberId       PIC 9(10).
-   
+
+* Itemized detail lines for the subscriber currently being totalled,
+* so the actual bill items can be listed underneath the header line
+* once the subscriber's total is known.
+01 ItemTable.
+   02 ItemEntry OCCURS 100 TIMES.
+      03 ItemServiceType   PIC 9.
+      03 ItemServiceCost   PIC 9(4)V99.
+
+01 ItemCount               PIC 999 VALUE ZERO.
+01 ItemSubscript           PIC 999.
+
+01 ItemTableFullFlag       PIC 9 VALUE ZERO.
+   88 ItemTableFullWarningGiven VALUE 1.
+
+01 ItemDetailLine.
+   02 FILLER               PIC X(4) VALUE SPACES.
+   02 FILLER               PIC X(13) VALUE "Service Type ".
+   02 PrnItemServiceType    PIC 9.
+   02 FILLER               PIC X(6) VALUE SPACES.
+   02 PrnItemServiceCost    PIC $$$,$$9.99.
+
 
 
 PROCEDURE DIVISION.
 Begin.
-    SORT WorkFile ON ASCENDING KEY SubscriberId-WF 
-           USING BillableServicesFile 
+    DISPLAY "Enter VAT rate (e.g. 0.230 for 23%) - " WITH NO ADVANCING
+    ACCEPT VatRate
+    SORT WorkFile ON ASCENDING KEY SubscriberId-WF
+           USING BillableServicesFile
            GIVING SortedBillablesFile
     DISPLAY ReportHeader
     DISPLAY SubjectHeader
@@ -60,14 +93,35 @@ Begin.
     PERFORM UNTIL EndOfBillablesFile
        MOVE SubscriberId TO PrevSubscriberId, PrnSubscriberId
        MOVE ZEROS TO SubscriberTotal
+       MOVE ZERO TO ItemCount
+       MOVE ZERO TO ItemTableFullFlag
        PERFORM UNTIL SubscriberId NOT EQUAL TO PrevSubscriberId
           ADD ServiceCost TO SubscriberTotal
+          IF ItemCount < 100
+             ADD 1 TO ItemCount
+             MOVE ServiceType TO ItemServiceType(ItemCount)
+             MOVE ServiceCost TO ItemServiceCost(ItemCount)
+          ELSE
+             IF NOT ItemTableFullWarningGiven
+                DISPLAY "Warning - subscriber " PrnSubscriberId
+                        " has more than 100 billable items - "
+                        "itemized listing is truncated"
+                SET ItemTableFullWarningGiven TO TRUE
+             END-IF
+          END-IF
           READ SortedBillablesFile
                AT END SET EndOfBillablesFile TO TRUE
           END-READ
        END-PERFORM
+       COMPUTE SubscriberTotalIncVAT = SubscriberTotal * (1 + VatRate)
        MOVE SubscriberTotal TO PrnSubscriberTotal
+       MOVE SubscriberTotalIncVAT TO PrnSubscriberTotalIncVAT
        DISPLAY SubscriberLine
+       PERFORM VARYING ItemSubscript FROM 1 BY 1 UNTIL ItemSubscript > ItemCount
+          MOVE ItemServiceType(ItemSubscript) TO PrnItemServiceType
+          MOVE ItemServiceCost(ItemSubscript) TO PrnItemServiceCost
+          DISPLAY ItemDetailLine
+       END-PERFORM
     END-PERFORM
     CLOSE SortedBillablesFile
     STOP RUN.
