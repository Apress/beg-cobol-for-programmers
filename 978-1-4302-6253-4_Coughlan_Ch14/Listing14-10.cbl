@@ -1,6 +1,8 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID.  Listing14-10.
 AUTHOR.  Michael Coughlan.
+*Validates CountryNameGF against the shared ValidateCountryCode service
+*(Listing13-5sub) instead of trusting the free-text field as-is.
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
@@ -31,7 +33,7 @@ SD WorkFile.
    02 CountryNameWF        PIC X(20).
 
 FD ForeignGuestReport.
-01 PrintLine               PIC X(38).
+01 PrintLine               PIC X(49).
 
 
 WORKING-STORAGE SECTION.
@@ -46,11 +48,21 @@ WORKING-STORAGE SECTION.
    02 PrnCountryName       PIC X(20).
    02 PrnVisitorCount      PIC BBBZZ,ZZ9.
 
-01 ReportFooting           PIC X(27)
-         VALUE "  ***** End of report *****".
+01 ReportFooting.
+   02 FILLER               PIC X(27)
+            VALUE "  ***** End of report *****".
+   02 FILLER                PIC X(15) VALUE "  Total guests ".
+   02 PrnTotalGuestCount     PIC ZZZ,ZZ9.
 
 01 VisitorCount            PIC 9(5).
 
+01 TotalGuestCount         PIC 9(6) VALUE ZEROS.
+
+01 CountryCodeWS           PIC XX.
+01 CountryNameWS           PIC X(25).
+01 CountryValidFlag        PIC 9.
+   88 CountryNameValid     VALUE 1.
+
 PROCEDURE DIVISION.
 Begin.
    SORT WorkFile ON ASCENDING CountryNameWF
@@ -72,7 +84,8 @@ PrintGuestsReport.
    END-RETURN
    PERFORM PrintReportBody UNTIL EndOfWorkfile
 
-   WRITE PrintLine FROM ReportFooting 
+   MOVE TotalGuestCount TO PrnTotalGuestCount
+   WRITE PrintLine FROM ReportFooting
          AFTER ADVANCING 2 LINES
    CLOSE ForeignGuestReport.
    
@@ -95,6 +108,16 @@ SelectForeignGuests.
       AT END SET EndOfFile TO TRUE
    END-READ
    PERFORM UNTIL EndOfFile
+      ADD 1 TO TotalGuestCount
+      MOVE SPACES TO CountryCodeWS
+      MOVE CountryNameGF TO CountryNameWS
+      CALL "ValidateCountryCode" USING BY REFERENCE CountryCodeWS
+                                       BY REFERENCE CountryNameWS
+                                       BY REFERENCE CountryValidFlag
+      IF NOT CountryNameValid
+         DISPLAY "Warning - unrecognised country '" CountryNameGF
+                 "' for guest " GuestNameGF
+      END-IF
       IF NOT CountryIsIreland
          MOVE CountryNameGF TO CountryNameWF
          RELEASE WorkRec
