@@ -1,17 +1,24 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. Listing14-2.
 AUTHOR. Michael Coughlan.
+* Universal Telecoms Monthly Report, broken down by service type.
+* Every BillableServicesFile record is now sorted and reported (not
+* just voice calls) - each subscriber's bill shows a subtotal per
+* ServiceType, and a company-wide total per ServiceType is printed
+* at the end so finance can see revenue mix, not just subscriber
+* totals.
+
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
     SELECT WorkFile ASSIGN TO "WORK.TMP".
-    
+
     SELECT BillableServicesFile  ASSIGN TO "Listing14-2.dat"
            ORGANIZATION LINE SEQUENTIAL.
-    
+
     SELECT SortedCallsFile   ASSIGN TO "Listing14-2.Srt"
                ORGANIZATION LINE SEQUENTIAL.
-               
+
     SELECT PrintFile  ASSIGN TO "Listing14-2.prn"
                ORGANIZATION LINE SEQUENTIAL.
 
@@ -20,44 +27,81 @@ FILE SECTION.
 FD  BillableServicesFile.
 01  SubscriberRec-BSF.
     88 EndOfBillableServicesFile VALUE HIGH-VALUES.
-    02 FILLER           PIC X(10).
-    02 FILLER           PIC 9.
+    02 SubscriberId-BSF PIC 9(10).
+    02 ServiceType-BSF  PIC 9.
        88 VoiceCall     VALUE 2.
-    02 FILLER           PIC X(6).     
+    02 ServiceCost-BSF  PIC 9(4)V99.
 
 SD  WorkFile.
 01  WorkRec.
     02 SubscriberId-WF    PIC 9(10).
-    02 FILLER             PIC X(7).
+    02 ServiceType-WF     PIC 9.
+    02 ServiceCost-WF     PIC 9(4)V99.
 
 FD  SortedCallsFile.
 01  SubscriberRec.
     88 EndOfCallsFile   VALUE HIGH-VALUES.
     02 SubscriberId       PIC 9(10).
     02 ServiceType        PIC 9.
-    02 ServiceCost        PIC 9(4)V99.    
+    02 ServiceCost        PIC 9(4)V99.
 
 FD PrintFile.
-01 PrintRec               PIC X(40).
-    
+01 PrintRec               PIC X(42).
+
 WORKING-STORAGE SECTION.
 01 SubscriberTotal        PIC 9(5)V99.
+01 SubscriberTotalIncVAT  PIC 9(5)V99.
+
+* VAT rate is entered at the start of the run rather than hardcoded
+* into the calculation, so finance can change it without a recompile.
+01 VatRate                PIC 9V999.
 
 01 ReportHeader           PIC X(33) VALUE "Universal Telecoms Monthly Report".
 
 01 SubjectHeader          PIC X(31) VALUE "SubscriberId      BillableValue".
 
 01 SubscriberLine.
-   02 PrnSubscriberId     PIC 9(10).
-   02 FILLER              PIC X(8) VALUE SPACES.
-   02 PrnSubscriberTotal  PIC $$$,$$9.99.
-   
+   02 PrnSubscriberId          PIC 9(10).
+   02 FILLER                   PIC X(8) VALUE SPACES.
+   02 PrnSubscriberTotal       PIC $$$,$$9.99.
+   02 FILLER                   PIC X(4) VALUE SPACES.
+   02 PrnSubscriberTotalIncVAT PIC $$$,$$9.99.
+
+01 ServiceTypeLine.
+   02 FILLER                  PIC X(6) VALUE SPACES.
+   02 FILLER                  PIC X(13) VALUE "Service Type ".
+   02 PrnSTypeServiceType     PIC 9.
+   02 FILLER                  PIC X(6) VALUE SPACES.
+   02 PrnSTypeSubtotal        PIC $$$,$$9.99.
+
+01 STypeSubtotal              PIC 9(5)V99.
+
 01 PrevSubscriberId       PIC 9(10).
+01 PrevServiceType        PIC 9.
+
+* Company-wide accumulator per ServiceType (ServiceType is a single
+* digit, 0-9, so the table is subscripted directly on ServiceType+1).
+01 CompanyTotalsByType.
+   02 CompanyTypeTotal OCCURS 10 TIMES PIC 9(7)V99 VALUE ZERO.
+
+01 CompanyTotalsHeading1  PIC X(34) VALUE
+   "Company-wide totals by ServiceType".
+01 CompanyTotalsHeading2  PIC X(31) VALUE
+   "Service Type      TotalBilled".
+
+01 CompanyTotalsLine.
+   02 PrnCTypeServiceType    PIC 9.
+   02 FILLER                 PIC X(13) VALUE SPACES.
+   02 PrnCTypeTotal          PIC $$$,$$$,$$9.99.
+
+01 TypeSubscript           PIC 99.
 
 PROCEDURE DIVISION.
 Begin.
-    SORT WorkFile ON ASCENDING KEY SubscriberId-WF 
-           INPUT PROCEDURE IS SelectVoiceCalls
+    DISPLAY "Enter VAT rate (e.g. 0.230 for 23%) - " WITH NO ADVANCING
+    ACCEPT VatRate
+    SORT WorkFile ON ASCENDING KEY SubscriberId-WF ServiceType-WF
+           USING BillableServicesFile
            GIVING SortedCallsFile
     OPEN OUTPUT PrintFile
     OPEN INPUT SortedCallsFile
@@ -71,28 +115,48 @@ Begin.
        MOVE SubscriberId TO PrevSubscriberId, PrnSubscriberId
        MOVE ZEROS TO SubscriberTotal
        PERFORM UNTIL SubscriberId NOT EQUAL TO PrevSubscriberId
-          ADD ServiceCost TO SubscriberTotal
-          READ SortedCallsFile
-               AT END SET EndOfCallsFile TO TRUE
-          END-READ
+          PERFORM AccumulateServiceTypeSubtotal
        END-PERFORM
+       COMPUTE SubscriberTotalIncVAT = SubscriberTotal * (1 + VatRate)
        MOVE SubscriberTotal TO PrnSubscriberTotal
+       MOVE SubscriberTotalIncVAT TO PrnSubscriberTotalIncVAT
        WRITE PrintRec FROM SubscriberLine AFTER ADVANCING 1 LINE
     END-PERFORM
-    CLOSE SortedCallsFile, PrintFile
+    CLOSE SortedCallsFile
+    PERFORM PrintCompanyTotalsByType
+    CLOSE PrintFile
     STOP RUN.
 
-SelectVoiceCalls.
-    OPEN INPUT BillableServicesFile
-    READ BillableServicesFile
-         AT END SET EndOfBillableServicesFile TO TRUE
-    END-READ
-    PERFORM UNTIL EndOfBillableServicesFile
-       IF VoiceCall 
-          RELEASE WorkRec FROM SubscriberRec-BSF
-       END-IF
-       READ BillableServicesFile
-            AT END SET EndOfBillableServicesFile TO TRUE
-       END-READ
-    END-PERFORM
-    CLOSE BillableServicesFile.
\ No newline at end of file
+AccumulateServiceTypeSubtotal.
+   MOVE ServiceType TO PrevServiceType
+   PERFORM SumOneServiceType.
+
+SumOneServiceType.
+* Total up every SortedCallsFile record that shares both the current
+* SubscriberId and ServiceType, then print the subscriber's subtotal
+* for that type and roll it into the company-wide total for the type.
+   MOVE ZEROS TO STypeSubtotal
+   COMPUTE TypeSubscript = ServiceType + 1
+   PERFORM UNTIL ServiceType NOT EQUAL TO PrevServiceType
+             OR SubscriberId NOT EQUAL TO PrevSubscriberId
+      ADD ServiceCost TO SubscriberTotal
+      ADD ServiceCost TO STypeSubtotal
+      ADD ServiceCost TO CompanyTypeTotal(TypeSubscript)
+      READ SortedCallsFile
+           AT END SET EndOfCallsFile TO TRUE
+      END-READ
+   END-PERFORM
+   MOVE PrevServiceType TO PrnSTypeServiceType
+   MOVE STypeSubtotal TO PrnSTypeSubtotal
+   WRITE PrintRec FROM ServiceTypeLine AFTER ADVANCING 1 LINE.
+
+PrintCompanyTotalsByType.
+   WRITE PrintRec FROM CompanyTotalsHeading1 AFTER ADVANCING PAGE
+   WRITE PrintRec FROM CompanyTotalsHeading2 AFTER ADVANCING 1 LINE
+   PERFORM VARYING TypeSubscript FROM 1 BY 1 UNTIL TypeSubscript > 10
+      IF CompanyTypeTotal(TypeSubscript) NOT = ZERO
+         COMPUTE PrnCTypeServiceType = TypeSubscript - 1
+         MOVE CompanyTypeTotal(TypeSubscript) TO PrnCTypeTotal
+         WRITE PrintRec FROM CompanyTotalsLine AFTER ADVANCING 1 LINE
+      END-IF
+   END-PERFORM.
