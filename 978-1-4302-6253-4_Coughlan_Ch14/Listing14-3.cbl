@@ -37,31 +37,66 @@ FD  SortedSubscriberFile.
        88 VoiceCall       VALUE 2.
 
 FD PrintFile.
-01 PrintRec               PIC X(40).
-    
+01 PrintRec               PIC X(73).
+
 WORKING-STORAGE SECTION.
 01 CallsTotal             PIC 9(4).
 
 01 TextsTotal             PIC 9(5).
 
+* Per-unit billing rates are entered at the start of the run rather
+* than hardcoded, the same idiom Listing14-1 uses for VatRate.
+01 CallRate                PIC 9V999.
+
+01 TextRate                PIC 9V999.
+
+01 CallsCost                PIC 9(6)V99.
+
+01 TextsCost                PIC 9(6)V99.
+
+* VAT is applied to the combined calls/texts cost the same way
+* Listing14-2 applies it to SubscriberTotal.
+01 VatRate                 PIC 9V999.
+
+01 TotalCostIncVAT          PIC 9(6)V99.
+
 01 ReportHeader           PIC X(33) VALUE "Universal Telecoms Monthly Report".
 
-01 SubjectHeader          PIC X(31) VALUE "SubscriberId    Calls     Texts".
+01 SubjectHeader.
+   02 FILLER              PIC X(16) VALUE "SubscriberId".
+   02 FILLER              PIC X(9)  VALUE "Calls".
+   02 FILLER              PIC X(13) VALUE "CallsCost".
+   02 FILLER              PIC X(9)  VALUE "Texts".
+   02 FILLER              PIC X(13) VALUE "TextsCost".
+   02 FILLER              PIC X(13) VALUE "TotalIncVAT".
 
 01 SubscriberLine.
    02 PrnSubscriberId     PIC 9(10).
    02 FILLER              PIC X(6) VALUE SPACES.
    02 PrnCallsTotal       PIC Z,ZZ9.
-   02 FILLER              PIC X(4) VALUE SPACES.
-   02 PrnTextsTotal       PIC ZZ,ZZ9.  
-    
+   02 FILLER              PIC X(2) VALUE SPACES.
+   02 PrnCallsCost        PIC $$$,$$9.99.
+   02 FILLER              PIC X(2) VALUE SPACES.
+   02 PrnTextsTotal       PIC ZZ,ZZ9.
+   02 FILLER              PIC X(2) VALUE SPACES.
+   02 PrnTextsCost        PIC $$$,$$9.99.
+   02 FILLER              PIC X(2) VALUE SPACES.
+   02 PrnTotalCostIncVAT  PIC $$$,$$9.99.
+
 01 PrevSubscriberId       PIC 9(10).
-   
+
 
 
 PROCEDURE DIVISION.
 Begin.
-    SORT WorkFile ON ASCENDING KEY SubscriberId-WF 
+    DISPLAY "Enter per-call rate (e.g. 0.150 for 15c) - " WITH NO ADVANCING
+    ACCEPT CallRate
+    DISPLAY "Enter per-text rate (e.g. 0.050 for 5c) - " WITH NO ADVANCING
+    ACCEPT TextRate
+    DISPLAY "Enter VAT rate (e.g. 0.230 for 23%) - " WITH NO ADVANCING
+    ACCEPT VatRate
+
+    SORT WorkFile ON ASCENDING KEY SubscriberId-WF
            INPUT PROCEDURE IS ModifySubscriberRecords
            GIVING SortedSubscriberFile
     OPEN OUTPUT PrintFile
@@ -83,8 +118,15 @@ Begin.
                AT END SET EndOfCallsFile TO TRUE
           END-READ
        END-PERFORM
+       COMPUTE CallsCost ROUNDED = CallsTotal * CallRate
+       COMPUTE TextsCost ROUNDED = TextsTotal * TextRate
+       COMPUTE TotalCostIncVAT ROUNDED =
+               (CallsCost + TextsCost) * (1 + VatRate)
        MOVE CallsTotal TO PrnCallsTotal
+       MOVE CallsCost  TO PrnCallsCost
        MOVE TextsTotal TO PrnTextsTotal
+       MOVE TextsCost  TO PrnTextsCost
+       MOVE TotalCostIncVAT TO PrnTotalCostIncVAT
        WRITE PrintRec FROM SubscriberLine AFTER ADVANCING 1 LINE
     END-PERFORM
     CLOSE SortedSubscriberFile, PrintFile
