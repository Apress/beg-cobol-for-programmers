@@ -1,80 +1,174 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. Listing13-7.
 AUTHOR. Michael Coughlan.
+* Stop words are now filtered against a small reference file (loaded
+* into a table the way Listing7-5 loads ReorderPointTable) before a
+* word is added to WordFreqTable, and the ranked list size/tracked
+* word length are ACCEPTed at run time instead of being fixed at 10/20.
 
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
        SELECT DocWordsFile ASSIGN TO "Listing13-7.DAT"
                  ORGANIZATION IS LINE SEQUENTIAL.
-                 
-DATA DIVISION. 
+
+       SELECT StopWordFile ASSIGN TO "Listing13-7StopWords.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
 FILE SECTION.
 FD DocWordsFile.
 01 WordIn               PIC X(20).
    88 EndOfDocWordsFile VALUE HIGH-VALUES.
 
+FD StopWordFile.
+01 StopWordRec          PIC X(20).
+   88 EndOfStopWordFile VALUE HIGH-VALUES.
+
 WORKING-STORAGE SECTION.
 01 WordFreqTable.
-   02 Word OCCURS 0 TO 2000 TIMES 
+   02 Word OCCURS 0 TO 2000 TIMES
               DEPENDING ON NumberOfWords
               INDEXED BY Widx.
       03 WordFound    PIC X(20).
       03 WordFreq     PIC 9(3).
-      
+
+01 MaxWords            PIC 9(4) VALUE 2000.
+
+01 StopWordTable.
+   02 StopWordEntry OCCURS 0 TO 500 TIMES
+              DEPENDING ON NumberOfStopWords
+              INDEXED BY SWidx.
+      03 StopWordFound PIC X(20).
+
+01 NumberOfStopWords   PIC 9(3) VALUE ZERO.
+
+01 StopWordFlag        PIC 9 VALUE ZERO.
+   88 WordIsStopWord    VALUE 1.
+
+01 TableFullWarningFlag PIC 9 VALUE ZERO.
+   88 TableFullWarningGiven VALUE 1.
+
 01 TopTenTable.
-   02 WordTT  OCCURS 11 TIMES 
+   02 WordTT  OCCURS 1 TO 100 TIMES
+               DEPENDING ON TopN
                INDEXED BY TTidx.
       03 WordFoundTT  PIC X(20) VALUE SPACES.
-      03 WordFreqTT   PIC 9(3)  VALUE ZEROS. 
+      03 WordFreqTT   PIC 9(3)  VALUE ZEROS.
 
 01 NumberOfWords       PIC 9(4) VALUE ZERO.
 
-01 ReportHeader        PIC X(27) VALUE "  Top Ten Words In Document".
+01 TopN                PIC 999 VALUE 10.
+01 PrnTopN             PIC ZZ9.
+
+01 MaxWordLength        PIC 99 VALUE 20.
+
+01 ReportHeader        PIC X(30) VALUE SPACES.
 
 01 SubjectHeader       PIC X(29) VALUE "Pos   Occurs    Document Word".
 
 01 DetailLine.
-   02 PrnPos           PIC Z9.
+   02 PrnPos           PIC ZZ9.
    02 FILLER           PIC X VALUE ".".
    02 PrnFreq          PIC BBBBBZZ9.
    02 PrnWord          PIC BBBBBX(20).
 
-01 Pos                 PIC 99.
+01 Pos                 PIC 999.
 
 PROCEDURE DIVISION.
 Begin.
+    DISPLAY "How many ranked words do you want in the report (1-100)? "
+            WITH NO ADVANCING
+    ACCEPT TopN
+    IF TopN < 1 OR TopN > 100
+       MOVE 10 TO TopN
+    END-IF
+
+    DISPLAY "Maximum word length to track (1-20)? " WITH NO ADVANCING
+    ACCEPT MaxWordLength
+    IF MaxWordLength < 1 OR MaxWordLength > 20
+       MOVE 20 TO MaxWordLength
+    END-IF
+
+    MOVE TopN TO PrnTopN
+    STRING "  Top " DELIMITED BY SIZE
+           PrnTopN  DELIMITED BY SIZE
+           " Words In Document" DELIMITED BY SIZE
+           INTO ReportHeader
+    END-STRING
+
+    PERFORM LoadStopWordTable
     OPEN INPUT DocWordsFile
     READ DocWordsFile
        AT END SET EndOfDocWordsFile TO TRUE
     END-READ
     PERFORM LoadWordFreqTable UNTIL EndOfDocWordsFile
-    PERFORM FindTopTenWords 
+    PERFORM FindTopTenWords
             VARYING Widx FROM 1 BY 1 UNTIL Widx > NumberOfWords
     PERFORM DisplayTopTenWords
     CLOSE DocWordsFile
     STOP RUN.
-    
+
+LoadStopWordTable.
+    OPEN INPUT StopWordFile
+    READ StopWordFile
+       AT END SET EndOfStopWordFile TO TRUE
+    END-READ
+    PERFORM VARYING SWidx FROM 1 BY 1 UNTIL EndOfStopWordFile
+       ADD 1 TO NumberOfStopWords
+       MOVE FUNCTION LOWER-CASE(StopWordRec(1:MaxWordLength))
+                     TO StopWordFound(SWidx)
+       READ StopWordFile
+          AT END SET EndOfStopWordFile TO TRUE
+       END-READ
+    END-PERFORM
+    CLOSE StopWordFile.
+
+IsStopWord.
+    MOVE ZERO TO StopWordFlag
+    PERFORM VARYING SWidx FROM 1 BY 1 UNTIL SWidx > NumberOfStopWords
+       IF FUNCTION LOWER-CASE(WordIn(1:MaxWordLength)) = StopWordFound(SWidx)
+          SET WordIsStopWord TO TRUE
+       END-IF
+    END-PERFORM.
+
 LoadWordFreqTable.
-* The AT END triggers when Widx is one greater than the current size of the 
+* The AT END triggers when Widx is one greater than the current size of the
 * table so all we have to do is extend the table and write into the new table
 * element
-    SET Widx TO 1
-    SEARCH Word
-       AT END ADD 1 TO NumberOfWords
-              MOVE 1 TO WordFreq(Widx)
-              MOVE FUNCTION LOWER-CASE(WordIn) TO WordFound(Widx)
-       WHEN   FUNCTION LOWER-CASE(WordIn) = WordFound(Widx)
-              ADD 1 TO WordFreq(Widx)
-    END-SEARCH
+    PERFORM IsStopWord
+    IF NOT WordIsStopWord
+       IF NumberOfWords >= MaxWords
+          IF NOT TableFullWarningGiven
+             DISPLAY "Warning - document has more than " MaxWords
+                     " distinct words - word-frequency table is full, "
+                     "remaining words are not being tracked"
+             SET TableFullWarningGiven TO TRUE
+          END-IF
+          SET Widx TO NumberOfWords
+       ELSE
+          SET Widx TO 1
+          SEARCH Word
+             AT END ADD 1 TO NumberOfWords
+                    MOVE 1 TO WordFreq(Widx)
+                    MOVE FUNCTION LOWER-CASE(WordIn(1:MaxWordLength))
+                         TO WordFound(Widx)
+             WHEN   FUNCTION LOWER-CASE(WordIn(1:MaxWordLength))
+                    = WordFound(Widx)
+                    ADD 1 TO WordFreq(Widx)
+          END-SEARCH
+       END-IF
+    END-IF
     READ DocWordsFile
        AT END SET EndOfDocWordsFile TO TRUE
-    END-READ.             
-    
+    END-READ.
+
 FindTopTenWords.
-   PERFORM VARYING TTidx FROM 10 BY -1 UNTIL TTidx < 1
+   PERFORM VARYING TTidx FROM TopN BY -1 UNTIL TTidx < 1
       IF WordFreq(Widx) > WordFreqTT(TTidx)
-         MOVE WordTT(TTidx) TO WordTT(TTidx + 1)
+         IF TTidx < TopN
+            MOVE WordTT(TTidx) TO WordTT(TTidx + 1)
+         END-IF
          MOVE Word(Widx) TO WordTT(TTidx)
       END-IF
    END-PERFORM.
@@ -82,11 +176,11 @@ FindTopTenWords.
 DisplayTopTenWords.
    DISPLAY ReportHeader
    DISPLAY SubjectHeader
-   PERFORM  VARYING TTidx FROM 1 BY 1 UNTIL TTIdx > 10
+   PERFORM  VARYING TTidx FROM 1 BY 1 UNTIL TTIdx > TopN
       SET Pos TO TTidx
       MOVE Pos TO PrnPos
       MOVE WordFoundTT(TTidx) TO PrnWord
       MOVE WordFreqTT(TTidx) TO PrnFreq
-      DISPLAY DetailLine      
+      DISPLAY DetailLine
    END-PERFORM
 
