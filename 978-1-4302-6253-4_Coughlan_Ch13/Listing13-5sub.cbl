@@ -0,0 +1,83 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ValidateCountryCode IS INITIAL.
+AUTHOR. Michael Coughlan.
+*Shared country-code validation service, extracted from Listing13-5's
+*interactive SEARCH ALL demo so other programs (e.g. Listing14-10's
+*Foreign Guests Report) can validate against the same CountryCodeFile
+*master instead of trusting free-text input.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT CountryCodeFile ASSIGN TO "Listing13-5.dat"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD CountryCodeFile.
+01 CountryCodeRec.
+   88 EndOfCountryCodeFile VALUE HIGH-VALUES.
+   02 CountryCodeCF    PIC XX.
+   02 CountryNameCF    PIC X(25).
+
+WORKING-STORAGE SECTION.
+01 CountryCodeTable.
+   02 Country OCCURS 300 TIMES
+              ASCENDING KEY IS CountryCode
+              INDEXED BY Cidx.
+      03 CountryCode   PIC XX.
+      03 CountryName   PIC X(25).
+
+LINKAGE SECTION.
+01 CountryCodeIn-IO    PIC XX.
+01 CountryNameIn-IO    PIC X(25).
+01 Result               PIC 9.
+   88 InvalidCountryCode VALUE 0.
+   88 ValidCountryCode   VALUE 1.
+
+PROCEDURE DIVISION USING CountryCodeIn-IO, CountryNameIn-IO, Result.
+*> Looks the country up by CountryCodeIn-IO if supplied, otherwise by
+*> CountryNameIn-IO - fills in whichever of the pair wasn't given, and
+*> returns a Result of 1 (valid) or 0 (invalid/not found).
+Begin.
+   PERFORM LoadCountryCodeTable
+   SET InvalidCountryCode TO TRUE
+   SET Cidx TO 1
+   EVALUATE TRUE
+      WHEN CountryCodeIn-IO NOT = SPACES PERFORM SearchByCode
+      WHEN CountryNameIn-IO NOT = SPACES PERFORM SearchByName
+   END-EVALUATE
+   EXIT PROGRAM.
+
+SearchByCode.
+   SEARCH ALL Country
+       AT END CONTINUE
+       WHEN CountryCode(Cidx) = FUNCTION UPPER-CASE(CountryCodeIn-IO)
+           SET ValidCountryCode TO TRUE
+           MOVE CountryName(Cidx) TO CountryNameIn-IO
+   END-SEARCH.
+
+SearchByName.
+   SEARCH Country
+       AT END CONTINUE
+       WHEN FUNCTION UPPER-CASE(CountryName(Cidx)) EQUAL TO
+            FUNCTION UPPER-CASE(CountryNameIn-IO)
+           SET ValidCountryCode TO TRUE
+           MOVE CountryCode(Cidx) TO CountryCodeIn-IO
+   END-SEARCH.
+
+LoadCountryCodeTable.
+* Loads table with HIGH-VALUES so the SEARCH ALL works when the table is partially loaded
+    MOVE HIGH-VALUES TO CountryCodeTable
+    OPEN INPUT CountryCodeFile
+    READ CountryCodeFile
+       AT END SET EndOfCountryCodeFile TO TRUE
+    END-READ
+
+    PERFORM VARYING Cidx FROM 1 BY 1 UNTIL EndOfCountryCodeFile
+        MOVE CountryCodeRec TO Country(Cidx)
+        READ CountryCodeFile
+           AT END SET EndOfCountryCodeFile TO TRUE
+        END-READ
+    END-PERFORM
+    CLOSE CountryCodeFile.
