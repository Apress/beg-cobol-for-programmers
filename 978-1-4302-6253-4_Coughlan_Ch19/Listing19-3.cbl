@@ -48,6 +48,30 @@ WORKING-STORAGE SECTION.
 01 OpStatusF           PIC 9.
    88 ValidFemale     VALUE ZEROS.
 
+01 SignNameValues.
+   02 FILLER PIC X(11) VALUE "Aries      ".
+   02 FILLER PIC X(11) VALUE "Taurus     ".
+   02 FILLER PIC X(11) VALUE "Gemini     ".
+   02 FILLER PIC X(11) VALUE "Cancer     ".
+   02 FILLER PIC X(11) VALUE "Leo        ".
+   02 FILLER PIC X(11) VALUE "Virgo      ".
+   02 FILLER PIC X(11) VALUE "Libra      ".
+   02 FILLER PIC X(11) VALUE "Scorpio    ".
+   02 FILLER PIC X(11) VALUE "Sagittarius".
+   02 FILLER PIC X(11) VALUE "Capricorn  ".
+   02 FILLER PIC X(11) VALUE "Aquarius   ".
+   02 FILLER PIC X(11) VALUE "Pisces     ".
+01 SignNameTable REDEFINES SignNameValues.
+   02 SignName OCCURS 12 TIMES PIC X(11).
+
+01 CompatMatrix.
+   02 MatrixRow OCCURS 12 TIMES.
+      03 PairCount OCCURS 12 TIMES PIC 9(6) VALUE ZEROS.
+
+01 MatrixIdx1              PIC 99.
+01 MatrixIdx2              PIC 99.
+01 PrnPairCount             PIC ZZZZZ9.
+
 
 PROCEDURE DIVISION.
 Begin.
@@ -63,6 +87,7 @@ Begin.
    COMPUTE InCompatiblePercent ROUNDED = InCompatiblePairs / ValidRecs * 100
 
    PERFORM DisplayResults
+   PERFORM DisplayMatrix
 
    CLOSE BirthsFile.
    STOP RUN.
@@ -80,6 +105,20 @@ DisplayResults.
    DISPLAY "Incompatible pairs = " IncompatiblePrn
            " which is " InCompatiblePercent "% of total".
 
+DisplayMatrix.
+*  Prints the full 12x12 MaleSign/FemaleSign pair-count matrix so
+*  analysts can see which sign combinations drive the totals, not
+*  just the aggregate compatible/incompatible split.
+   DISPLAY "Sign-pair matrix (rows = male sign, columns = female sign)"
+   PERFORM VARYING MatrixIdx1 FROM 1 BY 1 UNTIL MatrixIdx1 > 12
+      DISPLAY SignName(MatrixIdx1) " :" WITH NO ADVANCING
+      PERFORM VARYING MatrixIdx2 FROM 1 BY 1 UNTIL MatrixIdx2 > 12
+         MOVE PairCount(MatrixIdx1, MatrixIdx2) TO PrnPairCount
+         DISPLAY " " PrnPairCount WITH NO ADVANCING
+      END-PERFORM
+      DISPLAY SPACES
+   END-PERFORM.
+
 ProcessBirthRecs.
 *  Get the two sign types and add them together
 *  If the result is even then they are compatible
@@ -99,6 +138,7 @@ ProcessBirthRecs.
         ELSE 
          ADD 1 TO IncompatiblePairs
       END-IF
+      ADD 1 TO PairCount(MaleSign, FemaleSign)
    END-IF
    READ BirthsFile
       AT END SET  EndOfFile TO TRUE
