@@ -13,29 +13,66 @@ AUTHOR. Michael Coughlan
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
+*  MasterStockFile and NewStockFile are held INDEXED, keyed on
+*  GadgetID, so that Listing10-6 (the online stock enquiry program)
+*  can look up a gadget's current quantity/price between batch runs
+*  instead of only after the next NewStockFile is promoted.
    SELECT MasterStockFile ASSIGN TO "Listing10-5Master.dat"
-          ORGANIZATION IS LINE SEQUENTIAL.
+          ORGANIZATION IS INDEXED
+          ACCESS MODE IS SEQUENTIAL
+          RECORD KEY IS GadgetID-MF
+          FILE STATUS IS MasterStockStatus.
 
    SELECT NewStockFile ASSIGN TO "Listing10-5NewMast.dat"
-          ORGANIZATION IS LINE SEQUENTIAL.
+          ORGANIZATION IS INDEXED
+          ACCESS MODE IS SEQUENTIAL
+          RECORD KEY IS GadgetID-NSF
+          FILE STATUS IS NewStockStatus.
 
 
    SELECT TransactionFile ASSIGN TO "Listing10-5Trans.dat"
           ORGANIZATION IS LINE SEQUENTIAL.
 
+*  Rejected transactions are written here (with the full TransactionFile
+*  record attached) instead of only being DISPLAYed, so an unattended
+*  overnight run leaves the morning operator something to review -
+*  the same pattern Listing17-8 uses for its ErrorFile.
+   SELECT ErrorFile ASSIGN TO "Listing10-5Err.dat"
+          ORGANIZATION IS LINE SEQUENTIAL.
+
+*  A checkpoint record is appended every CheckpointInterval transactions
+*  so an interrupted run can resume from the last checkpoint instead of
+*  reprocessing transactions already applied to a partially-written
+*  NewStockFile.
+   SELECT CheckpointFile ASSIGN TO "Listing10-5Checkpoint.dat"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS CheckpointStatus.
+
+*  The prior MasterStockFile and this run's TransactionFile are
+*  copied to a dated archive filename before processing starts, so
+*  there is a restorable audit trail of every day's stock position
+*  instead of only ever having "today's" and "yesterday's overwritten"
+*  master. ASSIGN TO a WORKING-STORAGE field builds the archive name
+*  at run time, the same dynamic-ASSIGN technique Listing8-4 uses.
+   SELECT ArchiveMasterFile ASSIGN TO ArchiveMasterFileName
+          ORGANIZATION IS LINE SEQUENTIAL.
+
+   SELECT ArchiveTransFile ASSIGN TO ArchiveTransFileName
+          ORGANIZATION IS LINE SEQUENTIAL.
+
 DATA DIVISION.
 FILE SECTION.
 FD MasterStockFile.
 01 MasterStockRec.
    88 EndOfMasterFile       VALUE HIGH-VALUES.
-   02 GadgetID-MF           PIC 9(6).
+   02 GadgetID-MF           PIC 9(7).
    02 GadgetName-MF         PIC X(30).
    02 QtyInStock-MF         PIC 9(4).
    02 Price-MF              PIC 9(4)V99.
 
 FD NewStockFile.
 01 NewStockRec.
-   02 GadgetID-NSF          PIC 9(6).
+   02 GadgetID-NSF          PIC 9(7).
    02 GadgetName-NSF        PIC X(30).
    02 QtyInStock-NSF        PIC 9(4).
    02 Price-NSF             PIC 9(4)V99.
@@ -50,51 +87,152 @@ FD TransactionFile.
        88 StockAddition     VALUE 4.
        88 StockSubtraction  VALUE 5.
    02 RecordBody-IR.
-      03 GadgetID-TF        PIC 9(6).
+*     GadgetID-TF carries a modulus-11 check digit as its low-order
+*     digit, the same 7-digit NumToValidate layout ValidateCheckDigit
+*     (Listing16-2sub) already validates for EmpSSN - see ApplyInsertion.
+      03 GadgetID-TF        PIC 9(7).
       03 GadgetName-IR      PIC X(30).
       03 QtyInStock-IR      PIC 9(4).
       03 Price-IR           PIC 9(4)V99.
 
 01 DeletionRec.
-   02 FILLER                PIC 9(7).
+   02 FILLER                PIC 9(8).
 
 01 PriceChangeRec.
-   02 FILLER                PIC 9(7).   
+   02 FILLER                PIC 9(8).
    02 Price-PCR             PIC 9(4)V99.
-   
+
 01 AddToStock.
-   02 FILLER                PIC 9(7).   
-   02 QtyToAdd              PIC 9(4). 
+   02 FILLER                PIC 9(8).
+   02 QtyToAdd              PIC 9(4).
+
+01 SubtractFromStock.
+   02 FILLER                PIC 9(8).
+   02 QtyToSubtract         PIC 9(4).
+
+FD ErrorFile.
+01 ErrorRec.
+   02 ErrGadgetId           PIC 9(7).
+   02 FILLER                PIC XXX VALUE " - ".
+   02 ErrText                PIC X(51).
+   02 FILLER                PIC XXX VALUE " | ".
+   02 ErrTransRecord        PIC X(48).
+
+FD CheckpointFile.
+01 CheckpointRec.
+   02 CkpTransSeqNum        PIC 9(6).
+   02 CkpMasterKey          PIC 9(7).
+   02 CkpCurrentKey         PIC 9(7).
+   02 CkpLastTransKey       PIC 9(7).
+   02 CkpControlTotals      PIC X(84).
+
+FD ArchiveMasterFile.
+01 ArchiveMasterRec         PIC X(47).
+
+FD ArchiveTransFile.
+01 ArchiveTransRec          PIC X(48).
 
-01 SubtractFromStock.      
-   02 FILLER                PIC 9(7).   
-   02 QtyToSubtract         PIC 9(4). 
-   
-   
 WORKING-STORAGE SECTION.
+01 MasterStockStatus       PIC XX.
+   88 MasterStockOK        VALUE "00", "02".
+
+01 NewStockStatus          PIC XX.
+   88 NewStockOK           VALUE "00", "02".
+
 01 ErrorMessage.
-   02 PrnGadgetId          PIC 9(6).
+   02 PrnGadgetId          PIC 9(7).
    02 FILLER               PIC XXX VALUE " - ".
-   02 FILLER               PIC X(46).
+   02 ErrMsgText           PIC X(51).
       88 InsertError       VALUE "Insert Error - Record already exists".
+      88 CheckDigitError   VALUE "Insert Error - GadgetID fails check digit".
       88 DeleteError       VALUE "Delete Error - No such record in Master".
       88 PriceUpdateError  VALUE "Price Update Error - No such record in Master".
       88 QtyAddError       VALUE "Stock Add Error - No such record in Master".
       88 QtySubtractError  VALUE "Stock Subract Error - No such record in Master".
       88 InsufficientStock VALUE "Stock Subract Error - Not enough stock".
-         
-   
+      88 SequenceError     VALUE "Sequence Error - GadgetId-TF out of order, diverted".
+
+
 01 FILLER                  PIC X VALUE "n".
    88 RecordInMaster       VALUE "y".
-   88 RecordNotInMaster    VALUE "n".  
-   
-01 CurrentKey              PIC 9(6).
+   88 RecordNotInMaster    VALUE "n".
+
+01 CurrentKey              PIC 9(7).
+01 LastTransKey            PIC 9(7) VALUE ZERO.
+
+01 GadgetCheckDigitResult  PIC 9.
+   88 GadgetCheckDigitInvalid VALUE 1.
+   88 GadgetCheckDigitValid   VALUE 0.
+
+01 CheckpointStatus        PIC XX.
+   88 CheckpointFileOK     VALUE "00", "02".
+   88 NoCheckpointFile     VALUE "35".
+
+01 CheckpointInterval      PIC 9(4) VALUE 50.
+
+01 FILLER                  PIC X VALUE "n".
+   88 RestartRun           VALUE "y".
+   88 FreshRun             VALUE "n".
+
+01 RestartValues.
+   02 RestartTransSeqNum    PIC 9(6) VALUE ZERO.
+   02 RestartMasterKey      PIC 9(7) VALUE ZERO.
+   02 RestartCurrentKey     PIC 9(7) VALUE ZERO.
+   02 RestartLastTransKey   PIC 9(7) VALUE ZERO.
+   02 RestartControlTotals  PIC X(84) VALUE LOW-VALUES.
+
+01 ControlTotals.
+   02 TransReadCount        PIC 9(6) VALUE ZERO.
+   02 TransByType.
+      03 InsertionsRead     PIC 9(6) VALUE ZERO.
+      03 DeletionsRead      PIC 9(6) VALUE ZERO.
+      03 PriceChangesRead   PIC 9(6) VALUE ZERO.
+      03 StockAddsRead      PIC 9(6) VALUE ZERO.
+      03 StockSubsRead      PIC 9(6) VALUE ZERO.
+   02 NewStockWrittenCount  PIC 9(6) VALUE ZERO.
+   02 RejectCounts.
+      03 InsertErrorCount   PIC 9(6) VALUE ZERO.
+      03 CheckDigitErrorCount PIC 9(6) VALUE ZERO.
+      03 DeleteErrorCount   PIC 9(6) VALUE ZERO.
+      03 PriceUpdateErrorCount PIC 9(6) VALUE ZERO.
+      03 QtyAddErrorCount   PIC 9(6) VALUE ZERO.
+      03 QtySubtractErrorCount PIC 9(6) VALUE ZERO.
+      03 InsufficientStockCount PIC 9(6) VALUE ZERO.
+      03 SequenceErrorCount PIC 9(6) VALUE ZERO.
+
+01 ReconciliationLine.
+   02 PrnControlLabel       PIC X(32).
+   02 PrnControlCount       PIC ZZZ,ZZ9.
+
+01 ArchiveDate              PIC 9(8).
+01 ArchiveMasterFileName    PIC X(40).
+01 ArchiveTransFileName     PIC X(40).
+
+*  TransReadCount already reflects the ProcessOneTransaction lookahead
+*  read of the *next* transaction, which hasn't been applied to
+*  NewStockFile yet. LastAppliedTransSeqNum instead tracks the
+*  TransReadCount value as of the last transaction actually applied,
+*  so a checkpoint never claims an unapplied lookahead record as done.
+01 LastAppliedTransSeqNum   PIC 9(6) VALUE ZERO.
 
 PROCEDURE DIVISION.
 Begin.
-   OPEN INPUT  MasterStockFile
-   OPEN INPUT  TransactionFile
-   OPEN OUTPUT NewStockFile
+   PERFORM DetectRestart
+   IF FreshRun
+      PERFORM ArchivePriorStockFiles
+   END-IF
+   IF RestartRun
+      PERFORM OpenFilesForRestart
+      PERFORM SkipTransFileToCheckpoint
+   ELSE
+      OPEN INPUT  MasterStockFile
+      OPEN INPUT  TransactionFile
+      OPEN OUTPUT NewStockFile
+      OPEN OUTPUT CheckpointFile
+      CLOSE CheckpointFile
+      OPEN EXTEND CheckpointFile
+      OPEN OUTPUT ErrorFile
+   END-IF
    PERFORM ReadMasterFile
    PERFORM ReadTransFile
    PERFORM ChooseNextKey
@@ -103,14 +241,170 @@ Begin.
       PERFORM ProcessOneTransaction 
               UNTIL GadgetID-TF NOT = CurrentKey               
 *     CheckFinalStatus
-      IF RecordInMaster 
+      IF RecordInMaster
          WRITE NewStockRec
+            INVALID KEY
+               DISPLAY "Unexpected write error on NewStockFile - status "
+                       NewStockStatus
+         END-WRITE
+         ADD 1 TO NewStockWrittenCount
       END-IF
+      PERFORM WriteCheckpointIfDue
       PERFORM ChooseNextKey
     END-PERFORM
 
-   CLOSE MasterStockFile, TransactionFile, NewStockFile
-   STOP RUN.    
+   CLOSE MasterStockFile, TransactionFile, NewStockFile, ErrorFile,
+         CheckpointFile
+   PERFORM PrintReconciliationReport
+   STOP RUN.
+
+DetectRestart.
+*  A non-empty CheckpointFile left over from a killed run means the
+*  algorithm can resume from the last checkpoint instead of
+*  reprocessing the whole TransactionFile from scratch.
+   OPEN INPUT CheckpointFile
+   IF CheckpointFileOK
+      PERFORM UNTIL NOT CheckpointFileOK
+         READ CheckpointFile
+            AT END MOVE "10" TO CheckpointStatus
+         END-READ
+         IF CheckpointFileOK
+            SET RestartRun TO TRUE
+            MOVE CkpTransSeqNum   TO RestartTransSeqNum
+            MOVE CkpMasterKey     TO RestartMasterKey
+            MOVE CkpCurrentKey    TO RestartCurrentKey
+            MOVE CkpLastTransKey  TO RestartLastTransKey
+            MOVE CkpControlTotals TO RestartControlTotals
+         END-IF
+      END-PERFORM
+   END-IF
+   CLOSE CheckpointFile.
+
+ArchivePriorStockFiles.
+*  Only runs on a fresh run - a restart is resuming a run whose prior
+*  Master/Transaction pair was already archived when it first started.
+   MOVE FUNCTION CURRENT-DATE(1:8) TO ArchiveDate
+   STRING "Listing10-5Master-" ArchiveDate ".dat"
+       DELIMITED BY SIZE INTO ArchiveMasterFileName
+   STRING "Listing10-5Trans-" ArchiveDate ".dat"
+       DELIMITED BY SIZE INTO ArchiveTransFileName
+
+   OPEN INPUT  MasterStockFile
+   OPEN OUTPUT ArchiveMasterFile
+   PERFORM UNTIL EndOfMasterFile
+      READ MasterStockFile
+         AT END SET EndOfMasterFile TO TRUE
+         NOT AT END WRITE ArchiveMasterRec FROM MasterStockRec
+      END-READ
+   END-PERFORM
+   CLOSE MasterStockFile, ArchiveMasterFile
+
+   OPEN INPUT  TransactionFile
+   OPEN OUTPUT ArchiveTransFile
+   PERFORM UNTIL EndOfTransFile
+      READ TransactionFile
+         AT END SET EndOfTransFile TO TRUE
+         NOT AT END WRITE ArchiveTransRec FROM InsertionRec
+      END-READ
+   END-PERFORM
+   CLOSE TransactionFile, ArchiveTransFile.
+
+OpenFilesForRestart.
+   DISPLAY "Resuming Gadget stock update from checkpoint - "
+           RestartTransSeqNum " transactions already applied"
+   MOVE RestartControlTotals TO ControlTotals
+   MOVE RestartLastTransKey  TO LastTransKey
+   OPEN INPUT MasterStockFile
+   MOVE RestartMasterKey TO GadgetID-MF
+   START MasterStockFile KEY IS NOT LESS THAN GadgetID-MF
+      INVALID KEY CONTINUE
+   END-START
+   OPEN INPUT TransactionFile
+*  NewStockFile is only ever WRITTEn to (never READ), and WRITE to an
+*  INDEXED file places records by key value regardless of file
+*  position, so there is no restart-positioning START to do here.
+   OPEN I-O NewStockFile
+   OPEN EXTEND CheckpointFile
+*  ErrorFile already holds the crashed run's rejects - OPEN OUTPUT
+*  would truncate them, so extend instead, the same as CheckpointFile.
+   OPEN EXTEND ErrorFile.
+
+SkipTransFileToCheckpoint.
+*  TransactionFile has no key to START on, so records already applied
+*  before the checkpoint are simply re-read and discarded.
+   PERFORM RestartTransSeqNum TIMES
+      READ TransactionFile
+         AT END SET EndOfTransFile TO TRUE
+      END-READ
+   END-PERFORM.
+
+WriteCheckpointIfDue.
+   IF FUNCTION MOD(LastAppliedTransSeqNum, CheckpointInterval) = 0
+      MOVE LastAppliedTransSeqNum TO CkpTransSeqNum
+      MOVE GadgetID-MF     TO CkpMasterKey
+      MOVE CurrentKey      TO CkpCurrentKey
+      MOVE LastTransKey    TO CkpLastTransKey
+      MOVE ControlTotals   TO CkpControlTotals
+      WRITE CheckpointRec
+   END-IF.
+
+WriteErrorLine.
+   MOVE PrnGadgetId  TO ErrGadgetId
+   MOVE ErrMsgText   TO ErrText
+   MOVE InsertionRec TO ErrTransRecord
+   WRITE ErrorRec.
+
+PrintReconciliationReport.
+   DISPLAY " ".
+   DISPLAY "===== Gadget Stock Update - Control Total Reconciliation =====".
+   MOVE "Transactions read - Insertion"   TO PrnControlLabel
+   MOVE InsertionsRead                    TO PrnControlCount
+   DISPLAY ReconciliationLine
+   MOVE "Transactions read - Deletion"    TO PrnControlLabel
+   MOVE DeletionsRead                     TO PrnControlCount
+   DISPLAY ReconciliationLine
+   MOVE "Transactions read - PriceChange" TO PrnControlLabel
+   MOVE PriceChangesRead                  TO PrnControlCount
+   DISPLAY ReconciliationLine
+   MOVE "Transactions read - StockAdd"    TO PrnControlLabel
+   MOVE StockAddsRead                     TO PrnControlCount
+   DISPLAY ReconciliationLine
+   MOVE "Transactions read - StockSub"    TO PrnControlLabel
+   MOVE StockSubsRead                     TO PrnControlCount
+   DISPLAY ReconciliationLine
+   MOVE "Total transactions read"         TO PrnControlLabel
+   MOVE TransReadCount                    TO PrnControlCount
+   DISPLAY ReconciliationLine
+   DISPLAY " ".
+   MOVE "Records written to NewStockFile" TO PrnControlLabel
+   MOVE NewStockWrittenCount              TO PrnControlCount
+   DISPLAY ReconciliationLine
+   DISPLAY " ".
+   MOVE "Rejected - InsertError"          TO PrnControlLabel
+   MOVE InsertErrorCount                  TO PrnControlCount
+   DISPLAY ReconciliationLine
+   MOVE "Rejected - CheckDigitError"      TO PrnControlLabel
+   MOVE CheckDigitErrorCount              TO PrnControlCount
+   DISPLAY ReconciliationLine
+   MOVE "Rejected - DeleteError"          TO PrnControlLabel
+   MOVE DeleteErrorCount                  TO PrnControlCount
+   DISPLAY ReconciliationLine
+   MOVE "Rejected - PriceUpdateError"     TO PrnControlLabel
+   MOVE PriceUpdateErrorCount             TO PrnControlCount
+   DISPLAY ReconciliationLine
+   MOVE "Rejected - QtyAddError"          TO PrnControlLabel
+   MOVE QtyAddErrorCount                  TO PrnControlCount
+   DISPLAY ReconciliationLine
+   MOVE "Rejected - QtySubtractError"     TO PrnControlLabel
+   MOVE QtySubtractErrorCount             TO PrnControlCount
+   DISPLAY ReconciliationLine
+   MOVE "Rejected - InsufficientStock"    TO PrnControlLabel
+   MOVE InsufficientStockCount            TO PrnControlCount
+   DISPLAY ReconciliationLine
+   MOVE "Rejected - SequenceError"        TO PrnControlLabel
+   MOVE SequenceErrorCount                TO PrnControlCount
+   DISPLAY ReconciliationLine
+   DISPLAY "================================================================".
 
 ChooseNextKey.
    IF GadgetID-TF < GadgetID-MF
@@ -129,6 +423,7 @@ SetInitialStatus.
     
 ProcessOneTransaction.
 *  ApplyTransToMaster
+   MOVE TransReadCount TO LastAppliedTransSeqNum
    EVALUATE TRUE
        WHEN Insertion         PERFORM ApplyInsertion
        WHEN UpdatePrice       PERFORM ApplyPriceChange 
@@ -139,25 +434,36 @@ ProcessOneTransaction.
     PERFORM ReadTransFile.
     
 ApplyInsertion.
-   IF RecordInMaster 
+   CALL "ValidateCheckDigit" USING BY CONTENT GadgetID-TF
+                                   BY REFERENCE GadgetCheckDigitResult
+   IF RecordInMaster
       SET InsertError TO TRUE
-      DISPLAY ErrorMessage
+      PERFORM WriteErrorLine
+      ADD 1 TO InsertErrorCount
     ELSE
-      SET RecordInMaster TO TRUE
-      MOVE RecordBody-IR TO NewStockRec
+      IF GadgetCheckDigitInvalid
+         SET CheckDigitError TO TRUE
+         PERFORM WriteErrorLine
+         ADD 1 TO CheckDigitErrorCount
+       ELSE
+         SET RecordInMaster TO TRUE
+         MOVE RecordBody-IR TO NewStockRec
+      END-IF
    END-IF.
        
 ApplyDeletion.
    IF RecordNotInMaster
       SET DeleteError TO TRUE
-      DISPLAY ErrorMessage
+      PERFORM WriteErrorLine
+      ADD 1 TO DeleteErrorCount
     ELSE SET RecordNotInMaster TO TRUE
    END-IF.
    
 ApplyPriceChange.
    IF RecordNotInMaster
       SET PriceUpdateError TO TRUE
-      DISPLAY ErrorMessage
+      PERFORM WriteErrorLine
+      ADD 1 TO PriceUpdateErrorCount
     ELSE
       MOVE Price-PCR TO Price-NSF
    END-IF.
@@ -165,7 +471,8 @@ ApplyPriceChange.
 ApplyAddToStock.
    IF RecordNotInMaster
       SET QtyAddError TO TRUE
-      DISPLAY ErrorMessage
+      PERFORM WriteErrorLine
+      ADD 1 TO QtyAddErrorCount
     ELSE
       ADD QtyToAdd TO QtyInStock-NSF
    END-IF.
@@ -173,11 +480,13 @@ ApplyAddToStock.
 ApplySubtractFromStock.
    IF RecordNotInMaster
       SET QtySubtractError TO TRUE
-      DISPLAY ErrorMessage
+      PERFORM WriteErrorLine
+      ADD 1 TO QtySubtractErrorCount
     ELSE
       IF QtyInStock-NSF < QtyToSubtract
           SET InsufficientStock TO TRUE
-          DISPLAY ErrorMessage
+          PERFORM WriteErrorLine
+          ADD 1 TO InsufficientStockCount
         ELSE 
           SUBTRACT QtyToSubtract FROM QtyInStock-NSF
       END-IF
@@ -185,9 +494,34 @@ ApplySubtractFromStock.
 
   
 ReadTransFile.
+*  Diverts any transaction that breaks ascending GadgetId-TF order to
+*  the ErrorFile instead of feeding it into the match/merge logic,
+*  since the algorithm depends on TransactionFile being in sequence.
+    PERFORM ReadOneTransRecord
+    PERFORM UNTIL EndOfTransFile OR GadgetID-TF NOT LESS THAN LastTransKey
+       SET SequenceError TO TRUE
+       PERFORM WriteErrorLine
+       ADD 1 TO SequenceErrorCount
+       PERFORM ReadOneTransRecord
+    END-PERFORM
+    IF NOT EndOfTransFile
+       MOVE GadgetID-TF TO LastTransKey
+    END-IF.
+
+ReadOneTransRecord.
     READ TransactionFile
          AT END SET EndOfTransFile TO TRUE
     END-READ
+    IF NOT EndOfTransFile
+       ADD 1 TO TransReadCount
+       EVALUATE TRUE
+           WHEN Insertion         ADD 1 TO InsertionsRead
+           WHEN Deletion          ADD 1 TO DeletionsRead
+           WHEN UpdatePrice       ADD 1 TO PriceChangesRead
+           WHEN StockAddition     ADD 1 TO StockAddsRead
+           WHEN StockSubtraction  ADD 1 TO StockSubsRead
+       END-EVALUATE
+    END-IF
     MOVE GadgetID-TF TO PrnGadgetId.
 
 ReadMasterFile.
