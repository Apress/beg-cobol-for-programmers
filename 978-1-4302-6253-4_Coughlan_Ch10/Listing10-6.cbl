@@ -0,0 +1,68 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  Listing10-6.
+AUTHOR. Michael Coughlan
+* Online Gadget Stock Enquiry program.
+* Reads the INDEXED MasterStockFile maintained by Listing10-5 and lets
+* counter staff look up a gadget's current quantity/price directly by
+* GadgetID at any time, instead of waiting for the next batch run's
+* NewStockFile to be promoted.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+   SELECT MasterStockFile ASSIGN TO "Listing10-5Master.dat"
+          ORGANIZATION IS INDEXED
+          ACCESS MODE IS RANDOM
+          RECORD KEY IS GadgetID-MF
+          FILE STATUS IS MasterStockStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD MasterStockFile.
+01 MasterStockRec.
+   02 GadgetID-MF           PIC 9(7).
+   02 GadgetName-MF         PIC X(30).
+   02 QtyInStock-MF         PIC 9(4).
+   02 Price-MF              PIC 9(4)V99.
+
+WORKING-STORAGE SECTION.
+01 MasterStockStatus       PIC XX.
+   88 MasterStockOK        VALUE "00".
+   88 GadgetNotFound       VALUE "23".
+
+01 EnquiryGadgetID         PIC 9(7).
+
+01 MoreEnquiriesFlag       PIC X VALUE "y".
+   88 MoreEnquiries        VALUE "y", "Y".
+   88 NoMoreEnquiries      VALUE "n", "N".
+
+PROCEDURE DIVISION.
+Begin.
+   OPEN INPUT MasterStockFile
+   PERFORM UNTIL NOT MoreEnquiries
+      DISPLAY "Enter GadgetID (0000000 to quit) - " WITH NO ADVANCING
+      ACCEPT EnquiryGadgetID
+      IF EnquiryGadgetID = 0
+         SET NoMoreEnquiries TO TRUE
+      ELSE
+         PERFORM LookupGadget
+      END-IF
+   END-PERFORM
+   CLOSE MasterStockFile
+   STOP RUN.
+
+LookupGadget.
+   MOVE EnquiryGadgetID TO GadgetID-MF
+   READ MasterStockFile
+      INVALID KEY CONTINUE
+   END-READ
+   IF MasterStockOK
+      DISPLAY "Gadget  : " GadgetID-MF
+      DISPLAY "Name    : " GadgetName-MF
+      DISPLAY "In Stock: " QtyInStock-MF
+      DISPLAY "Price   : " Price-MF
+   ELSE
+      DISPLAY "No such gadget - " EnquiryGadgetID
+   END-IF
+   DISPLAY "Look up another gadget (Y/N) - " WITH NO ADVANCING
+   ACCEPT MoreEnquiriesFlag.
