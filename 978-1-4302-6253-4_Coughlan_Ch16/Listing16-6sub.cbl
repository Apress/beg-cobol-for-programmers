@@ -1,67 +1,35 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID.  GetStateInfo IS INITIAL.
 AUTHOR.  Michael Coughlan.
+* State data is now loaded from the shared StatesMaster.dat reference
+* file (see LoadStatesTable) instead of an embedded literal table, the
+* same file Listing11-4 and Listing18-1 read via their own
+* LoadStateNameTable, so all three copies come from one source.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+   SELECT StatesMasterFile ASSIGN TO "StatesMaster.dat"
+          ORGANIZATION IS LINE SEQUENTIAL.
+
 DATA DIVISION.
+FILE SECTION.
+FD StatesMasterFile.
+01 StatesMasterRec.
+   88 EndOfStatesMasterFile VALUE HIGH-VALUES.
+   02 StateNum-SMF      PIC 99.
+   02 StateCode-SMF     PIC XX.
+   02 StateName-SMF     PIC X(14).
+   02 StateCapital-SMF  PIC X(14).
+   02 StatePop-SMF      PIC 9(8).
+
 WORKING-STORAGE SECTION.
 01 StatesTable.
-   02 StateValues.
-      03 FILLER PIC X(38)  VALUE "ALAlabama       Montgomery    04822023".
-      03 FILLER PIC X(38)  VALUE "AKAlaska        Juneau        00731449".
-      03 FILLER PIC X(38)  VALUE "AZArizona       Phoenix       06553255".
-      03 FILLER PIC X(38)  VALUE "ARArkansas      Little Rock   02949131".
-      03 FILLER PIC X(38)  VALUE "CACalifornia    Sacramento    38041430".
-      03 FILLER PIC X(38)  VALUE "COColorado      Denver        05187582".
-      03 FILLER PIC X(38)  VALUE "CTConnecticut   Hartford      03590347".
-      03 FILLER PIC X(38)  VALUE "DEDelaware      Dover         00917092".
-      03 FILLER PIC X(38)  VALUE "FLFlorida       Tallahassee   19317568".
-      03 FILLER PIC X(38)  VALUE "GAGeorgia       Atlanta       09919945".
-      03 FILLER PIC X(38)  VALUE "HIHawaii        Honolulu      01392313".
-      03 FILLER PIC X(38)  VALUE "IDIdaho         Boise         01595728".
-      03 FILLER PIC X(38)  VALUE "ILIllinois      Springfield   12875255".
-      03 FILLER PIC X(38)  VALUE "INIndiana       Indianapolis  06537334".
-      03 FILLER PIC X(38)  VALUE "IAIowa          Des Moines    03074186".
-      03 FILLER PIC X(38)  VALUE "KSKansas        Topeka        02885905".
-      03 FILLER PIC X(38)  VALUE "KYKentucky      Frankfort     04380415".
-      03 FILLER PIC X(38)  VALUE "LALouisiana     Baton Rouge   04601893".
-      03 FILLER PIC X(38)  VALUE "MEMaine         Augusta       01329192".
-      03 FILLER PIC X(38)  VALUE "MDMaryland      Annapolis     05884563".
-      03 FILLER PIC X(38)  VALUE "MAMassachusetts Boston        06646144".
-      03 FILLER PIC X(38)  VALUE "MIMichigan      Lansing       09883360".
-      03 FILLER PIC X(38)  VALUE "MNMinnesota     Saint Paul    05379139".
-      03 FILLER PIC X(38)  VALUE "MSMississippi   Jackson       02984926".
-      03 FILLER PIC X(38)  VALUE "MOMissouri      Jefferson City06021988".
-      03 FILLER PIC X(38)  VALUE "MTMontana       Helena        01005141".
-      03 FILLER PIC X(38)  VALUE "NENebraska      Lincoln       01855525".
-      03 FILLER PIC X(38)  VALUE "NVNevada        Carson City   02758931".
-      03 FILLER PIC X(38)  VALUE "NHNew Hampshire Concord       01320718".
-      03 FILLER PIC X(38)  VALUE "NJNew Jersey    Trenton       08864590".
-      03 FILLER PIC X(38)  VALUE "NMNew Mexico    Santa Fe      02085538".
-      03 FILLER PIC X(38)  VALUE "NYNew York      Albany        19570261".
-      03 FILLER PIC X(38)  VALUE "NCNorth CarolinaRaleigh       09752073".
-      03 FILLER PIC X(38)  VALUE "NDNorth Dakota  Bismarck      00699628".
-      03 FILLER PIC X(38)  VALUE "OHOhio          Columbus      11544225".
-      03 FILLER PIC X(38)  VALUE "OKOklahoma      Oklahoma City 03814820".
-      03 FILLER PIC X(38)  VALUE "OROregon        Salem         03899353".
-      03 FILLER PIC X(38)  VALUE "PAPennsylvania  Harrisburg    12763536".
-      03 FILLER PIC X(38)  VALUE "RIRhode Island  Providence    01050292".
-      03 FILLER PIC X(38)  VALUE "SCSouth CarolinaColumbia      04723723".
-      03 FILLER PIC X(38)  VALUE "SDSouth Dakota  Pierre        00833354".
-      03 FILLER PIC X(38)  VALUE "TNTennessee     Nashville     06456243".
-      03 FILLER PIC X(38)  VALUE "TXTexas         Austin        26059203".
-      03 FILLER PIC X(38)  VALUE "UTUtah          Salt Lake City02855287".
-      03 FILLER PIC X(38)  VALUE "VTVermont       Montpelier    00626011".
-      03 FILLER PIC X(38)  VALUE "VAVirginia      Richmond      08185867".
-      03 FILLER PIC X(38)  VALUE "WAWashington    Olympia       06897012".
-      03 FILLER PIC X(38)  VALUE "WVWest Virginia Charleston    01855413".
-      03 FILLER PIC X(38)  VALUE "WIWisconsin     Madison       05726398".
-      03 FILLER PIC X(38)  VALUE "WYWyoming       Cheyenne      00576412".
-   02 FILLER REDEFINES StateValues.
-      03 State OCCURS 50 TIMES
-               INDEXED BY StateIdx.
-         04 StateCode     PIC XX.
-         04 StateName     PIC X(14).
-         04 StateCapital  PIC X(14).
-         04 StatePop      PIC 9(8).
+   02 State OCCURS 50 TIMES
+            INDEXED BY StateIdx.
+      03 StateCode     PIC XX.
+      03 StateName     PIC X(14).
+      03 StateCapital  PIC X(14).
+      03 StatePop      PIC 9(8).
 
 LINKAGE SECTION.
 01 StateNum-IO         PIC 99.
@@ -81,6 +49,7 @@ LINKAGE SECTION.
 PROCEDURE DIVISION USING StateNum-IO, StateCode-IO, StateName-IO, 
                          StateCapital-IO, StatePop-IO, ErrorFlag.
 Begin.
+   PERFORM LoadStatesTable
    SET NoErrorFound TO TRUE
    SET StateIdx TO 1
    EVALUATE            TRUE
@@ -92,6 +61,22 @@ Begin.
    END-EVALUATE
    EXIT PROGRAM.
       
+LoadStatesTable.
+   OPEN INPUT StatesMasterFile
+   READ StatesMasterFile
+      AT END SET EndOfStatesMasterFile TO TRUE
+   END-READ
+   PERFORM UNTIL EndOfStatesMasterFile
+      MOVE StateCode-SMF    TO StateCode(StateNum-SMF)
+      MOVE StateName-SMF    TO StateName(StateNum-SMF)
+      MOVE StateCapital-SMF TO StateCapital(StateNum-SMF)
+      MOVE StatePop-SMF     TO StatePop(StateNum-SMF)
+      READ StatesMasterFile
+         AT END SET EndOfStatesMasterFile TO TRUE
+      END-READ
+   END-PERFORM
+   CLOSE StatesMasterFile.
+
 SearchUsingStateNum.
    IF NOT ValidStateNum SET InvalidStateNum TO TRUE
      ELSE
