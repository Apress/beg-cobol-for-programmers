@@ -8,6 +8,9 @@ FILE-CONTROL.
     SELECT BirthsFile ASSIGN TO "Listing16-9MPDOB.DAT"
         ORGANIZATION IS LINE SEQUENTIAL.
 
+    SELECT ExceptionsFile ASSIGN TO "Listing16-9Exceptions.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
 DATA DIVISION.
 FILE SECTION.
 FD BirthsFile.
@@ -16,6 +19,14 @@ FD BirthsFile.
    02 MaleDOB             PIC X(8).
    02 FemaleDOB           PIC X(8).
 
+FD ExceptionsFile.
+01 InvalidDateExceptionRec.
+   02 FILLER               PIC X(23)
+                           VALUE "Invalid birth date(s) ".
+   02 ExcMaleDOB            PIC X(8).
+   02 FILLER                PIC X(3) VALUE " - ".
+   02 ExcFemaleDOB          PIC X(8).
+
 WORKING-STORAGE SECTION.
 01 Counts.
    02 CompatiblePairs     PIC 9(7)  VALUE ZEROS.
@@ -36,23 +47,54 @@ WORKING-STORAGE SECTION.
    88 ValidFemale         VALUE 1 THRU 12.
 
 01 SumOfSigns             PIC 99.
-       
+
+01 SignNameValues.
+   02 FILLER PIC X(11) VALUE "Aquarius   ".
+   02 FILLER PIC X(11) VALUE "Pisces     ".
+   02 FILLER PIC X(11) VALUE "Aries      ".
+   02 FILLER PIC X(11) VALUE "Taurus     ".
+   02 FILLER PIC X(11) VALUE "Gemini     ".
+   02 FILLER PIC X(11) VALUE "Cancer     ".
+   02 FILLER PIC X(11) VALUE "Leo        ".
+   02 FILLER PIC X(11) VALUE "Virgo      ".
+   02 FILLER PIC X(11) VALUE "Libra      ".
+   02 FILLER PIC X(11) VALUE "Scorpio    ".
+   02 FILLER PIC X(11) VALUE "Sagittarius".
+   02 FILLER PIC X(11) VALUE "Capricorn  ".
+01 SignNameTable REDEFINES SignNameValues.
+   02 SignName OCCURS 12 TIMES PIC X(11).
+
+01 CompatMatrix.
+   02 MatrixRow OCCURS 12 TIMES.
+      03 PairCount OCCURS 12 TIMES PIC 9(6) VALUE ZEROS.
+
+01 MatrixIdx1              PIC 99.
+01 MatrixIdx2              PIC 99.
+01 PrnPairCount             PIC ZZZZZ9.
+
 
 PROCEDURE DIVISION.
 Begin.
-   OPEN INPUT BirthsFile.
+   OPEN INPUT BirthsFile
+        OUTPUT ExceptionsFile.
    READ BirthsFile
       AT END SET  EndOfFile TO TRUE
    END-READ
    PERFORM ProcessBirthRecs UNTIL EndOfFile
    
    COMPUTE ValidRecs = CompatiblePairs + IncompatiblePairs
-   COMPUTE CompatiblePercent ROUNDED   = CompatiblePairs / ValidRecs * 100
-   COMPUTE InCompatiblePercent ROUNDED = InCompatiblePairs / ValidRecs * 100
+   IF ValidRecs > ZERO
+      COMPUTE CompatiblePercent ROUNDED   = CompatiblePairs / ValidRecs * 100
+      COMPUTE InCompatiblePercent ROUNDED = IncompatiblePairs / ValidRecs * 100
+   ELSE
+      MOVE ZERO TO CompatiblePercent, InCompatiblePercent
+   END-IF
 
    PERFORM DisplayResults
+   PERFORM DisplayMatrix
 
-   CLOSE BirthsFile.
+   CLOSE BirthsFile
+         ExceptionsFile.
    STOP RUN.
 
 DisplayResults.
@@ -68,6 +110,25 @@ DisplayResults.
    DISPLAY "Incompatible pairs = " IncompatiblePrn
            " which is " InCompatiblePercent "% of total".
 
+DisplayMatrix.
+*  Prints the full 12x12 MaleSignType/FemaleSignType pair-count matrix
+*  so analysts can see which sign combinations drive the totals, not
+*  just the aggregate compatible/incompatible split.
+   DISPLAY "Sign-pair matrix (rows = male sign, columns = female sign)"
+   PERFORM VARYING MatrixIdx1 FROM 1 BY 1 UNTIL MatrixIdx1 > 12
+      DISPLAY SignName(MatrixIdx1) " :" WITH NO ADVANCING
+      PERFORM VARYING MatrixIdx2 FROM 1 BY 1 UNTIL MatrixIdx2 > 12
+         MOVE PairCount(MatrixIdx1, MatrixIdx2) TO PrnPairCount
+         DISPLAY " " PrnPairCount WITH NO ADVANCING
+      END-PERFORM
+      DISPLAY SPACES
+   END-PERFORM.
+
+WriteInvalidDateException.
+   MOVE MaleDOB   TO ExcMaleDOB
+   MOVE FemaleDOB TO ExcFemaleDOB
+   WRITE InvalidDateExceptionRec.
+
 ProcessBirthRecs.
 *  Get the two sign types and add them together
 *  If the result is even then they are compatible
@@ -82,9 +143,12 @@ ProcessBirthRecs.
       COMPUTE SumOfSigns = MaleSignType + FemaleSignType
       IF FUNCTION REM(SumOfSigns 2)  = ZERO
          ADD 1 TO CompatiblePairs
-        ELSE 
+        ELSE
          ADD 1 TO IncompatiblePairs
       END-IF
+      ADD 1 TO PairCount(MaleSignType, FemaleSignType)
+     ELSE
+      PERFORM WriteInvalidDateException
    END-IF
    READ BirthsFile
       AT END SET  EndOfFile TO TRUE
