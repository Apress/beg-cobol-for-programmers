@@ -3,6 +3,9 @@ PROGRAM-ID.  Listing17-7.
 AUTHOR.  Michael Coughlan.
 *Applies transactions to the Indexed FilmFile and enforces referential integrity
 *with the Indexed Directors File
+*Film insertions also check FilmTitle-FF against any existing film
+*under a different FilmId-FF - re-cataloguing mistakes are written to
+*ExceptionsFile as a warning rather than aborting the insertion.
 
 
 ENVIRONMENT DIVISION.
@@ -26,6 +29,9 @@ INPUT-OUTPUT SECTION.
 
     SELECT TransFile ASSIGN TO "Listing17-7Trans.dat"
         ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT ExceptionsFile ASSIGN TO "Listing17-7Exceptions.dat"
+        ORGANIZATION IS LINE SEQUENTIAL.
         
 DATA DIVISION.
 FILE SECTION.
@@ -61,6 +67,15 @@ FD TransFile.
    02 FILLER                 PIC X(8).
    02 FilmTitle-TF           PIC X(40).
 
+FD ExceptionsFile.
+01 ExceptionRec.
+   02 ExcFilmId              PIC 9(7).
+   02 FILLER                 PIC X(28)
+                              VALUE " - Duplicate title for Id ".
+   02 ExcExistingFilmId      PIC 9(7).
+   02 FILLER                 PIC X(3) VALUE " - ".
+   02 ExcFilmTitle           PIC X(40).
+
 WORKING-STORAGE SECTION.
 01 AllStatusFlags  VALUE ZEROS.
    02 FilmStatus            PIC XX.
@@ -68,12 +83,17 @@ WORKING-STORAGE SECTION.
    02 DirectorStatus        PIC XX.
       88 MatchingDirectorFound  VALUE ZEROS.
 
+01 NewFilmId                PIC 9(7).
+01 NewFilmTitle             PIC X(40).
+01 NewDirectorId            PIC 9(3).
+
 
 PROCEDURE DIVISION.
 Begin.
     OPEN I-O FilmFile
     OPEN INPUT DirectorsFile
     OPEN INPUT TransFile
+    OPEN OUTPUT ExceptionsFile
     DISPLAY "*** Film file before updates ***"
     PERFORM DisplayFilmFileContents
     DISPLAY SPACES
@@ -84,7 +104,7 @@ Begin.
     DISPLAY SPACES
     DISPLAY "*** Film file after updates ***"
     PERFORM DisplayFilmFileContents
-    CLOSE FilmFile, DirectorsFile, TransFile
+    CLOSE FilmFile, DirectorsFile, TransFile, ExceptionsFile
     STOP RUN.
 
 DisplayFilmFileContents.
@@ -128,11 +148,36 @@ InsertFilmRec.
           
     IF MatchingDirectorFound
        MOVE InsertionBody-TF TO FilmRec-FF
+       MOVE FilmId-FF     TO NewFilmId
+       MOVE FilmTitle-FF  TO NewFilmTitle
+       MOVE DirectorId-FF TO NewDirectorId
+       PERFORM CheckForDuplicateTitle
+       MOVE NewFilmId     TO FilmId-FF
+       MOVE NewFilmTitle  TO FilmTitle-FF
+       MOVE NewDirectorId TO DirectorId-FF
        WRITE FilmRec-FF
             INVALID KEY DISPLAY FilmId-FF " - Insert Error. That FilmId already exists."
        END-WRITE
     END-IF.
-    
+
+CheckForDuplicateTitle.
+*To catch re-cataloguing mistakes, warn (don't abort) when this title
+*already exists on FilmFile under a different FilmId-FF.
+    MOVE NewFilmTitle TO FilmTitle-FF
+    READ FilmFile
+         KEY IS FilmTitle-FF
+         INVALID KEY CONTINUE
+    END-READ
+    IF FilmOK AND FilmId-FF NOT = NewFilmId
+       PERFORM WriteDuplicateTitleException
+    END-IF.
+
+WriteDuplicateTitleException.
+    MOVE NewFilmId      TO ExcFilmId
+    MOVE FilmId-FF      TO ExcExistingFilmId
+    MOVE NewFilmTitle   TO ExcFilmTitle
+    WRITE ExceptionRec.
+
 
 UpdateFilmRec.       
     MOVE FilmId-TF TO FilmId-FF
