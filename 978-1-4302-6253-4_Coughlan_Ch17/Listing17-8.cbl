@@ -8,7 +8,20 @@ AUTHOR.  MICHAEL COUGHLAN.
 *record is written to the Error File otherwise the Vehicle record is deleted
 *If the vehicle record is deleted all the Stock records with the same VehicleNumber
 *as the deleted record are written to the Redundant Stock Report and the VehicleNumber
-*field in each of these Stock records is overwritten with zeros.  
+*field in each of these Stock records is overwritten with zeros.
+*Stock insertions carry a VehicleNumSF foreign key that is validated
+*against VehicleFile (the owning file) before the Stock record is
+*written, the same existence check Listing17-7 does for DirectorId-FF
+*against DirectorsFile - rejects go to the ErrorFile instead of being
+*applied blind.
+*When a vehicle insertion is rejected - CheckStockFile finding
+*existing stock for that vehicle number, or InsertVehicleRec finding
+*VehicleRecExists - the same "list stock records tied to this vehicle
+*number" logic UpdateStockFile uses for deletions also runs, so the
+*parts desk can see what inventory is already associated with the
+*vehicle number that failed to insert.  This read-only variant does
+*not zero out VehicleNumSF, since the record was never really
+*orphaned the way a deletion orphans it.
 
 
 
@@ -57,11 +70,18 @@ FD  TransFile.
     02  TransTypeTF             PIC X.
         88  InsertionRec        VALUE "I".
         88  DeletionRec         VALUE "D".
+        88  StockInsertionRec   VALUE "S".
     02  DateTF                  PIC X(8).
     02  VehicleNumTF            PIC 9(4).
     02  VehicleDescTF           PIC X(25).
     02  ManfNameTF              PIC X(20).
 
+01  StockInsertRec-TF.
+    02  FILLER                  PIC X(9).
+    02  PartNumTF-SI            PIC 9(7).
+    02  VehicleNumTF-SI         PIC 9(4).
+    02  PartDescTF-SI           PIC X(25).
+
 
 
 FD  RedundantStockRpt REPORT IS StockReport.
@@ -138,11 +158,15 @@ Begin.
         AT END SET EndOfTransFile TO TRUE
     END-READ
     PERFORM UNTIL EndOfTransFile
-        MOVE VehicleNumTF TO VehicleNumKey
-                             VehicleNumSF
         EVALUATE   TRUE
-           WHEN InsertionRec  PERFORM CheckStockFile
-           WHEN DeletionRec   PERFORM DeleteVehicleRec
+           WHEN InsertionRec
+              MOVE VehicleNumTF TO VehicleNumKey VehicleNumSF
+              PERFORM CheckStockFile
+           WHEN DeletionRec
+              MOVE VehicleNumTF TO VehicleNumKey VehicleNumSF
+              PERFORM DeleteVehicleRec
+           WHEN StockInsertionRec
+              PERFORM CheckVehicleForStockInsert
            WHEN OTHER         DISPLAY "NOT INSERT OR DELETE"
         END-EVALUATE
         READ TransFile
@@ -166,6 +190,10 @@ CheckStockFile.
     END-READ
     IF StockFileOpOK
         PERFORM WriteErrorLine
+        READ VehicleFile
+            INVALID KEY CONTINUE
+        END-READ
+        PERFORM ReportRedundantStockForRejection
      ELSE IF NoStockRec
              PERFORM InsertVehicleRec
            ELSE
@@ -181,7 +209,12 @@ InsertVehicleRec.
     WRITE VehicleRecVF
         INVALID KEY CONTINUE
     END-WRITE
-    IF VehicleRecExists PERFORM WriteErrorLine
+    IF VehicleRecExists
+       PERFORM WriteErrorLine
+       READ VehicleFile
+           INVALID KEY CONTINUE
+       END-READ
+       PERFORM ReportRedundantStockForRejection
     ELSE IF NOT VehicleFileOpOK
             DISPLAY "Unexpected Write Error on VehicleFile."
             DISPLAY "Vehicle file status = " VehicleErrStatus
@@ -209,6 +242,39 @@ WriteErrorLine.
     MOVE TransRecTF TO ErrorRec
     WRITE ErrorRec.
 
+CheckVehicleForStockInsert.
+    MOVE VehicleNumTF-SI TO VehicleNumKey
+    READ VehicleFile
+        INVALID KEY CONTINUE
+    END-READ
+    IF NoVehicleRec
+       PERFORM WriteStockInsertErrorLine
+     ELSE IF VehicleFileOpOK
+             PERFORM InsertStockRec
+          ELSE
+             DISPLAY "Unexpected Read Error on VehicleFile"
+             DISPLAY "Vehicle file status = " VehicleErrStatus
+          END-IF
+    END-IF.
+
+InsertStockRec.
+    MOVE PartNumTF-SI    TO PartNumSF
+    MOVE VehicleNumTF-SI TO VehicleNumSF
+    MOVE PartDescTF-SI   TO PartDescSF
+    WRITE StockRecSF
+        INVALID KEY CONTINUE
+    END-WRITE
+    IF StockRecExistis PERFORM WriteStockInsertErrorLine
+    ELSE IF NOT StockFileOpOK
+            DISPLAY "Unexpected Write Error on StockFile."
+            DISPLAY "Stock file status = " StockErrStatus
+         END-IF
+    END-IF.
+
+WriteStockInsertErrorLine.
+    MOVE StockInsertRec-TF TO ErrorRec
+    WRITE ErrorRec.
+
 
 UpdateStockFile.
     MOVE VehicleNumSF TO PrevVehicleNum
@@ -232,3 +298,21 @@ PrintStockRpt.
     READ StockFile NEXT RECORD
         AT END SET EndOfStockFile TO TRUE
     END-READ.
+
+ReportRedundantStockForRejection.
+    MOVE VehicleNumSF TO PrevVehicleNum
+    READ StockFile KEY IS VehicleNumSF
+        INVALID KEY CONTINUE
+    END-READ
+    IF StockFileOpOK
+       SET NotEndOfStockFile TO TRUE
+       PERFORM PrintStockRptReadOnly
+             UNTIL VehicleNumSF NOT EQUAL TO PrevVehicleNum
+                OR EndOfStockFile
+    END-IF.
+
+PrintStockRptReadOnly.
+    GENERATE DetailLine
+    READ StockFile NEXT RECORD
+        AT END SET EndOfStockFile TO TRUE
+    END-READ.
