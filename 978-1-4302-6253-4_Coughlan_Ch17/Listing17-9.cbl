@@ -0,0 +1,84 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  Listing17-9.
+AUTHOR.  Michael Coughlan.
+*Director filmography report.  For every director on DirectorsFile,
+*does a START/READ NEXT on FilmFile's DirectorId-FF alternate key -
+*the same access pattern Listing17-4's GetFilmByDirectorId
+*demonstrates - and lists every film credited to that director.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT FilmFile ASSIGN TO "Listing17-9Films.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS FilmId-FF
+        ALTERNATE RECORD KEY IS FilmTitle-FF
+                     WITH DUPLICATES
+        ALTERNATE RECORD KEY IS DirectorId-FF
+                     WITH DUPLICATES
+        FILE STATUS IS FilmStatus.
+
+    SELECT DirectorsFile ASSIGN TO "Listing17-9Dir.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS DirectorId-DF
+        ALTERNATE RECORD KEY IS DirectorSurname-DF
+        FILE STATUS IS DirectorStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD FilmFile.
+01 FilmRec-FF.
+   88 EndOfFilms     VALUE HIGH-VALUES.
+   02 FilmId-FF              PIC 9(7).
+   02 FilmTitle-FF           PIC X(40).
+   02 DirectorId-FF          PIC 9(3).
+
+FD DirectorsFile.
+01 DirectorsRec-DF.
+   88 EndOfDirectors  VALUE HIGH-VALUES.
+   02 DirectorId-DF          PIC 9(3).
+   02 DirectorSurname-DF     PIC X(20).
+
+WORKING-STORAGE SECTION.
+01 AllStatusFlags  VALUE ZEROS.
+   02 FilmStatus            PIC XX.
+      88 FilmOK VALUE ZEROS.
+   02 DirectorStatus        PIC XX.
+      88 DirectorOK VALUE ZEROS.
+
+PROCEDURE DIVISION.
+Begin.
+    OPEN INPUT FilmFile
+    OPEN INPUT DirectorsFile
+    DISPLAY "*** Director Filmography Report ***"
+    DISPLAY SPACES
+    READ DirectorsFile NEXT RECORD
+       AT END SET EndOfDirectors TO TRUE
+    END-READ
+    PERFORM PrintFilmographyForDirector UNTIL EndOfDirectors
+    CLOSE FilmFile, DirectorsFile
+    STOP RUN.
+
+PrintFilmographyForDirector.
+    DISPLAY DirectorId-DF SPACE DirectorSurname-DF
+    MOVE DirectorId-DF TO DirectorId-FF
+    START FilmFile
+          KEY IS EQUAL TO DirectorId-FF
+          INVALID KEY DISPLAY "     (no films on file)"
+    END-START
+    IF FilmOK
+       READ FilmFile NEXT RECORD
+          AT END SET EndOfFilms TO TRUE
+       END-READ
+       PERFORM UNTIL EndOfFilms OR DirectorId-FF NOT = DirectorId-DF
+          DISPLAY "     " FilmId-FF SPACE FilmTitle-FF
+          READ FilmFile NEXT RECORD
+             AT END SET EndOfFilms TO TRUE
+          END-READ
+       END-PERFORM
+    END-IF
+    READ DirectorsFile NEXT RECORD
+       AT END SET EndOfDirectors TO TRUE
+    END-READ.
