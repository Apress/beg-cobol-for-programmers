@@ -2,6 +2,9 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. Listing17-1.
 AUTHOR.  MICHAEL COUGHLAN.
 * Reads a Relative file directly or in sequence
+* Also offers a maintenance mode - insert at the next free relative
+* slot, delete by VehicleKey - consistent with the DYNAMIC access
+* mode already declared below.
 
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
@@ -30,7 +33,9 @@ WORKING-STORAGE SECTION.
 01  ReadType                    PIC 9.
     88 DirectRead               VALUE 1.
     88 SequentialRead           VALUE 2.
-    
+    88 InsertVehicle            VALUE 3.
+    88 DeleteVehicle            VALUE 4.
+
 01  PrnVehicleRecord.
     02    PrnVehicleNum         PIC 9(4).
     02    PrnVehicleDesc        PIC BBX(25).
@@ -38,30 +43,40 @@ WORKING-STORAGE SECTION.
 
 PROCEDURE DIVISION.
 BEGIN.
-    OPEN INPUT VehicleFile
-    DISPLAY "Read type : Direct read = 1, Sequential read = 2 --> "
+    OPEN I-O VehicleFile
+    DISPLAY "Read type : Direct read = 1, Sequential read = 2, "
+            "Insert = 3, Delete = 4 --> "
                     WITH NO ADVANCING.
     ACCEPT ReadType
-    IF DirectRead        
+    IF DirectRead
        DISPLAY "Enter vehicle key (4 digits) --> " WITH NO ADVANCING
        ACCEPT VehicleKey
        READ VehicleFile
-         INVALID KEY DISPLAY "Vehicle file status = " VehicleStatus 
+         INVALID KEY DISPLAY "Vehicle file status = " VehicleStatus
        END-READ
        PERFORM DisplayRecord
     END-IF
-    
+
     IF SequentialRead
         READ VehicleFile NEXT RECORD
             AT END SET EndOfVehiclefile TO TRUE
         END-READ
-        PERFORM UNTIL EndOfVehiclefile 
+        PERFORM UNTIL EndOfVehiclefile
             PERFORM DisplayRecord
             READ VehicleFile NEXT RECORD
                 AT END SET EndOfVehiclefile TO TRUE
             END-READ
         END-PERFORM
     END-IF
+
+    IF InsertVehicle
+       PERFORM InsertVehicleRec
+    END-IF
+
+    IF DeleteVehicle
+       PERFORM DeleteVehicleRec
+    END-IF
+
     CLOSE VehicleFile
     STOP RUN.
 
@@ -72,4 +87,43 @@ DisplayRecord.
        MOVE ManfName    TO PrnManfName
        DISPLAY PrnVehicleRecord
     END-IF.
- 
\ No newline at end of file
+
+FindNextFreeSlot.
+*  Scans forward from relative slot 1 until an empty slot is found,
+*  since a plain RELATIVE WRITE with DYNAMIC access needs the target
+*  slot number set up front.
+    MOVE 1 TO VehicleKey
+    READ VehicleFile
+        INVALID KEY CONTINUE
+    END-READ
+    PERFORM UNTIL NOT RecordFound
+       ADD 1 TO VehicleKey
+       READ VehicleFile
+           INVALID KEY CONTINUE
+       END-READ
+    END-PERFORM.
+
+InsertVehicleRec.
+    PERFORM FindNextFreeSlot
+    MOVE VehicleKey TO VehicleNum
+    DISPLAY "Enter vehicle description (25 chars) --> "
+            WITH NO ADVANCING
+    ACCEPT VehicleDesc
+    DISPLAY "Enter manufacturer name (20 chars) --> "
+            WITH NO ADVANCING
+    ACCEPT ManfName
+    WRITE VehicleRec
+        INVALID KEY DISPLAY "Insert Error - Vehicle file status = "
+                            VehicleStatus
+        NOT INVALID KEY DISPLAY "Inserted at vehicle key " VehicleKey
+    END-WRITE.
+
+DeleteVehicleRec.
+    DISPLAY "Enter vehicle key to delete (4 digits) --> "
+            WITH NO ADVANCING
+    ACCEPT VehicleKey
+    DELETE VehicleFile RECORD
+        INVALID KEY DISPLAY "Delete Error - Vehicle file status = "
+                            VehicleStatus
+        NOT INVALID KEY DISPLAY "Deleted vehicle key " VehicleKey
+    END-DELETE.
