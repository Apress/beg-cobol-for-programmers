@@ -0,0 +1,63 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Listing17-12.
+AUTHOR.  MICHAEL COUGHLAN.
+* Unloading the Relative Vehicle file back out to a Sequential file.
+* The reverse of Listing17-2 (which loads VehicleFile from SeqFile) -
+* reads VehicleFile sequentially with READ VehicleFile NEXT RECORD, the
+* same access pattern Listing17-1 already demonstrates, and writes each
+* VehicleRec out to a sequential backup file, so the relative file can
+* be reloaded from a known-good snapshot after a disk issue.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT VehicleFile ASSIGN TO "Listing17-2.DAT"
+        ORGANIZATION IS RELATIVE
+        ACCESS MODE IS SEQUENTIAL
+        RELATIVE KEY IS VehicleKey
+        FILE STATUS  IS VehicleStatus.
+
+    SELECT SeqFile ASSIGN TO "Listing17-12.SEQ"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  VehicleFile.
+01  VehicleRec.
+    88  EndOfVehicleFile        VALUE HIGH-VALUES.
+    02  VehicleNum              PIC 9(4).
+    02  VehicleDesc             PIC X(25).
+    02  ManfName                PIC X(20).
+
+FD  SeqFile.
+01  VehicleRec-SF.
+    02  VehicleNum-SF           PIC 9(4).
+    02  VehicleDesc-SF          PIC X(25).
+    02  ManfName-SF             PIC X(20).
+
+WORKING-STORAGE SECTION.
+01  VehicleStatus               PIC X(2).
+    88  RecordFound             VALUE "00".
+
+01  VehicleKey                  PIC 9(4).
+
+01  VehiclesUnloadedCount       PIC 9(6) VALUE ZERO.
+
+PROCEDURE DIVISION.
+BEGIN.
+    OPEN INPUT  VehicleFile
+    OPEN OUTPUT SeqFile
+    READ VehicleFile NEXT RECORD
+       AT END SET EndOfVehicleFile TO TRUE
+    END-READ
+    PERFORM UNTIL EndOfVehicleFile
+       WRITE VehicleRec-SF FROM VehicleRec
+       ADD 1 TO VehiclesUnloadedCount
+       READ VehicleFile NEXT RECORD
+          AT END SET EndOfVehicleFile TO TRUE
+       END-READ
+    END-PERFORM
+
+    CLOSE VehicleFile, SeqFile
+    DISPLAY "Vehicles unloaded: " VehiclesUnloadedCount
+    STOP RUN.
