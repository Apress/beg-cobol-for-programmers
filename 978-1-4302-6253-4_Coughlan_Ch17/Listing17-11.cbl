@@ -0,0 +1,61 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  Listing17-11.
+AUTHOR.  Michael Coughlan.
+*Unloading the Indexed Film file back out to a Sequential file.
+*The reverse of Listing17-5 (which loads FilmFile from SeqFilmFile) -
+*reads FilmFile sequentially by RECORD KEY and writes each FilmRec out
+*to a LINE SEQUENTIAL backup file, so there is a recoverable export
+*before any risky reindex or system migration.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+    SELECT FilmFile ASSIGN TO "Listing17-5Film.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS FilmId
+        ALTERNATE RECORD KEY IS FilmTitle
+                     WITH DUPLICATES
+        ALTERNATE RECORD KEY IS DirectorId
+                     WITH DUPLICATES
+        FILE STATUS IS FilmStatus.
+
+    SELECT SeqFilmFile ASSIGN TO "Listing17-11Film.SEQ"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+
+DATA DIVISION.
+FILE SECTION.
+FD FilmFile.
+01 FilmRec.
+   88 EndOfFilmFile         VALUE HIGH-VALUES.
+   02 FilmId                PIC 9(7).
+   02 FilmTitle             PIC X(40).
+   02 DirectorId            PIC 999.
+
+FD SeqFilmFile.
+01 SeqFilmRec               PIC X(50).
+
+WORKING-STORAGE SECTION.
+01 FilmStatus               PIC XX.
+   88 FilmOK VALUE ZEROS.
+
+01 FilmsUnloadedCount       PIC 9(6) VALUE ZERO.
+
+PROCEDURE DIVISION.
+Begin.
+    OPEN INPUT  FilmFile
+    OPEN OUTPUT SeqFilmFile
+
+    READ FilmFile NEXT RECORD
+       AT END SET EndOfFilmFile TO TRUE
+    END-READ
+    PERFORM UNTIL EndOfFilmFile
+       WRITE SeqFilmRec FROM FilmRec
+       ADD 1 TO FilmsUnloadedCount
+       READ FilmFile NEXT RECORD
+          AT END SET EndOfFilmFile TO TRUE
+       END-READ
+    END-PERFORM
+    CLOSE FilmFile, SeqFilmFile
+    DISPLAY "Films unloaded: " FilmsUnloadedCount
+    STOP RUN.
