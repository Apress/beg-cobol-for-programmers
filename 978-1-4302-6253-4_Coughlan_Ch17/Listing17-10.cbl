@@ -0,0 +1,90 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  Listing17-10.
+AUTHOR.  Michael Coughlan.
+* Vehicle-parts cross-reference report.  For every vehicle on the
+* Relative VehicleFile, does a START/READ NEXT on StockFile's
+* VehicleNumSF alternate key and lists every part number and
+* description that fits that vehicle - the parts-counter lookup
+* sheet Listing17-8's transaction processing has no way to print.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT VehicleFile ASSIGN TO "Listing17-10Vehicle.DAT"
+        ORGANIZATION IS RELATIVE
+        ACCESS MODE IS DYNAMIC
+        RELATIVE KEY IS VehicleNumKey
+        FILE STATUS IS VehicleStatus.
+
+    SELECT StockFile ASSIGN TO "Listing17-10Stock.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS PartNumSF
+        ALTERNATE RECORD KEY IS VehicleNumSF
+                     WITH DUPLICATES
+        FILE STATUS IS StockStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD  VehicleFile.
+01  VehicleRec.
+    88  EndOfVehicleFile        VALUE HIGH-VALUES.
+    02  VehicleNum              PIC 9(4).
+    02  VehicleDesc             PIC X(25).
+    02  ManfName                PIC X(20).
+
+FD  StockFile.
+01  StockRecSF.
+    02  PartNumSF               PIC 9(7).
+    02  VehicleNumSF            PIC 9(4).
+    02  PartDescSF              PIC X(25).
+
+WORKING-STORAGE SECTION.
+01  VehicleStatus               PIC XX.
+    88  VehicleOK               VALUE "00".
+
+01  StockStatus                 PIC XX.
+    88  StockOK                 VALUE "00".
+
+01  VehicleNumKey                PIC 9(4).
+
+01  ConditionNames.
+    02  FILLER                  PIC X.
+        88  EndOfStockFile      VALUE HIGH-VALUES.
+        88  NotEndOfStockFile   VALUE LOW-VALUES.
+
+PROCEDURE DIVISION.
+Begin.
+    OPEN INPUT VehicleFile
+    OPEN INPUT StockFile
+    DISPLAY "*** Vehicle - Parts Cross-Reference Report ***"
+    DISPLAY SPACES
+    READ VehicleFile NEXT RECORD
+       AT END SET EndOfVehicleFile TO TRUE
+    END-READ
+    PERFORM PrintPartsForVehicle UNTIL EndOfVehicleFile
+    CLOSE VehicleFile, StockFile
+    STOP RUN.
+
+PrintPartsForVehicle.
+    DISPLAY VehicleNum SPACE VehicleDesc SPACE ManfName
+    MOVE VehicleNum TO VehicleNumSF
+    START StockFile
+          KEY IS EQUAL TO VehicleNumSF
+          INVALID KEY DISPLAY "     (no parts on file)"
+    END-START
+    IF StockOK
+       SET NotEndOfStockFile TO TRUE
+       READ StockFile NEXT RECORD
+          AT END SET EndOfStockFile TO TRUE
+       END-READ
+       PERFORM UNTIL EndOfStockFile OR VehicleNumSF NOT = VehicleNum
+          DISPLAY "     " PartNumSF SPACE PartDescSF
+          READ StockFile NEXT RECORD
+             AT END SET EndOfStockFile TO TRUE
+          END-READ
+       END-PERFORM
+    END-IF
+    READ VehicleFile NEXT RECORD
+       AT END SET EndOfVehicleFile TO TRUE
+    END-READ.
