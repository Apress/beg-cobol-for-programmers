@@ -7,10 +7,22 @@ AUTHOR. Michael Coughlan.
 * The SalesFile is sorted on ascending SalespersonId within BranchId
 * within StateNum. 
 * The report must be printed in SalespersonId within BranchId
-* within StateName.  There is a correspondence between StateNum order 
-* and StateName order such that the order of records in 
-* the file is the same if the file is ordered on ascending StateNum 
+* within StateName.  There is a correspondence between StateNum order
+* and StateName order such that the order of records in
+* the file is the same if the file is ordered on ascending StateNum
 * as it is when the file is ordered on ascending StateName
+* A quota per SalesPersonId is loaded from a small reference file (the
+* way Listing7-5 loads ReorderPointTable), and every salesperson whose
+* SalespersonTotal falls short of quota is buffered into an exception
+* table and listed in a short report of its own after the main report,
+* so underperformers don't have to be found by reading the whole thing.
+* StateName resolution is likewise driven from StatesMaster.dat, the
+* one shared state reference file also read by Listing18-1 and
+* GetStateInfo (Listing16-6sub) - loaded into StateNameTable at
+* start-up rather than hardcoded VALUE literals, so operations can
+* maintain state/capital/population data in one place without a
+* recompile or risking the copies drifting apart. StatePop also
+* drives the new sales-per-capita figure on the state total line.
 
 
 ENVIRONMENT DIVISION.
@@ -18,10 +30,16 @@ INPUT-OUTPUT SECTION.
 FILE-CONTROL.
 SELECT SalesFile ASSIGN TO "Listing11-4TestData.Dat"
                  ORGANIZATION IS LINE SEQUENTIAL.
-                      
+
 SELECT SalesReport ASSIGN TO "Listing11-4.RPT"
                    ORGANIZATION IS LINE SEQUENTIAL.
 
+SELECT QuotaFile ASSIGN TO "Listing11-4Quota.dat"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+SELECT StateNameFile ASSIGN TO "StatesMaster.dat"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
 DATA DIVISION.
 FILE SECTION.
 FD  SalesFile.
@@ -31,65 +49,34 @@ FD  SalesFile.
     02 BranchId          PIC X(5).
     02 SalesPersonId     PIC X(6).
     02 ValueOfSale       PIC 9(4)V99.
-    
+
 FD SalesReport.
-01 PrintLine             PIC X(55).
+01 PrintLine             PIC X(77).
+
+FD QuotaFile.
+01 QuotaRec.
+   88 EndOfQuotaFile     VALUE HIGH-VALUES.
+   02 SalesPersonId-QF   PIC X(6).
+   02 Quota-QF           PIC 9(4)V99.
+
+FD StateNameFile.
+01 StateNameRec.
+   88 EndOfStateNameFile VALUE HIGH-VALUES.
+   02 StateNum-SNF       PIC 99.
+   02 StateCode-SNF      PIC XX.
+   02 StateName-SNF      PIC X(14).
+   02 StateCapital-SNF   PIC X(14).
+   02 StatePop-SNF       PIC 9(8).
 
 WORKING-STORAGE SECTION.
+* StateNum-to-StateName/StatePop resolution is loaded from the shared
+* StatesMaster.dat reference file at start-up (see LoadStateNameTable)
+* instead of being hardcoded, so operations can maintain state data in
+* one place without a recompile.
 01  StateNameTable.
-    02 StateNameValues.            
-       03 FILLER  PIC X(14) VALUE "Alabama".
-       03 FILLER  PIC X(14) VALUE "Alaska".
-       03 FILLER  PIC X(14) VALUE "Arizona".
-       03 FILLER  PIC X(14) VALUE "Arkansas".
-       03 FILLER  PIC X(14) VALUE "California".
-       03 FILLER  PIC X(14) VALUE "Colorado".
-       03 FILLER  PIC X(14) VALUE "Connecticut".
-       03 FILLER  PIC X(14) VALUE "Delaware".
-       03 FILLER  PIC X(14) VALUE "Florida".
-       03 FILLER  PIC X(14) VALUE "Georgia".
-       03 FILLER  PIC X(14) VALUE "Hawaii".
-       03 FILLER  PIC X(14) VALUE "Idaho".
-       03 FILLER  PIC X(14) VALUE "Illinois".
-       03 FILLER  PIC X(14) VALUE "Indiana".
-       03 FILLER  PIC X(14) VALUE "Iowa".
-       03 FILLER  PIC X(14) VALUE "Kansas".
-       03 FILLER  PIC X(14) VALUE "Kentucky".
-       03 FILLER  PIC X(14) VALUE "Louisiana".
-       03 FILLER  PIC X(14) VALUE "Maine".
-       03 FILLER  PIC X(14) VALUE "Maryland".
-       03 FILLER  PIC X(14) VALUE "Massachusetts".
-       03 FILLER  PIC X(14) VALUE "Michigan".
-       03 FILLER  PIC X(14) VALUE "Minnesota".
-       03 FILLER  PIC X(14) VALUE "Mississippi".
-       03 FILLER  PIC X(14) VALUE "Missouri".
-       03 FILLER  PIC X(14) VALUE "Montana".
-       03 FILLER  PIC X(14) VALUE "Nebraska".
-       03 FILLER  PIC X(14) VALUE "Nevada".
-       03 FILLER  PIC X(14) VALUE "New Hampshire".
-       03 FILLER  PIC X(14) VALUE "New Jersey".
-       03 FILLER  PIC X(14) VALUE "New Mexico".
-       03 FILLER  PIC X(14) VALUE "New York".
-       03 FILLER  PIC X(14) VALUE "North Carolina".
-       03 FILLER  PIC X(14) VALUE "North Dakota".
-       03 FILLER  PIC X(14) VALUE "Ohio".
-       03 FILLER  PIC X(14) VALUE "Oklahoma".
-       03 FILLER  PIC X(14) VALUE "Oregon".
-       03 FILLER  PIC X(14) VALUE "Pennsylvania".
-       03 FILLER  PIC X(14) VALUE "Rhode Island".
-       03 FILLER  PIC X(14) VALUE "South Carolina".
-       03 FILLER  PIC X(14) VALUE "South Dakota".
-       03 FILLER  PIC X(14) VALUE "Tennessee".
-       03 FILLER  PIC X(14) VALUE "Texas".
-       03 FILLER  PIC X(14) VALUE "Utah".
-       03 FILLER  PIC X(14) VALUE "Vermont".
-       03 FILLER  PIC X(14) VALUE "Virginia".
-       03 FILLER  PIC X(14) VALUE "Washington".
-       03 FILLER  PIC X(14) VALUE "West Virginia".
-       03 FILLER  PIC X(14) VALUE "Wisconsin".
-       03 FILLER  PIC X(14) VALUE "Wyoming".       
-02 FILLER REDEFINES StateNameValues.
-   03 StateName PIC X(14) OCCURS 50 TIMES.
+    02 StateInfoEntry OCCURS 50 TIMES.
+       03 StateName    PIC X(14).
+       03 StatePop     PIC 9(8).
 
 01  ReportHeading.
     02 FILLER               PIC X(35)
@@ -115,7 +102,9 @@ WORKING-STORAGE SECTION.
 01  StateTotalLine.
     02 FILLER               PIC X(40)
        VALUE "                         State Total :  ".
-    02 PrnStateTotal        PIC $$,$$$,$$9.99. 
+    02 PrnStateTotal        PIC $$,$$$,$$9.99.
+    02 FILLER               PIC X(14) VALUE "  Per Capita: ".
+    02 PrnStatePerCapita    PIC $$$$9.9999.
     
 01  FinalTotalLine.
     02 FILLER               PIC X(39)
@@ -125,21 +114,95 @@ WORKING-STORAGE SECTION.
 01  SalespersonTotal        PIC 9(4)V99.
 01  BranchTotal             PIC 9(6)V99.
 01  StateTotal              PIC 9(7)V99.
-01  FinalTotal              PIC 9(9)V99. 
+01  FinalTotal              PIC 9(9)V99.
+01  StatePerCapita          PIC 9(4)V9999.
 
 01  PrevStateNum            PIC 99.
 01  PrevBranchId            PIC X(5).
-01  PrevSalespersonId       PIC X(6).  
+01  PrevSalespersonId       PIC X(6).
+
+01  QuotaTable.
+    02 QuotaEntry OCCURS 500 TIMES
+               ASCENDING KEY IS SalesPersonId-QT
+               INDEXED BY QIdx.
+       03 SalesPersonId-QT  PIC X(6).
+       03 Quota-QT          PIC 9(4)V99.
+
+01  ExceptionTable.
+    02 ExceptionEntry OCCURS 500 TIMES.
+       03 EX-StateName        PIC X(14).
+       03 EX-BranchId         PIC X(5).
+       03 EX-SalespersonId    PIC X(6).
+       03 EX-SalespersonTotal PIC 9(4)V99.
+       03 EX-Quota            PIC 9(4)V99.
+
+01  ExceptionCount           PIC 999 VALUE ZERO.
+01  ExceptionSubscript       PIC 999.
+
+01  ExceptionHeading1        PIC X(45)
+    VALUE "   Salespeople Below Quota - Exception Report".
+
+01  ExceptionHeading2        PIC X(52)
+    VALUE "State Name      Branch  SalesId   Actual     Quota".
+
+01  ExceptionLine.
+    02 PrnExStateName        PIC X(14).
+    02 PrnExBranchId         PIC BBX(5).
+    02 PrnExSalespersonId    PIC BBBBX(6).
+    02 PrnExSalespersonTotal PIC BB$$,$$9.99.
+    02 PrnExQuota            PIC BB$$,$$9.99.
+
+01  NoExceptionsLine         PIC X(45)
+    VALUE "   No salespeople fell short of quota.".
+
+* Every branch's total is buffered here as it's printed so the whole
+* country's branches can be ranked highest-to-lowest afterwards, the
+* way Listing7-5 ranks LowStockTable by shortfall.
+01  BranchRankTable.
+    02 BranchRankEntry OCCURS 500 TIMES.
+       03 BR-StateName          PIC X(14).
+       03 BR-BranchId           PIC X(5).
+       03 BR-BranchTotal        PIC 9(6)V99.
+
+01  BranchRankCount           PIC 999 VALUE ZERO.
+01  RankSubscriptA            PIC 999.
+01  RankSubscriptB            PIC 999.
+01  RankSwapEntry.
+    02 RS-StateName            PIC X(14).
+    02 RS-BranchId             PIC X(5).
+    02 RS-BranchTotal          PIC 9(6)V99.
+
+01  TopBottomCount             PIC 999 VALUE 10.
+
+01  BranchRankHeading1  PIC X(41)
+    VALUE "   Branch Ranking - Highest to Lowest".
+
+01  TopBranchesHeading  PIC X(20) VALUE "Top 10 Branches:".
+01  BottomBranchesHeading PIC X(23) VALUE "Bottom 10 Branches:".
+
+01  BranchRankColumnHeading PIC X(31)
+    VALUE "Rank  State Name      Branch".
+
+01  BranchRankLine.
+    02 PrnRankNumber         PIC ZZ9.
+    02 FILLER                PIC X(2) VALUE SPACES.
+    02 PrnRankStateName      PIC X(14).
+    02 FILLER                PIC X(2) VALUE SPACES.
+    02 PrnRankBranchId       PIC X(5).
+    02 FILLER                PIC X(4) VALUE SPACES.
+    02 PrnRankBranchTotal    PIC $$$,$$9.99.
+
 
-         
 
 PROCEDURE DIVISION.
 Begin.
+   PERFORM LoadStateNameTable
+   PERFORM LoadQuotaTable
    OPEN INPUT SalesFile
    OPEN OUTPUT SalesReport
    WRITE PrintLine FROM ReportHeading  AFTER ADVANCING 1 LINE
    WRITE PrintLine FROM SubjectHeading AFTER ADVANCING 1 LINE
-   
+
    READ SalesFile
       AT END SET EndOfSalesFile TO TRUE
    END-READ
@@ -150,16 +213,143 @@ Begin.
       PERFORM SumSalesForState 
               UNTIL StateNum NOT = PrevStateNum
                     OR EndOfSalesFile 
-      MOVE StateTotal TO PrnStateTotal                      
+      MOVE StateTotal TO PrnStateTotal
+      IF StatePop(PrevStateNum) > ZERO
+         COMPUTE StatePerCapita ROUNDED =
+                 StateTotal / StatePop(PrevStateNum)
+       ELSE
+         MOVE ZEROS TO StatePerCapita
+      END-IF
+      MOVE StatePerCapita TO PrnStatePerCapita
       WRITE PrintLine FROM StateTotalLine AFTER ADVANCING 1 LINE
    END-PERFORM
    
-   MOVE FinalTotal TO PrnFinalTotal                      
+   MOVE FinalTotal TO PrnFinalTotal
    WRITE PrintLine FROM FinalTotalLine AFTER ADVANCING 1 LINE
 
+   PERFORM PrintExceptionReport
+   PERFORM SortBranchRankTableDescending
+   PERFORM PrintBranchRankReport
+
    CLOSE SalesFile, SalesReport
    STOP RUN.
-  
+
+LoadStateNameTable.
+   OPEN INPUT StateNameFile
+   READ StateNameFile
+      AT END SET EndOfStateNameFile TO TRUE
+   END-READ
+   PERFORM UNTIL EndOfStateNameFile
+      MOVE StateName-SNF TO StateName(StateNum-SNF)
+      MOVE StatePop-SNF  TO StatePop(StateNum-SNF)
+      READ StateNameFile
+         AT END SET EndOfStateNameFile TO TRUE
+      END-READ
+   END-PERFORM
+   CLOSE StateNameFile.
+
+LoadQuotaTable.
+   MOVE HIGH-VALUES TO QuotaTable
+   OPEN INPUT QuotaFile
+   READ QuotaFile
+      AT END SET EndOfQuotaFile TO TRUE
+   END-READ
+   PERFORM VARYING QIdx FROM 1 BY 1 UNTIL EndOfQuotaFile
+      MOVE QuotaRec TO QuotaEntry(QIdx)
+      READ QuotaFile
+         AT END SET EndOfQuotaFile TO TRUE
+      END-READ
+   END-PERFORM
+   CLOSE QuotaFile.
+
+CheckSalespersonQuota.
+   SEARCH ALL QuotaEntry
+      AT END CONTINUE
+      WHEN SalesPersonId-QT(QIdx) = PrevSalespersonId
+           IF SalespersonTotal < Quota-QT(QIdx)
+              ADD 1 TO ExceptionCount
+              MOVE StateName(PrevStateNum)
+                                   TO EX-StateName(ExceptionCount)
+              MOVE PrevBranchId    TO EX-BranchId(ExceptionCount)
+              MOVE PrevSalespersonId
+                                   TO EX-SalespersonId(ExceptionCount)
+              MOVE SalespersonTotal
+                                   TO EX-SalespersonTotal(ExceptionCount)
+              MOVE Quota-QT(QIdx)  TO EX-Quota(ExceptionCount)
+           END-IF
+   END-SEARCH.
+
+PrintExceptionReport.
+   WRITE PrintLine FROM SPACES AFTER ADVANCING 2 LINES
+   WRITE PrintLine FROM ExceptionHeading1 AFTER ADVANCING 1 LINE
+   IF ExceptionCount = ZERO
+      WRITE PrintLine FROM NoExceptionsLine AFTER ADVANCING 1 LINE
+   ELSE
+      WRITE PrintLine FROM ExceptionHeading2 AFTER ADVANCING 1 LINE
+      PERFORM VARYING ExceptionSubscript FROM 1 BY 1
+              UNTIL ExceptionSubscript > ExceptionCount
+         MOVE EX-StateName(ExceptionSubscript)     TO PrnExStateName
+         MOVE EX-BranchId(ExceptionSubscript)      TO PrnExBranchId
+         MOVE EX-SalespersonId(ExceptionSubscript) TO PrnExSalespersonId
+         MOVE EX-SalespersonTotal(ExceptionSubscript)
+                                                TO PrnExSalespersonTotal
+         MOVE EX-Quota(ExceptionSubscript)         TO PrnExQuota
+         WRITE PrintLine FROM ExceptionLine AFTER ADVANCING 1 LINE
+      END-PERFORM
+   END-IF.
+
+SortBranchRankTableDescending.
+* Simple bubble sort, descending on BR-BranchTotal - the table holds
+* one entry per branch so an O(n squared) sort is adequate, the way
+* Listing7-5 sorts LowStockTable by shortfall.
+   PERFORM VARYING RankSubscriptA FROM 1 BY 1
+           UNTIL RankSubscriptA >= BranchRankCount
+      PERFORM VARYING RankSubscriptB FROM 1 BY 1
+              UNTIL RankSubscriptB > BranchRankCount - RankSubscriptA
+         IF BR-BranchTotal(RankSubscriptB) <
+            BR-BranchTotal(RankSubscriptB + 1)
+            MOVE BranchRankEntry(RankSubscriptB)     TO RankSwapEntry
+            MOVE BranchRankEntry(RankSubscriptB + 1)
+                                    TO BranchRankEntry(RankSubscriptB)
+            MOVE RankSwapEntry TO BranchRankEntry(RankSubscriptB + 1)
+         END-IF
+      END-PERFORM
+   END-PERFORM.
+
+PrintBranchRankReport.
+   WRITE PrintLine FROM SPACES AFTER ADVANCING 2 LINES
+   WRITE PrintLine FROM BranchRankHeading1 AFTER ADVANCING 1 LINE
+   IF BranchRankCount < TopBottomCount
+      MOVE BranchRankCount TO TopBottomCount
+   END-IF
+
+   WRITE PrintLine FROM SPACES AFTER ADVANCING 1 LINE
+   WRITE PrintLine FROM TopBranchesHeading AFTER ADVANCING 1 LINE
+   WRITE PrintLine FROM BranchRankColumnHeading AFTER ADVANCING 1 LINE
+   PERFORM VARYING RankSubscriptA FROM 1 BY 1
+           UNTIL RankSubscriptA > TopBottomCount
+      MOVE RankSubscriptA TO PrnRankNumber
+      MOVE BR-StateName(RankSubscriptA)   TO PrnRankStateName
+      MOVE BR-BranchId(RankSubscriptA)    TO PrnRankBranchId
+      MOVE BR-BranchTotal(RankSubscriptA) TO PrnRankBranchTotal
+      WRITE PrintLine FROM BranchRankLine AFTER ADVANCING 1 LINE
+   END-PERFORM
+
+   WRITE PrintLine FROM SPACES AFTER ADVANCING 1 LINE
+   WRITE PrintLine FROM BottomBranchesHeading AFTER ADVANCING 1 LINE
+   WRITE PrintLine FROM BranchRankColumnHeading AFTER ADVANCING 1 LINE
+*  Capped at TopBottomCount so the Top and Bottom sections cannot
+*  overlap when BranchRankCount is less than 2 * TopBottomCount.
+   PERFORM VARYING RankSubscriptA FROM BranchRankCount BY -1
+           UNTIL RankSubscriptA <= BranchRankCount - TopBottomCount
+              OR RankSubscriptA <= TopBottomCount
+      MOVE RankSubscriptA TO PrnRankNumber
+      MOVE BR-StateName(RankSubscriptA)   TO PrnRankStateName
+      MOVE BR-BranchId(RankSubscriptA)    TO PrnRankBranchId
+      MOVE BR-BranchTotal(RankSubscriptA) TO PrnRankBranchTotal
+      WRITE PrintLine FROM BranchRankLine AFTER ADVANCING 1 LINE
+   END-PERFORM.
+
 SumSalesForState.
     WRITE PrintLine FROM SPACES AFTER ADVANCING 1 LINE
     MOVE BranchId TO PrevBranchId, PrnBranchId
@@ -168,8 +358,12 @@ SumSalesForState.
             UNTIL BranchId NOT = PrevBranchId
                   OR StateNum NOT = PrevStateNum
                   OR EndOfSalesFile                       
-      MOVE BranchTotal TO PrnBranchTotal                      
-      WRITE PrintLine FROM BranchTotalLine AFTER ADVANCING 1 LINE.   
+      MOVE BranchTotal TO PrnBranchTotal
+      WRITE PrintLine FROM BranchTotalLine AFTER ADVANCING 1 LINE
+      ADD 1 TO BranchRankCount
+      MOVE StateName(PrevStateNum) TO BR-StateName(BranchRankCount)
+      MOVE PrevBranchId            TO BR-BranchId(BranchRankCount)
+      MOVE BranchTotal             TO BR-BranchTotal(BranchRankCount).
       
 SumSalesForBranch.
     MOVE SalespersonId TO PrevSalespersonId, PrnSalespersonId
@@ -181,6 +375,7 @@ SumSalesForBranch.
                   OR EndOfSalesFile   
     MOVE SalespersonTotal TO PrnSalespersonTotal
     WRITE PrintLine FROM DetailLine AFTER ADVANCING 1 LINE
+    PERFORM CheckSalespersonQuota
     SET SuppressBranchId TO TRUE
     SET SuppressStateName TO TRUE.
     
