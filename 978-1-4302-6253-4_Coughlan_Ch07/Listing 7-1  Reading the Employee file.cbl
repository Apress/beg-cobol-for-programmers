@@ -5,14 +5,17 @@ ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
    SELECT EmployeeFile ASSIGN TO "Employee.dat"
-          ORGANIZATION IS LINE SEQUENTIAL.
+          ORGANIZATION IS INDEXED
+          ACCESS MODE IS SEQUENTIAL
+          RECORD KEY IS EmpSSN
+          FILE STATUS IS EmployeeStatus.
 
 DATA DIVISION.
 FILE SECTION.
 FD EmployeeFile.
 01 EmployeeDetails.
    88  EndOfEmployeeFile   VALUE HIGH-VALUES.
-   02  EmpSSN              PIC 9(9). 
+   02  EmpSSN              PIC 9(9).
    02  EmpName.
        03 EmpSurname       PIC X(15).
        03 EmpForename      PIC X(10).
@@ -22,6 +25,10 @@ FD EmployeeFile.
        03 EmpDOB           PIC 99.
    02  EmpGender           PIC X.
 
+WORKING-STORAGE SECTION.
+01 EmployeeStatus          PIC XX.
+   88 EmployeeFileOK       VALUE "00".
+
 PROCEDURE DIVISION.
 Begin.
    OPEN INPUT EmployeeFile
@@ -35,4 +42,3 @@ Begin.
    END-PERFORM
    CLOSE EmployeeFile
    STOP RUN.
-Listing 7-1  Reading the Employee file
