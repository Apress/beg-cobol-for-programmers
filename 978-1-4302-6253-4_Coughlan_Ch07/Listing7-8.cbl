@@ -0,0 +1,244 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  Listing7-8.
+AUTHOR. Michael Coughlan
+* Period-over-period Gadget Stock Variance Report.
+* Reads this period's GadgetStockFile against PriorStockFile (last
+* period's retained copy, keyed on GadgetID) and reports which
+* gadgets had the biggest swings in QtyInStock or Price since the
+* last run, so buying and pricing teams can spot shrinkage or rapid
+* price drift without manually diffing two stock dumps. Follows the
+* same load-into-table/SEARCH ALL/bubble-sort-by-shortfall style as
+* Listing7-5's Low Stock Reorder Report.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+   SELECT GadgetStockFile ASSIGN TO "input.txt"
+          ORGANIZATION IS LINE SEQUENTIAL.
+
+   SELECT PriorStockFile ASSIGN TO "Listing7-8PriorStock.dat"
+          ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD GadgetStockFile.
+01 StockRec.
+   88 EndOfStockFile      VALUE HIGH-VALUES.
+   02 GadgetID          PIC 9(6).
+   02 GadgetName        PIC X(30).
+   02 QtyInStock        PIC 9(4).
+   02 Price             PIC 9(4)V99.
+
+FD PriorStockFile.
+01 PriorStockRec.
+   88 EndOfPriorFile      VALUE HIGH-VALUES.
+   02 GadgetID-PSF      PIC 9(6).
+   02 GadgetName-PSF    PIC X(30).
+   02 QtyInStock-PSF    PIC 9(4).
+   02 Price-PSF         PIC 9(4)V99.
+
+WORKING-STORAGE SECTION.
+01 PriorStockTable.
+   02 PriorStockEntry OCCURS 2000 TIMES
+              ASCENDING KEY IS PS-GadgetID
+              INDEXED BY PSIdx.
+      03 PS-GadgetID       PIC 9(6).
+      03 PS-GadgetName     PIC X(30).
+      03 PS-QtyInStock     PIC 9(4).
+      03 PS-Price          PIC 9(4)V99.
+
+01 PriorStockCount      PIC 9(4) VALUE ZERO.
+
+01 VarianceTable.
+   02 VarianceEntry OCCURS 2000 TIMES.
+      03 VE-GadgetID          PIC 9(6).
+      03 VE-GadgetName        PIC X(30).
+      03 VE-QtyInStock        PIC 9(4).
+      03 VE-PriorQty          PIC 9(4).
+      03 VE-QtyVariance       PIC S9(4).
+      03 VE-AbsQtyVariance    PIC 9(4).
+      03 VE-Price             PIC 9(4)V99.
+      03 VE-PriorPrice        PIC 9(4)V99.
+      03 VE-PriceVariance     PIC S9(4)V99.
+      03 VE-AbsPriceVariance  PIC 9(4)V99.
+
+01 VarianceCount        PIC 9(4) VALUE ZERO.
+
+01 PriorStockTableFullFlag  PIC 9 VALUE ZERO.
+   88 PriorStockTableFullWarningGiven VALUE 1.
+
+01 VarianceTableFullFlag    PIC 9 VALUE ZERO.
+   88 VarianceTableFullWarningGiven VALUE 1.
+
+01 SubscriptA           PIC 9(4).
+01 SubscriptB           PIC 9(4).
+01 SwapEntry.
+   02 SW-GadgetID          PIC 9(6).
+   02 SW-GadgetName        PIC X(30).
+   02 SW-QtyInStock        PIC 9(4).
+   02 SW-PriorQty          PIC 9(4).
+   02 SW-QtyVariance       PIC S9(4).
+   02 SW-AbsQtyVariance    PIC 9(4).
+   02 SW-Price             PIC 9(4)V99.
+   02 SW-PriorPrice        PIC 9(4)V99.
+   02 SW-PriceVariance     PIC S9(4)V99.
+   02 SW-AbsPriceVariance  PIC 9(4)V99.
+
+01 PrnHeading1          PIC X(63) VALUE
+   "GadgetID   Gadget Name                    Qty Was  Qty Now  Chg".
+
+01 PrnQtyDetailLine.
+   02 PrnGadgetID        PIC 9(6).
+   02 FILLER             PIC X(3) VALUE SPACES.
+   02 PrnGadgetName      PIC X(30).
+   02 PrnPriorQty        PIC ZZZ9.
+   02 FILLER             PIC X(3) VALUE SPACES.
+   02 PrnCurrentQty      PIC ZZZ9.
+   02 FILLER             PIC X(3) VALUE SPACES.
+   02 PrnQtyVariance     PIC -ZZZ9.
+
+01 PrnHeading2          PIC X(63) VALUE
+   "GadgetID   Gadget Name                Price Was  Price Now  Chg".
+
+01 PrnPriceDetailLine.
+   02 PrnGadgetID2       PIC 9(6).
+   02 FILLER             PIC X(3) VALUE SPACES.
+   02 PrnGadgetName2     PIC X(30).
+   02 PrnPriorPrice      PIC ZZZ9.99.
+   02 FILLER             PIC X(2) VALUE SPACES.
+   02 PrnCurrentPrice    PIC ZZZ9.99.
+   02 FILLER             PIC X(2) VALUE SPACES.
+   02 PrnPriceVariance   PIC -ZZZ9.99.
+
+PROCEDURE DIVISION.
+Begin.
+   PERFORM LoadPriorStockTable
+   OPEN INPUT GadgetStockFile
+   READ GadgetStockFile
+      AT END SET EndOfStockFile TO TRUE
+   END-READ
+   PERFORM MatchAgainstPriorStock UNTIL EndOfStockFile
+   CLOSE GadgetStockFile
+   PERFORM SortVarianceTableByQty
+   PERFORM PrintQtyVarianceReport
+   PERFORM SortVarianceTableByPrice
+   PERFORM PrintPriceVarianceReport
+   STOP RUN.
+
+LoadPriorStockTable.
+   MOVE HIGH-VALUES TO PriorStockTable
+   OPEN INPUT PriorStockFile
+   READ PriorStockFile
+      AT END SET EndOfPriorFile TO TRUE
+   END-READ
+   PERFORM VARYING PSIdx FROM 1 BY 1 UNTIL EndOfPriorFile
+      IF PSIdx > 2000
+         IF NOT PriorStockTableFullWarningGiven
+            DISPLAY "Warning - prior stock file has more than 2000 "
+                    "gadgets - PriorStockTable is full, remaining "
+                    "gadgets are not being compared"
+            SET PriorStockTableFullWarningGiven TO TRUE
+         END-IF
+         EXIT PERFORM
+      END-IF
+      MOVE PriorStockRec TO PriorStockEntry(PSIdx)
+      ADD 1 TO PriorStockCount
+      READ PriorStockFile
+         AT END SET EndOfPriorFile TO TRUE
+      END-READ
+   END-PERFORM
+   CLOSE PriorStockFile.
+
+MatchAgainstPriorStock.
+* Only gadgets present in both periods have a swing to report - a
+* brand-new GadgetID with no prior copy has nothing to compare against.
+   SEARCH ALL PriorStockEntry
+      AT END CONTINUE
+      WHEN PS-GadgetID(PSIdx) = GadgetID
+           IF VarianceCount >= 2000
+              IF NOT VarianceTableFullWarningGiven
+                 DISPLAY "Warning - more than 2000 gadgets have a "
+                         "prior-period match - VarianceTable is full, "
+                         "remaining matches are not being reported"
+                 SET VarianceTableFullWarningGiven TO TRUE
+              END-IF
+           ELSE
+           ADD 1 TO VarianceCount
+           MOVE GadgetID                TO VE-GadgetID(VarianceCount)
+           MOVE GadgetName              TO VE-GadgetName(VarianceCount)
+           MOVE QtyInStock              TO VE-QtyInStock(VarianceCount)
+           MOVE PS-QtyInStock(PSIdx)    TO VE-PriorQty(VarianceCount)
+           MOVE Price                   TO VE-Price(VarianceCount)
+           MOVE PS-Price(PSIdx)         TO VE-PriorPrice(VarianceCount)
+           COMPUTE VE-QtyVariance(VarianceCount) =
+                   QtyInStock - PS-QtyInStock(PSIdx)
+           COMPUTE VE-AbsQtyVariance(VarianceCount) =
+                   FUNCTION ABS(VE-QtyVariance(VarianceCount))
+           COMPUTE VE-PriceVariance(VarianceCount) =
+                   Price - PS-Price(PSIdx)
+           COMPUTE VE-AbsPriceVariance(VarianceCount) =
+                   FUNCTION ABS(VE-PriceVariance(VarianceCount))
+           END-IF
+   END-SEARCH
+   READ GadgetStockFile
+      AT END SET EndOfStockFile TO TRUE
+   END-READ.
+
+SortVarianceTableByQty.
+* Simple bubble sort, descending on VE-AbsQtyVariance - the table is
+* small (one entry per matched gadget) so an O(n squared) sort is
+* adequate, the same tradeoff Listing7-5 makes for LowStockTable.
+   PERFORM VARYING SubscriptA FROM 1 BY 1 UNTIL SubscriptA >= VarianceCount
+      PERFORM VARYING SubscriptB FROM 1 BY 1
+              UNTIL SubscriptB > VarianceCount - SubscriptA
+         IF VE-AbsQtyVariance(SubscriptB) < VE-AbsQtyVariance(SubscriptB + 1)
+            MOVE VarianceEntry(SubscriptB)     TO SwapEntry
+            MOVE VarianceEntry(SubscriptB + 1) TO VarianceEntry(SubscriptB)
+            MOVE SwapEntry                     TO VarianceEntry(SubscriptB + 1)
+         END-IF
+      END-PERFORM
+   END-PERFORM.
+
+SortVarianceTableByPrice.
+* Same bubble sort, this time descending on VE-AbsPriceVariance.
+   PERFORM VARYING SubscriptA FROM 1 BY 1 UNTIL SubscriptA >= VarianceCount
+      PERFORM VARYING SubscriptB FROM 1 BY 1
+              UNTIL SubscriptB > VarianceCount - SubscriptA
+         IF VE-AbsPriceVariance(SubscriptB) < VE-AbsPriceVariance(SubscriptB + 1)
+            MOVE VarianceEntry(SubscriptB)     TO SwapEntry
+            MOVE VarianceEntry(SubscriptB + 1) TO VarianceEntry(SubscriptB)
+            MOVE SwapEntry                     TO VarianceEntry(SubscriptB + 1)
+         END-IF
+      END-PERFORM
+   END-PERFORM.
+
+PrintQtyVarianceReport.
+   DISPLAY "***** GADGET STOCK VARIANCE REPORT - QUANTITY SWINGS *****"
+   DISPLAY PrnHeading1
+   PERFORM VARYING SubscriptA FROM 1 BY 1 UNTIL SubscriptA > VarianceCount
+      MOVE VE-GadgetID(SubscriptA)     TO PrnGadgetID
+      MOVE VE-GadgetName(SubscriptA)   TO PrnGadgetName
+      MOVE VE-PriorQty(SubscriptA)     TO PrnPriorQty
+      MOVE VE-QtyInStock(SubscriptA)   TO PrnCurrentQty
+      MOVE VE-QtyVariance(SubscriptA)  TO PrnQtyVariance
+      DISPLAY PrnQtyDetailLine
+   END-PERFORM
+   IF VarianceCount = ZERO
+      DISPLAY "No gadgets are common to both stock periods."
+   END-IF.
+
+PrintPriceVarianceReport.
+   DISPLAY " "
+   DISPLAY "***** GADGET STOCK VARIANCE REPORT - PRICE SWINGS *****"
+   DISPLAY PrnHeading2
+   PERFORM VARYING SubscriptA FROM 1 BY 1 UNTIL SubscriptA > VarianceCount
+      MOVE VE-GadgetID(SubscriptA)      TO PrnGadgetID2
+      MOVE VE-GadgetName(SubscriptA)    TO PrnGadgetName2
+      MOVE VE-PriorPrice(SubscriptA)    TO PrnPriorPrice
+      MOVE VE-Price(SubscriptA)         TO PrnCurrentPrice
+      MOVE VE-PriceVariance(SubscriptA) TO PrnPriceVariance
+      DISPLAY PrnPriceDetailLine
+   END-PERFORM
+   IF VarianceCount = ZERO
+      DISPLAY "No gadgets are common to both stock periods."
+   END-IF.
