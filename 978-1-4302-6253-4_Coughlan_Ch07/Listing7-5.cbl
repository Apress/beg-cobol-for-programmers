@@ -0,0 +1,152 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  Listing7-5.
+AUTHOR. Michael Coughlan
+* Low Stock Reorder Report.
+* Reads GadgetStockFile and, for each gadget, looks up its reorder
+* point in ReorderPointFile (a small reference file keyed on GadgetID,
+* loaded into a table the way Listing13-5 loads CountryCodeTable).
+* Any gadget whose QtyInStock has fallen under its reorder point is
+* listed, sorted with the biggest shortfall first, so purchasing knows
+* what to reorder without eyeballing the full stock dump.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+   SELECT GadgetStockFile ASSIGN TO "input.txt"
+          ORGANIZATION IS LINE SEQUENTIAL.
+
+   SELECT ReorderPointFile ASSIGN TO "Listing7-5Reorder.dat"
+          ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD GadgetStockFile.
+01 StockRec.
+   88 EndOfStockFile      VALUE HIGH-VALUES.
+   02 GadgetID          PIC 9(6).
+   02 GadgetName        PIC X(30).
+   02 QtyInStock        PIC 9(4).
+   02 Price             PIC 9(4)V99.
+
+FD ReorderPointFile.
+01 ReorderPointRec.
+   88 EndOfReorderFile    VALUE HIGH-VALUES.
+   02 GadgetID-RPF      PIC 9(6).
+   02 ReorderPoint-RPF  PIC 9(4).
+
+WORKING-STORAGE SECTION.
+01 ReorderPointTable.
+   02 ReorderPointEntry OCCURS 2000 TIMES
+              ASCENDING KEY IS RP-GadgetID
+              INDEXED BY RPIdx.
+      03 RP-GadgetID       PIC 9(6).
+      03 RP-ReorderPoint   PIC 9(4).
+
+01 ReorderPointCount    PIC 9(4) VALUE ZERO.
+
+01 LowStockTable.
+   02 LowStockEntry OCCURS 2000 TIMES.
+      03 LS-GadgetID       PIC 9(6).
+      03 LS-GadgetName     PIC X(30).
+      03 LS-QtyInStock     PIC 9(4).
+      03 LS-ReorderPoint   PIC 9(4).
+      03 LS-Shortfall      PIC 9(4).
+
+01 LowStockCount        PIC 9(4) VALUE ZERO.
+
+01 SubscriptA           PIC 9(4).
+01 SubscriptB           PIC 9(4).
+01 SwapEntry.
+   02 SW-GadgetID          PIC 9(6).
+   02 SW-GadgetName        PIC X(30).
+   02 SW-QtyInStock        PIC 9(4).
+   02 SW-ReorderPoint      PIC 9(4).
+   02 SW-Shortfall         PIC 9(4).
+
+01 PrnHeading1          PIC X(60) VALUE
+   "GadgetID   Gadget Name                    Qty  Reorder Short".
+
+01 PrnDetailLine.
+   02 PrnGadgetID        PIC 9(6).
+   02 FILLER             PIC X(3) VALUE SPACES.
+   02 PrnGadgetName      PIC X(30).
+   02 PrnQtyInStock      PIC ZZZ9.
+   02 FILLER             PIC X(2) VALUE SPACES.
+   02 PrnReorderPoint    PIC ZZZ9.
+   02 FILLER             PIC X(2) VALUE SPACES.
+   02 PrnShortfall       PIC ZZZ9.
+
+PROCEDURE DIVISION.
+Begin.
+   PERFORM LoadReorderPointTable
+   OPEN INPUT GadgetStockFile
+   READ GadgetStockFile
+      AT END SET EndOfStockFile TO TRUE
+   END-READ
+   PERFORM FindLowStockGadgets UNTIL EndOfStockFile
+   CLOSE GadgetStockFile
+   PERFORM SortLowStockTableByShortfall
+   PERFORM PrintLowStockReport
+   STOP RUN.
+
+LoadReorderPointTable.
+   MOVE HIGH-VALUES TO ReorderPointTable
+   OPEN INPUT ReorderPointFile
+   READ ReorderPointFile
+      AT END SET EndOfReorderFile TO TRUE
+   END-READ
+   PERFORM VARYING RPIdx FROM 1 BY 1 UNTIL EndOfReorderFile
+      MOVE ReorderPointRec TO ReorderPointEntry(RPIdx)
+      ADD 1 TO ReorderPointCount
+      READ ReorderPointFile
+         AT END SET EndOfReorderFile TO TRUE
+      END-READ
+   END-PERFORM
+   CLOSE ReorderPointFile.
+
+FindLowStockGadgets.
+   SEARCH ALL ReorderPointEntry
+      AT END CONTINUE
+      WHEN RP-GadgetID(RPIdx) = GadgetID
+           IF QtyInStock < RP-ReorderPoint(RPIdx)
+              ADD 1 TO LowStockCount
+              MOVE GadgetID           TO LS-GadgetID(LowStockCount)
+              MOVE GadgetName         TO LS-GadgetName(LowStockCount)
+              MOVE QtyInStock         TO LS-QtyInStock(LowStockCount)
+              MOVE RP-ReorderPoint(RPIdx) TO LS-ReorderPoint(LowStockCount)
+              COMPUTE LS-Shortfall(LowStockCount) =
+                      RP-ReorderPoint(RPIdx) - QtyInStock
+           END-IF
+   END-SEARCH
+   READ GadgetStockFile
+      AT END SET EndOfStockFile TO TRUE
+   END-READ.
+
+SortLowStockTableByShortfall.
+* Simple bubble sort, descending on LS-Shortfall - the table is small
+* (one entry per low-stock gadget) so an O(n squared) sort is adequate.
+   PERFORM VARYING SubscriptA FROM 1 BY 1 UNTIL SubscriptA >= LowStockCount
+      PERFORM VARYING SubscriptB FROM 1 BY 1
+              UNTIL SubscriptB > LowStockCount - SubscriptA
+         IF LS-Shortfall(SubscriptB) < LS-Shortfall(SubscriptB + 1)
+            MOVE LowStockEntry(SubscriptB)     TO SwapEntry
+            MOVE LowStockEntry(SubscriptB + 1) TO LowStockEntry(SubscriptB)
+            MOVE SwapEntry                     TO LowStockEntry(SubscriptB + 1)
+         END-IF
+      END-PERFORM
+   END-PERFORM.
+
+PrintLowStockReport.
+   DISPLAY "***** LOW STOCK REORDER REPORT *****"
+   DISPLAY PrnHeading1
+   PERFORM VARYING SubscriptA FROM 1 BY 1 UNTIL SubscriptA > LowStockCount
+      MOVE LS-GadgetID(SubscriptA)     TO PrnGadgetID
+      MOVE LS-GadgetName(SubscriptA)   TO PrnGadgetName
+      MOVE LS-QtyInStock(SubscriptA)   TO PrnQtyInStock
+      MOVE LS-ReorderPoint(SubscriptA) TO PrnReorderPoint
+      MOVE LS-Shortfall(SubscriptA)    TO PrnShortfall
+      DISPLAY PrnDetailLine
+   END-PERFORM
+   IF LowStockCount = ZERO
+      DISPLAY "No gadgets are below their reorder point."
+   END-IF.
