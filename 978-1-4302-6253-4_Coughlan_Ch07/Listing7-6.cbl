@@ -0,0 +1,113 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  Listing7-6.
+AUTHOR. Michael Coughlan
+* Employee file maintenance program.
+* Applies Insertion/Update/Deletion transactions in TransFile to the
+* INDEXED EmployeeFile (see Listing7-1/Listing7-3), keyed on EmpSSN,
+* the same way Listing17-7 maintains the FilmFile keyed on FilmId-FF.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+   SELECT EmployeeFile ASSIGN TO "Employee.dat"
+          ORGANIZATION IS INDEXED
+          ACCESS MODE IS DYNAMIC
+          RECORD KEY IS EmpSSN
+          FILE STATUS IS EmployeeStatus.
+
+   SELECT TransFile ASSIGN TO "Listing7-6Trans.dat"
+          ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD EmployeeFile.
+01 EmployeeDetails.
+   88  EndOfEmployeeFile   VALUE HIGH-VALUES.
+   02  EmpSSN              PIC 9(9).
+   02  EmpName.
+       03 EmpSurname       PIC X(15).
+       03 EmpForename      PIC X(10).
+   02  EmpDateOfBirth.
+       03 EmpYOB           PIC 9(4).
+       03 EmpMOB           PIC 99.
+       03 EmpDOB           PIC 99.
+   02  EmpGender           PIC X.
+
+FD TransFile.
+01 TransRec-TF.
+   88 EndOfTrans          VALUE HIGH-VALUES.
+   02 TransType-TF        PIC X.
+      88 DoInsertion      VALUE "I".
+      88 DoChange         VALUE "C".
+      88 DoDeletion       VALUE "D".
+   02 EmpSSN-TF           PIC 9(9).
+   02 EmpName-TF.
+      03 EmpSurname-TF    PIC X(15).
+      03 EmpForename-TF   PIC X(10).
+   02 EmpDateOfBirth-TF.
+      03 EmpYOB-TF        PIC 9(4).
+      03 EmpMOB-TF        PIC 99.
+      03 EmpDOB-TF        PIC 99.
+   02 EmpGender-TF        PIC X.
+
+WORKING-STORAGE SECTION.
+01 EmployeeStatus          PIC XX.
+   88 EmployeeFileOK       VALUE "00".
+   88 EmpRecExists         VALUE "22".
+   88 NoSuchEmpRec         VALUE "23".
+
+PROCEDURE DIVISION.
+Begin.
+   OPEN I-O EmployeeFile
+   OPEN INPUT TransFile
+   READ TransFile
+      AT END SET EndOfTrans TO TRUE
+   END-READ
+   PERFORM UpdateEmployeeFile UNTIL EndOfTrans
+   CLOSE EmployeeFile, TransFile
+   STOP RUN.
+
+UpdateEmployeeFile.
+   EVALUATE TRUE
+      WHEN DoInsertion PERFORM InsertEmpRec
+      WHEN DoChange     PERFORM ChangeEmpRec
+      WHEN DoDeletion   PERFORM DeleteEmpRec
+      WHEN OTHER        DISPLAY "Unrecognised transaction type - "
+                                 TransType-TF
+   END-EVALUATE
+   READ TransFile
+      AT END SET EndOfTrans TO TRUE
+   END-READ.
+
+InsertEmpRec.
+   MOVE EmpSSN-TF          TO EmpSSN
+   MOVE EmpName-TF         TO EmpName
+   MOVE EmpDateOfBirth-TF  TO EmpDateOfBirth
+   MOVE EmpGender-TF       TO EmpGender
+   WRITE EmployeeDetails
+      INVALID KEY
+         DISPLAY EmpSSN-TF " - Insert error. EmpSSN already on file"
+   END-WRITE.
+
+ChangeEmpRec.
+   MOVE EmpSSN-TF TO EmpSSN
+   READ EmployeeFile
+      INVALID KEY
+         DISPLAY EmpSSN-TF " - Change error. No such EmpSSN on file"
+   END-READ
+   IF EmployeeFileOK
+      MOVE EmpName-TF        TO EmpName
+      MOVE EmpDateOfBirth-TF TO EmpDateOfBirth
+      MOVE EmpGender-TF      TO EmpGender
+      REWRITE EmployeeDetails
+         INVALID KEY
+            DISPLAY "Unexpected error rewriting EmpSSN " EmpSSN
+      END-REWRITE
+   END-IF.
+
+DeleteEmpRec.
+   MOVE EmpSSN-TF TO EmpSSN
+   DELETE EmployeeFile RECORD
+      INVALID KEY
+         DISPLAY EmpSSN-TF " - Delete error. No such EmpSSN on file"
+   END-DELETE.
