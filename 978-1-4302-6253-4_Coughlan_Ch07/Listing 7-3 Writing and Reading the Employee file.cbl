@@ -5,14 +5,17 @@ ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
    SELECT EmployeeFile ASSIGN TO "Employee.dat"
-          ORGANIZATION IS SEQUENTIAL.
+          ORGANIZATION IS INDEXED
+          ACCESS MODE IS DYNAMIC
+          RECORD KEY IS EmpSSN
+          FILE STATUS IS EmployeeStatus.
 
 DATA DIVISION.
 FILE SECTION.
 FD EmployeeFile.
 01 EmployeeDetails.
    88  EndOfEmployeeFile   VALUE HIGH-VALUES.
-   02  EmpSSN              PIC 9(9). 
+   02  EmpSSN              PIC 9(9).
    02  EmpName.
        03 EmpSurname       PIC X(15).
        03 EmpForename      PIC X(10).
@@ -22,32 +25,75 @@ FD EmployeeFile.
        03 EmpDOB           PIC 99.
    02  EmpGender           PIC X.
 
+WORKING-STORAGE SECTION.
+01 EmployeeStatus          PIC XX.
+   88 EmployeeFileOK       VALUE "00".
+   88 EmpSSNAlreadyExists  VALUE "22".
+   88 EmployeeFileNotFound VALUE "35".
+
+01 SSNCheckDigitResult     PIC 9.
+   88 SSNCheckDigitInvalid VALUE 1.
+   88 SSNCheckDigitValid   VALUE 0.
+
 PROCEDURE DIVISION.
 Begin.
-   OPEN EXTEND EmployeeFile
+   PERFORM OpenEmployeeFileForMaintenance
    PERFORM GetEmployeeData
    PERFORM UNTIL EmployeeDetails = SPACES
-      WRITE EmployeeDetails
+      PERFORM ValidateEmpSSN
+      IF SSNCheckDigitValid
+         WRITE EmployeeDetails
+            INVALID KEY
+               DISPLAY "EmpSSN " EmpSSN " already on file - record rejected"
+         END-WRITE
+       ELSE
+         DISPLAY "EmpSSN " EmpSSN " fails check digit validation - record rejected"
+      END-IF
       PERFORM GetEmployeeData
    END-PERFORM
    CLOSE EmployeeFile
    DISPLAY "************* End of Input ****************"
 
-   OPEN INPUT EmployeeFile     
-   READ EmployeeFile
-     AT END SET EndOfEmployeeFile TO TRUE
-   END-READ
+   OPEN INPUT EmployeeFile
+   MOVE LOW-VALUES TO EmpSSN
+   START EmployeeFile KEY IS NOT LESS THAN EmpSSN
+      INVALID KEY SET EndOfEmployeeFile TO TRUE
+   END-START
+   IF NOT EndOfEmployeeFile
+      READ EmployeeFile NEXT RECORD
+        AT END SET EndOfEmployeeFile TO TRUE
+      END-READ
+   END-IF
    PERFORM UNTIL EndOfEmployeeFile
       DISPLAY EmployeeDetails
-      READ EmployeeFile
+      READ EmployeeFile NEXT RECORD
         AT END SET EndOfEmployeeFile TO TRUE
       END-READ
    END-PERFORM
    CLOSE EmployeeFile
    STOP RUN.
    
+OpenEmployeeFileForMaintenance.
+*  OPEN I-O requires Employee.dat to already exist, unlike the OPEN
+*  EXTEND this replaced - if this is the first run there is nothing
+*  to open yet, so create an empty indexed file first.
+   OPEN I-O EmployeeFile
+   IF EmployeeFileNotFound
+      OPEN OUTPUT EmployeeFile
+      CLOSE EmployeeFile
+      OPEN I-O EmployeeFile
+   END-IF.
+
 GetEmployeeData.
    DISPLAY "nnnnnnnnnSSSSSSSSSSSSSSSFFFFFFFFFFyyyyMMddG"
-   ACCEPT EmployeeDetails.	
+   ACCEPT EmployeeDetails.
+
+ValidateEmpSSN.
+* EmpSSN is 9 digits but the shared ValidateCheckDigit module (see
+* Listing16-2sub) is written for a 7-digit self-checking number, so we
+* run its modulus-11 check against the low-order 7 digits of the SSN.
+   CALL "ValidateCheckDigit" USING BY CONTENT EmpSSN(3:7)
+                                    BY REFERENCE SSNCheckDigitResult
+   END-CALL.
 
 
