@@ -0,0 +1,135 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  Listing7-7.
+AUTHOR. Michael Coughlan
+* Employee Age-Band Headcount Report.
+* Reads the INDEXED EmployeeFile (see Listing7-1/Listing7-3), works out
+* each employee's age from EmpDateOfBirth against today's date, and
+* cross-tabs headcounts by age band and EmpGender, the way Listing8-5
+* cross-tabs entrant counts by CourseCode.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+   SELECT EmployeeFile ASSIGN TO "Employee.dat"
+          ORGANIZATION IS INDEXED
+          ACCESS MODE IS SEQUENTIAL
+          RECORD KEY IS EmpSSN
+          FILE STATUS IS EmployeeStatus.
+
+   SELECT SummaryReport ASSIGN TO "Listing7-7-Summary.Rpt"
+          ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD EmployeeFile.
+01 EmployeeDetails.
+   88  EndOfEmployeeFile   VALUE HIGH-VALUES.
+   02  EmpSSN              PIC 9(9).
+   02  EmpName.
+       03 EmpSurname       PIC X(15).
+       03 EmpForename      PIC X(10).
+   02  EmpDateOfBirth.
+       03 EmpYOB           PIC 9(4).
+       03 EmpMOB           PIC 99.
+       03 EmpDOB           PIC 99.
+   02  EmpGender           PIC X.
+
+FD SummaryReport.
+01 PrintLine                  PIC X(45).
+
+WORKING-STORAGE SECTION.
+01 EmployeeStatus             PIC XX.
+   88 EmployeeFileOK          VALUE "00".
+
+01 TodaysDate.
+   02 TodayYear               PIC 9(4).
+   02 TodayMonth              PIC 99.
+   02 TodayDay                PIC 99.
+
+01 EmpAge                     PIC 999.
+01 AgeBandIndex                PIC 9.
+
+01 AgeBandTable.
+   02 AgeBandEntry OCCURS 4 TIMES INDEXED BY AgeBandIdx.
+      03 AgeBandLabel          PIC X(11).
+      03 MaleCount             PIC 9(4) VALUE ZERO.
+      03 FemaleCount           PIC 9(4) VALUE ZERO.
+
+01 HeadingLine1  PIC X(45) VALUE "     Employee Age-Band Headcount Report".
+01 HeadingLine2  PIC X(45) VALUE "  Age Band     Male   Female    Total".
+
+01 BandLine.
+   02 PrnAgeBand      PIC X(11).
+   02 FILLER          PIC X(4) VALUE SPACES.
+   02 PrnMaleCount    PIC ZZZ9.
+   02 FILLER          PIC X(3) VALUE SPACES.
+   02 PrnFemaleCount  PIC ZZZ9.
+   02 FILLER          PIC X(3) VALUE SPACES.
+   02 PrnBandTotal    PIC ZZZ9.
+
+01 FinalTotalLine.
+   02 FILLER          PIC X(19) VALUE "  Total Employees:".
+   02 PrnFinalTotal   PIC BZ,ZZ9.
+
+01 FinalTotal        PIC 9(5) VALUE ZEROS.
+
+PROCEDURE DIVISION.
+Begin.
+   MOVE FUNCTION CURRENT-DATE(1:8) TO TodaysDate
+   MOVE "Under 25"   TO AgeBandLabel(1)
+   MOVE "25 to 39"   TO AgeBandLabel(2)
+   MOVE "40 to 54"   TO AgeBandLabel(3)
+   MOVE "55 or over" TO AgeBandLabel(4)
+   OPEN INPUT EmployeeFile
+   OPEN OUTPUT SummaryReport
+   READ EmployeeFile
+     AT END SET EndOfEmployeeFile TO TRUE
+   END-READ
+   PERFORM UNTIL EndOfEmployeeFile
+      PERFORM ComputeEmpAge
+      PERFORM ClassifyAgeBand
+      PERFORM TallyByGender
+      READ EmployeeFile
+        AT END SET EndOfEmployeeFile TO TRUE
+      END-READ
+   END-PERFORM
+   CLOSE EmployeeFile
+   PERFORM PrintSummaryReport
+   CLOSE SummaryReport
+   STOP RUN.
+
+ComputeEmpAge.
+   COMPUTE EmpAge = TodayYear - EmpYOB
+   IF TodayMonth < EmpMOB
+      OR (TodayMonth = EmpMOB AND TodayDay < EmpDOB)
+      SUBTRACT 1 FROM EmpAge
+   END-IF.
+
+ClassifyAgeBand.
+   EVALUATE TRUE
+      WHEN EmpAge < 25              MOVE 1 TO AgeBandIndex
+      WHEN EmpAge < 40              MOVE 2 TO AgeBandIndex
+      WHEN EmpAge < 55              MOVE 3 TO AgeBandIndex
+      WHEN OTHER                    MOVE 4 TO AgeBandIndex
+   END-EVALUATE.
+
+TallyByGender.
+   IF EmpGender = "F" OR "f"
+      ADD 1 TO FemaleCount(AgeBandIndex)
+   ELSE
+      ADD 1 TO MaleCount(AgeBandIndex)
+   END-IF
+   ADD 1 TO FinalTotal.
+
+PrintSummaryReport.
+   WRITE PrintLine FROM HeadingLine1
+   WRITE PrintLine FROM HeadingLine2
+   PERFORM VARYING AgeBandIdx FROM 1 BY 1 UNTIL AgeBandIdx > 4
+      MOVE AgeBandLabel(AgeBandIdx) TO PrnAgeBand
+      MOVE MaleCount(AgeBandIdx)    TO PrnMaleCount
+      MOVE FemaleCount(AgeBandIdx)  TO PrnFemaleCount
+      COMPUTE PrnBandTotal = MaleCount(AgeBandIdx) + FemaleCount(AgeBandIdx)
+      WRITE PrintLine FROM BandLine
+   END-PERFORM
+   MOVE FinalTotal TO PrnFinalTotal
+   WRITE PrintLine FROM FinalTotalLine.
