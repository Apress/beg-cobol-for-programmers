@@ -10,6 +10,12 @@ FILE-CONTROL.
            
     SELECT PrintFile ASSIGN TO "Listing18-2.Rpt".
 
+    SELECT StateNameFile ASSIGN TO "StatesMaster.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT BaseSalaryFile ASSIGN TO "Listing18-2Salary.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
 
 DATA DIVISION.
 FILE SECTION.
@@ -23,64 +29,47 @@ FD  SalesFile.
 FD  PrintFile
     REPORT IS SolaceSalesReport.
 
+FD  StateNameFile.
+01  StateNameRec.
+    88 EndOfStateNameFile VALUE HIGH-VALUES.
+    02 StateNum-SNF       PIC 99.
+    02 StateCode-SNF      PIC XX.
+    02 StateName-SNF      PIC X(14).
+* StateCapital/StatePop follow in the shared StatesMaster.dat layout
+* but this report has no use for them, so the record stops here -
+* LINE SEQUENTIAL simply leaves the rest of the line unread.
+
+FD  BaseSalaryFile.
+01  BaseSalaryRec.
+    88 EndOfBaseSalaryFile VALUE HIGH-VALUES.
+    02 StateNum-BSF        PIC 99.
+    02 BaseSalary-BSF      PIC 9(4).
+
 WORKING-STORAGE SECTION.
+* StateNum-to-StateName resolution is loaded from the shared
+* StatesMaster.dat reference file (see LoadStateNameTable) instead of
+* being hardcoded - the same file Listing11-4, Listing18-1 and
+* GetStateInfo (Listing16-6sub) read, so state name data lives in one
+* place. BaseSalary is per-state payroll data unrelated to the
+* name/capital/population concept held in StatesMaster.dat, so it
+* keeps its own small file (see LoadBaseSalaryTable) rather than being
+* forced into the shared reference file.
 01  StateNameTable.
-    02 StateNameValues.            
-       03 FILLER  PIC X(18) VALUE "1149Alabama".
-       03 FILLER  PIC X(18) VALUE "1536Alaska".
-       03 FILLER  PIC X(18) VALUE "1284Arizona".
-       03 FILLER  PIC X(18) VALUE "1064Arkansas".
-       03 FILLER  PIC X(18) VALUE "1459California".
-       03 FILLER  PIC X(18) VALUE "1508Colorado".
-       03 FILLER  PIC X(18) VALUE "1742Connecticut".
-       03 FILLER  PIC X(18) VALUE "1450Delaware".
-       03 FILLER  PIC X(18) VALUE "1328Florida".
-       03 FILLER  PIC X(18) VALUE "1257Georgia".
-       03 FILLER  PIC X(18) VALUE "1444Hawaii".
-       03 FILLER  PIC X(18) VALUE "1126Idaho".
-       03 FILLER  PIC X(18) VALUE "1439Illinois".
-       03 FILLER  PIC X(18) VALUE "1203Indiana".
-       03 FILLER  PIC X(18) VALUE "1267Iowa".
-       03 FILLER  PIC X(18) VALUE "1295Kansas".
-       03 FILLER  PIC X(18) VALUE "1126Kentucky".
-       03 FILLER  PIC X(18) VALUE "1155Louisiana".
-       03 FILLER  PIC X(18) VALUE "1269Maine".
-       03 FILLER  PIC X(18) VALUE "1839Maryland".
-       03 FILLER  PIC X(18) VALUE "1698Massachusetts".
-       03 FILLER  PIC X(18) VALUE "1257Michigan".
-       03 FILLER  PIC X(18) VALUE "1479Minnesota".
-       03 FILLER  PIC X(18) VALUE "0999Mississippi".
-       03 FILLER  PIC X(18) VALUE "1236Missouri".
-       03 FILLER  PIC X(18) VALUE "1192Montana".
-       03 FILLER  PIC X(18) VALUE "1261Nebraska".
-       03 FILLER  PIC X(18) VALUE "1379Nevada".
-       03 FILLER  PIC X(18) VALUE "1571New Hampshire".
-       03 FILLER  PIC X(18) VALUE "1743New Jersey".
-       03 FILLER  PIC X(18) VALUE "1148New Mexico".
-       03 FILLER  PIC X(18) VALUE "1547New York".
-       03 FILLER  PIC X(18) VALUE "1237North Carolina".
-       03 FILLER  PIC X(18) VALUE "1290North Dakota".
-       03 FILLER  PIC X(18) VALUE "1256Ohio".
-       03 FILLER  PIC X(18) VALUE "1155Oklahoma".
-       03 FILLER  PIC X(18) VALUE "1309Oregon".
-       03 FILLER  PIC X(18) VALUE "1352Pennsylvania".
-       03 FILLER  PIC X(18) VALUE "1435Rhode Island".
-       03 FILLER  PIC X(18) VALUE "1172South Carolina".
-       03 FILLER  PIC X(18) VALUE "1206South Dakota".
-       03 FILLER  PIC X(18) VALUE "1186Tennessee".
-       03 FILLER  PIC X(18) VALUE "1244Texas".
-       03 FILLER  PIC X(18) VALUE "1157Utah".
-       03 FILLER  PIC X(18) VALUE "1374Vermont".
-       03 FILLER  PIC X(18) VALUE "1607Virginia".
-       03 FILLER  PIC X(18) VALUE "1487Washington".
-       03 FILLER  PIC X(18) VALUE "1062West Virginia".
-       03 FILLER  PIC X(18) VALUE "1393Wisconsin".
-       03 FILLER  PIC X(18) VALUE "1393Wyoming".      
-02 FILLER REDEFINES StateNameValues.
-       03 State OCCURS 50 TIMES.
-          04 BaseSalary  PIC 9(4).
-          04 StateName   PIC X(14).
-          
+    02 State OCCURS 50 TIMES.
+       03 BaseSalary  PIC 9(4).
+       03 StateName   PIC X(14).
+
+* CommissionRate is ACCEPTed at start-up the same way Listing14-1
+* ACCEPTs VatRate, so payroll can change the rate without a recompile.
+01  CommissionRate     PIC V999.
+
+01  TotalPayWS         PIC 9(6)V99.
+
+* SalesRecord's StateNum is unreliable by the time TERMINATE forces the
+* final SalesAgentGrp/StateGrp control footings - captured here at
+* GENERATE DetailLine time instead, while the FD buffer is still good.
+01  CurrentStateNum     PIC 99.
+
 
 REPORT SECTION.
 RD  SolaceSalesReport
@@ -131,6 +120,12 @@ RD  SolaceSalesReport
        03 COLUMN 43     PIC X VALUE "=".
        03 TotalAgentSales COLUMN 45 PIC $$$$$,$$$.99 SUM ValueOfSale.
 
+    02 LINE IS PLUS 1.
+       03 COLUMN 15     PIC X(21) VALUE "Total pay for agent  ".
+       03 COLUMN 37     PIC ZZ9 SOURCE SalesAgentNum.
+       03 COLUMN 43     PIC X VALUE "=".
+       03 COLUMN 45     PIC $$$$$,$$$.99 SOURCE TotalPayWS.
+
 01  StateGrp TYPE IS CONTROL FOOTING StateNum NEXT GROUP PLUS 2.
     02 LINE IS PLUS 2.
        03 COLUMN 15     PIC X(15) VALUE "Total sales for".
@@ -162,7 +157,22 @@ RD  SolaceSalesReport
 
 
 PROCEDURE DIVISION.
+DECLARATIVES.
+SalesAgentGrp-Control SECTION.
+    USE BEFORE REPORTING SalesAgentGrp.
+ComputeTotalPay.
+*   TotalAgentSales' SUM is only accumulated as of this control break,
+*   so Total Pay is computed here rather than in the main line, the
+*   way USE BEFORE REPORTING is meant to be used.
+    COMPUTE TotalPayWS = BaseSalary(CurrentStateNum)
+                        + (TotalAgentSales * CommissionRate).
+END DECLARATIVES.
+
 Begin.
+    DISPLAY "Enter sales commission rate (e.g. .100 for 10%) - "
+            WITH NO ADVANCING.
+    ACCEPT CommissionRate.
+    PERFORM LoadStateNameTable.
     OPEN INPUT SalesFile.
     OPEN OUTPUT PrintFile.
     READ SalesFile
@@ -175,9 +185,42 @@ Begin.
     CLOSE SalesFile, PrintFile.
     STOP RUN.
 
+LoadStateNameTable.
+    OPEN INPUT StateNameFile
+    READ StateNameFile
+       AT END SET EndOfStateNameFile TO TRUE
+    END-READ
+    PERFORM UNTIL EndOfStateNameFile
+       MOVE StateName-SNF  TO StateName(StateNum-SNF)
+       READ StateNameFile
+          AT END SET EndOfStateNameFile TO TRUE
+       END-READ
+    END-PERFORM
+    CLOSE StateNameFile
+    PERFORM LoadBaseSalaryTable.
+
+LoadBaseSalaryTable.
+    OPEN INPUT BaseSalaryFile
+    READ BaseSalaryFile
+       AT END SET EndOfBaseSalaryFile TO TRUE
+    END-READ
+    PERFORM UNTIL EndOfBaseSalaryFile
+       MOVE BaseSalary-BSF TO BaseSalary(StateNum-BSF)
+       READ BaseSalaryFile
+          AT END SET EndOfBaseSalaryFile TO TRUE
+       END-READ
+    END-PERFORM
+    CLOSE BaseSalaryFile.
 
 PrintSalaryReport.
+*   GENERATE may itself trigger the control footing for the group
+*   that's ending (via USE BEFORE REPORTING), using whatever
+*   CurrentStateNum was left holding by the previous record - so it
+*   must not be updated to this record's StateNum until after GENERATE
+*   returns, or the footing for the outgoing group would see the
+*   incoming record's StateNum instead of its own.
     GENERATE DetailLine.
+    MOVE StateNum TO CurrentStateNum.
     READ SalesFile
           AT END SET EndOfFile TO TRUE
     END-READ.
\ No newline at end of file
