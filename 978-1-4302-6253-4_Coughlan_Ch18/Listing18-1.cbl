@@ -10,6 +10,9 @@ FILE-CONTROL.
            
     SELECT PrintFile ASSIGN TO "Listing18-1.Rpt".
 
+    SELECT StateNameFile ASSIGN TO "StatesMaster.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
 
 DATA DIVISION.
 FILE SECTION.
@@ -23,63 +26,25 @@ FD  SalesFile.
 FD  PrintFile
     REPORT IS SolaceSalesReport.
 
+FD  StateNameFile.
+01  StateNameRec.
+    88 EndOfStateNameFile VALUE HIGH-VALUES.
+    02 StateNum-SNF       PIC 99.
+    02 StateCode-SNF      PIC XX.
+    02 StateName-SNF      PIC X(14).
+* StateCapital/StatePop follow in the shared StatesMaster.dat layout
+* but this report has no use for them, so the record stops here -
+* LINE SEQUENTIAL simply leaves the rest of the line unread.
+
 WORKING-STORAGE SECTION.
+* StateNum-to-StateName resolution is loaded from the shared
+* StatesMaster.dat reference file (see LoadStateNameTable) instead of
+* being hardcoded - the same file Listing11-4 and GetStateInfo
+* (Listing16-6sub) read, so state data lives in one place.
 01  StateNameTable.
-    02 StateNameValues.            
-       03 FILLER  PIC X(14) VALUE "Alabama".
-       03 FILLER  PIC X(14) VALUE "Alaska".
-       03 FILLER  PIC X(14) VALUE "Arizona".
-       03 FILLER  PIC X(14) VALUE "Arkansas".
-       03 FILLER  PIC X(14) VALUE "California".
-       03 FILLER  PIC X(14) VALUE "Colorado".
-       03 FILLER  PIC X(14) VALUE "Connecticut".
-       03 FILLER  PIC X(14) VALUE "Delaware".
-       03 FILLER  PIC X(14) VALUE "Florida".
-       03 FILLER  PIC X(14) VALUE "Georgia".
-       03 FILLER  PIC X(14) VALUE "Hawaii".
-       03 FILLER  PIC X(14) VALUE "Idaho".
-       03 FILLER  PIC X(14) VALUE "Illinois".
-       03 FILLER  PIC X(14) VALUE "Indiana".
-       03 FILLER  PIC X(14) VALUE "Iowa".
-       03 FILLER  PIC X(14) VALUE "Kansas".
-       03 FILLER  PIC X(14) VALUE "Kentucky".
-       03 FILLER  PIC X(14) VALUE "Louisiana".
-       03 FILLER  PIC X(14) VALUE "Maine".
-       03 FILLER  PIC X(14) VALUE "Maryland".
-       03 FILLER  PIC X(14) VALUE "Massachusetts".
-       03 FILLER  PIC X(14) VALUE "Michigan".
-       03 FILLER  PIC X(14) VALUE "Minnesota".
-       03 FILLER  PIC X(14) VALUE "Mississippi".
-       03 FILLER  PIC X(14) VALUE "Missouri".
-       03 FILLER  PIC X(14) VALUE "Montana".
-       03 FILLER  PIC X(14) VALUE "Nebraska".
-       03 FILLER  PIC X(14) VALUE "Nevada".
-       03 FILLER  PIC X(14) VALUE "New Hampshire".
-       03 FILLER  PIC X(14) VALUE "New Jersey".
-       03 FILLER  PIC X(14) VALUE "New Mexico".
-       03 FILLER  PIC X(14) VALUE "New York".
-       03 FILLER  PIC X(14) VALUE "North Carolina".
-       03 FILLER  PIC X(14) VALUE "North Dakota".
-       03 FILLER  PIC X(14) VALUE "Ohio".
-       03 FILLER  PIC X(14) VALUE "Oklahoma".
-       03 FILLER  PIC X(14) VALUE "Oregon".
-       03 FILLER  PIC X(14) VALUE "Pennsylvania".
-       03 FILLER  PIC X(14) VALUE "Rhode Island".
-       03 FILLER  PIC X(14) VALUE "South Carolina".
-       03 FILLER  PIC X(14) VALUE "South Dakota".
-       03 FILLER  PIC X(14) VALUE "Tennessee".
-       03 FILLER  PIC X(14) VALUE "Texas".
-       03 FILLER  PIC X(14) VALUE "Utah".
-       03 FILLER  PIC X(14) VALUE "Vermont".
-       03 FILLER  PIC X(14) VALUE "Virginia".
-       03 FILLER  PIC X(14) VALUE "Washington".
-       03 FILLER  PIC X(14) VALUE "West Virginia".
-       03 FILLER  PIC X(14) VALUE "Wisconsin".
-       03 FILLER  PIC X(14) VALUE "Wyoming".      
-02 FILLER REDEFINES StateNameValues.
-       03 State OCCURS 50 TIMES.
-          04 StateName   PIC X(14).
-          
+    02 State OCCURS 50 TIMES.
+       03 StateName   PIC X(14).
+
 
 REPORT SECTION.
 RD  SolaceSalesReport
@@ -142,6 +107,7 @@ RD  SolaceSalesReport
 
 PROCEDURE DIVISION.
 Begin.
+    PERFORM LoadStateNameTable.
     OPEN INPUT SalesFile.
     OPEN OUTPUT PrintFile.
     READ SalesFile
@@ -154,6 +120,18 @@ Begin.
     CLOSE SalesFile, PrintFile.
     STOP RUN.
 
+LoadStateNameTable.
+    OPEN INPUT StateNameFile
+    READ StateNameFile
+       AT END SET EndOfStateNameFile TO TRUE
+    END-READ
+    PERFORM UNTIL EndOfStateNameFile
+       MOVE StateName-SNF TO StateName(StateNum-SNF)
+       READ StateNameFile
+          AT END SET EndOfStateNameFile TO TRUE
+       END-READ
+    END-PERFORM
+    CLOSE StateNameFile.
 
 PrintSalaryReport.
     GENERATE DetailLine.
