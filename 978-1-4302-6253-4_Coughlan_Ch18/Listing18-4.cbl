@@ -5,6 +5,9 @@ AUTHOR.  MICHAEL COUGHLAN.
 *Originally written for VAX COBOL 1991
 *Converted to Microfocus COBOL 2002
 *Modified for COBOL book 2014
+*Orphaned requisitions - a publisher with no book on file, or a book
+*with no purchase requisition on file - are written to an exceptions
+*file for review instead of just a console DISPLAY.
 
 
 ENVIRONMENT DIVISION.
@@ -37,6 +40,14 @@ FILE-CONTROL.
 
     SELECT ReportFile ASSIGN TO "Listing18-4.RPT".
 
+    SELECT ExceptionsFile ASSIGN TO "Listing18-4Exceptions.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+*   Departmental budget ceilings per ModuleCode-PRF, loaded into
+*   ModuleBudgetTable the same way Listing7-5 loads ReorderPointTable.
+    SELECT ModuleBudgetFile ASSIGN TO "Listing18-4-Budget.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
 DATA DIVISION.
 FILE SECTION.
 FD  PurchaseReqFile.
@@ -56,7 +67,8 @@ FD  BookFile.
     88 NotEndOfBooks          VALUE LOW-VALUES.
     02  BookNum-BF            PIC 9(4).
     02  PublisherNum-BF       PIC 9(4).
-    02  BookTitle-BF          PIC X(30).    
+    02  BookTitle-BF          PIC X(30).
+    02  EstPrice-BF           PIC 9(3)V99.
 
 
 FD  PublisherFile.
@@ -69,6 +81,36 @@ FD  PublisherFile.
 FD  ReportFile
     REPORT IS PurchaseRequirementsReport.
 
+FD  ExceptionsFile.
+01  NoBookExceptionRec.
+    02  FILLER                PIC X(23)
+                              VALUE "No book for publisher: ".
+    02  ExcPublisherNum       PIC 9(4).
+    02  FILLER                PIC X(3) VALUE " - ".
+    02  ExcPublisherName      PIC X(20).
+
+01  NoPurchReqExceptionRec.
+    02  FILLER                PIC X(25)
+                              VALUE "No requisition for book: ".
+    02  ExcBookNum            PIC 9(4).
+    02  FILLER                PIC X(3) VALUE " - ".
+    02  ExcBookTitle          PIC X(30).
+
+01  BudgetExceptionRec.
+    02  FILLER                PIC X(24)
+                              VALUE "Budget exceeded module: ".
+    02  ExcModuleCode         PIC X(5).
+    02  FILLER                PIC X(3) VALUE " - ".
+    02  ExcEstimatedSpend     PIC $$$,$$9.99.
+    02  FILLER                PIC X(5) VALUE " of  ".
+    02  ExcBudgetCeiling      PIC $$$,$$9.99.
+
+FD  ModuleBudgetFile.
+01  ModuleBudgetRec.
+    88  EndOfModuleBudgetFile VALUE HIGH-VALUES.
+    02  ModuleCode-MBF        PIC X(5).
+    02  BudgetCeiling-MBF     PIC 9(6)V99.
+
 WORKING-STORAGE SECTION.
 01  File-Stati.
     02  FileStatus-PRF        PIC X(2).
@@ -79,13 +121,38 @@ WORKING-STORAGE SECTION.
         
 
 01  Current-Semester          PIC 9.
+    88  BothSemesters         VALUE 3.
+
+01  ReportSemester             PIC 9.
+    88  CombinedRun            VALUE 0.
+
+01  SemesterHeading-WS         PIC X(30).
 
+01  ModuleBudgetTable.
+    02  ModuleBudgetEntry OCCURS 200 TIMES
+              ASCENDING KEY IS MB-ModuleCode
+              INDEXED BY MBIdx.
+        03  MB-ModuleCode       PIC X(5).
+        03  MB-BudgetCeiling    PIC 9(6)V99.
+        03  MB-EstimatedSpend   PIC 9(6)V99.
+
+01  ModuleBudgetCount           PIC 9(4) VALUE ZERO.
+
+01  EstimatedLineCost           PIC 9(6)V99.
+
+01  PrnBudgetExceptionLine.
+    02  PrnModuleCode           PIC X(5).
+    02  FILLER                  PIC X(3) VALUE SPACES.
+    02  PrnEstimatedSpend       PIC $$$,$$9.99.
+    02  FILLER                  PIC X(5) VALUE " of  ".
+    02  PrnBudgetCeiling        PIC $$$,$$9.99.
 
 
 REPORT SECTION.
 RD  PurchaseRequirementsReport
-    CONTROLS ARE     FINAL 
+    CONTROLS ARE     FINAL
                      PublisherName-PF
+                     BookNum-PRF
     PAGE LIMIT IS 66
     HEADING 2
     FIRST DETAIL 8
@@ -109,6 +176,9 @@ RD  PurchaseRequirementsReport
     02  LINE 3.
         03  COLUMN 26         PIC X(32) VALUE ALL "-".
 
+    02  LINE 4.
+        03  COLUMN 27         PIC X(30) SOURCE SemesterHeading-WS.
+
     02  LINE 6.
         03  COLUMN 2          PIC X(24) VALUE "PUBLISHER NAME".
         03  COLUMN 33         PIC X(11) VALUE "BOOK  TITLE".
@@ -124,14 +194,67 @@ RD  PurchaseRequirementsReport
         03  COLUMN 57         PIC ZZ9    SOURCE CopiesRequired-PRF.
         03  COLUMN 63         PIC X(20)  SOURCE LecturerName-PRF.
 
+01  BookGrp
+*   Combined-run per-book total across both semesters, nested inside
+*   PublisherName-PF - the "final combined total per book" req030 asks
+*   for. On a single-semester pass this just totals that one semester's
+*   copies for the book, which is harmless since the book only ever
+*   has one semester's requisitions generated into it on that pass.
+    TYPE IS CONTROL FOOTING BookNum-PRF NEXT GROUP PLUS 1.
+    02  LINE IS PLUS 1.
+        03  COLUMN 24         PIC X(19) VALUE "Total for this book".
+        03  COLUMN 55         PIC X VALUE "=".
+        03  COLUMN 57         PIC ZZ9   SUM CopiesRequired-PRF.
+
+01  PublisherGrp
+    TYPE IS CONTROL FOOTING PublisherName-PF  NEXT GROUP PLUS 2.
+    02  LINE IS PLUS 1.
+        03  COLUMN 1          PIC X(20) VALUE "Total copies for".
+        03  COLUMN 24         PIC X(20) SOURCE PublisherName-PF.
+        03  COLUMN 55         PIC X VALUE "=".
+        03  COLUMN 57         PIC ZZ9   SUM CopiesRequired-PRF.
+
+01  FinalGrp TYPE IS CONTROL FOOTING FINAL.
+    02  LINE IS PLUS 2.
+        03  COLUMN 1          PIC X(31)
+                              VALUE "Total copies for all publishers".
+        03  COLUMN 55         PIC X VALUE "=".
+        03  COLUMN 57         PIC ZZ9   SUM CopiesRequired-PRF.
+
 PROCEDURE DIVISION.
 BEGIN.
-   DISPLAY "Enter the semester number (1 or 2) - " WITH NO ADVANCING
+   DISPLAY "Enter the semester number (1 or 2, or 3 for both) - "
+           WITH NO ADVANCING
    ACCEPT Current-Semester
+   PERFORM LoadModuleBudgetTable
    OPEN INPUT PurchaseReqFile
    OPEN INPUT BookFile
    OPEN INPUT PublisherFile
    OPEN OUTPUT ReportFile
+   OPEN OUTPUT ExceptionsFile
+
+   IF BothSemesters
+      MOVE 1 TO ReportSemester
+      MOVE "SEMESTER 1" TO SemesterHeading-WS
+      PERFORM RunReportPass
+      MOVE 2 TO ReportSemester
+      MOVE "SEMESTER 2" TO SemesterHeading-WS
+      PERFORM RunReportPass
+      MOVE 0 TO ReportSemester
+      MOVE "COMBINED - BOTH SEMESTERS" TO SemesterHeading-WS
+      PERFORM RunReportPass
+   ELSE
+      MOVE Current-Semester TO ReportSemester
+      MOVE SPACES TO SemesterHeading-WS
+      PERFORM RunReportPass
+   END-IF
+
+   CLOSE   PurchaseReqFile, BookFile,
+           PublisherFile, ReportFile, ExceptionsFile
+   STOP RUN.
+
+RunReportPass.
+   PERFORM ResetModuleSpend
    INITIATE PurchaseRequirementsReport
 
    MOVE SPACES TO PublisherName-PF
@@ -145,13 +268,53 @@ BEGIN.
    PERFORM PrintRequirementsReport UNTIL EndOfPublishers
 
    TERMINATE PurchaseRequirementsReport
-   CLOSE   PurchaseReqFile, BookFile,
-           PublisherFile, ReportFile
-   STOP RUN.
+   PERFORM PrintBudgetExceptions.
+
+LoadModuleBudgetTable.
+   OPEN INPUT ModuleBudgetFile
+   READ ModuleBudgetFile
+      AT END SET EndOfModuleBudgetFile TO TRUE
+   END-READ
+   PERFORM VARYING MBIdx FROM 1 BY 1 UNTIL EndOfModuleBudgetFile
+      MOVE ModuleCode-MBF    TO MB-ModuleCode(MBIdx)
+      MOVE BudgetCeiling-MBF TO MB-BudgetCeiling(MBIdx)
+      MOVE ZERO              TO MB-EstimatedSpend(MBIdx)
+      ADD 1 TO ModuleBudgetCount
+      READ ModuleBudgetFile
+         AT END SET EndOfModuleBudgetFile TO TRUE
+      END-READ
+   END-PERFORM
+   CLOSE ModuleBudgetFile.
+
+ResetModuleSpend.
+   PERFORM VARYING MBIdx FROM 1 BY 1 UNTIL MBIdx > ModuleBudgetCount
+      MOVE ZERO TO MB-EstimatedSpend(MBIdx)
+   END-PERFORM.
+
+AccumulateModuleSpend.
+   COMPUTE EstimatedLineCost = CopiesRequired-PRF * EstPrice-BF
+   SEARCH ALL ModuleBudgetEntry
+      AT END CONTINUE
+      WHEN MB-ModuleCode(MBIdx) = ModuleCode-PRF
+           ADD EstimatedLineCost TO MB-EstimatedSpend(MBIdx)
+   END-SEARCH.
+
+PrintBudgetExceptions.
+   DISPLAY " "
+   DISPLAY "=== Module budget exceptions " SemesterHeading-WS " ==="
+   PERFORM VARYING MBIdx FROM 1 BY 1 UNTIL MBIdx > ModuleBudgetCount
+      IF MB-EstimatedSpend(MBIdx) > MB-BudgetCeiling(MBIdx)
+         MOVE MB-ModuleCode(MBIdx)     TO PrnModuleCode
+         MOVE MB-EstimatedSpend(MBIdx) TO PrnEstimatedSpend
+         MOVE MB-BudgetCeiling(MBIdx)  TO PrnBudgetCeiling
+         DISPLAY PrnBudgetExceptionLine
+         PERFORM WriteBudgetException
+      END-IF
+   END-PERFORM.
 
 PrintRequirementsReport.
     SET NotEndOfBooks TO TRUE
-    MOVE PublisherNum-PF TO PublisherNum-BF  
+    MOVE PublisherNum-PF TO PublisherNum-BF
     READ BookFile
         KEY IS PublisherNum-BF
         INVALID KEY
@@ -159,6 +322,9 @@ PrintRequirementsReport.
             DISPLAY "Book File Error.  FileStatus = "  FileStatus-BF
             DISPLAY "Publisher Number - " PublisherNum-BF
             DISPLAY "Publisher Rec = " PublisherRec-PF
+            IF ReportSemester = 1 OR NOT BothSemesters
+               PERFORM WriteNoBookException
+            END-IF
             MOVE ZEROS TO PublisherNum-BF
     END-READ
 
@@ -180,13 +346,17 @@ ProcessPublisher.
            DISPLAY "PurchReqFile Error. FileStatus = " FileStatus-PRF
            DISPLAY "Book Num PRF = " BookNum-PRF
            DISPLAY "Book Rec = " BookRec-BF
+           IF ReportSemester = 1 OR NOT BothSemesters
+              PERFORM WriteNoPurchReqException
+           END-IF
            MOVE ZEROS TO BookNum-PRF
     END-READ
 
     PERFORM UNTIL BookNum-BF NOT EQUAL TO BookNum-PRF
             OR EndOfPRequirements
-                IF Current-Semester = Semester-PRF THEN
+                IF ReportSemester = Semester-PRF OR CombinedRun THEN
             Generate PReq-PrintLine
+            PERFORM AccumulateModuleSpend
         END-IF
         READ PurchaseReqFile NEXT RECORD
             AT END SET EndOfPRequirements TO TRUE
@@ -196,3 +366,19 @@ ProcessPublisher.
     READ BookFile NEXT RECORD
         AT END SET EndOfBooks TO TRUE
     END-READ.
+
+WriteNoBookException.
+    MOVE PublisherNum-PF TO ExcPublisherNum
+    MOVE PublisherName-PF TO ExcPublisherName
+    WRITE NoBookExceptionRec.
+
+WriteNoPurchReqException.
+    MOVE BookNum-BF TO ExcBookNum
+    MOVE BookTitle-BF TO ExcBookTitle
+    WRITE NoPurchReqExceptionRec.
+
+WriteBudgetException.
+    MOVE MB-ModuleCode(MBIdx)     TO ExcModuleCode
+    MOVE MB-EstimatedSpend(MBIdx) TO ExcEstimatedSpend
+    MOVE MB-BudgetCeiling(MBIdx)  TO ExcBudgetCeiling
+    WRITE BudgetExceptionRec.
